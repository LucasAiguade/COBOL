@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL95REC.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Informe de reconciliacio. Recorre PF01 sequencialment i,  *
+      * per cada destinacio, recalcula les places venudes a       *
+      * partir de la suma de l'historic PF02 (reserves sumen,     *
+      * cancel·lacions resten) i ho compara contra PF1PLAT menys  *
+      * PF1PLAD. Quan no coincideixen s'imprimeix una linia        *
+      * d'excepcio, ja que PF1PLAD nomes s'incrementa/decrementa   *
+      * en el propi registre i res detecta si s'ha desquadrat amb *
+      * els anys per correccions manuals o transaccions tallades. *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           SELECT PF02
+              ASSIGN TO DATABASE-PF02
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF2CLAU.
+
+           SELECT RPT95
+              ASSIGN TO PRINTER-RPT95.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD PF02 LABEL RECORD IS STANDARD.
+          COPY CPPF02.
+
+       FD RPT95 LABEL RECORD IS OMITTED
+                RECORDING MODE IS F.
+       01 LINIA-RPT95 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS95-FI-PF01 PIC X(01) VALUE 'N'.
+           88 WS95-FI-PF01-SI VALUE 'S'.
+       01 WS95-FI-PF02 PIC X(01) VALUE 'N'.
+           88 WS95-FI-PF02-SI VALUE 'S'.
+
+       01 WS95-VEN-REAL   PIC S9(5).
+       01 WS95-VEN-HIST   PIC S9(5).
+       01 WS95-NUM-EXCEP  PIC 9(5) VALUE ZEROS.
+
+       01 CAP-01.
+           05 FILLER PIC X(24) VALUE 'INFORME DE RECONCILIACIO'.
+           05 FILLER PIC X(56) VALUE SPACES.
+
+       01 CAP-02.
+           05 FILLER PIC X(06) VALUE 'CODI'.
+           05 FILLER PIC X(32) VALUE 'NOM'.
+           05 FILLER PIC X(10) VALUE 'PF01PLAD'.
+           05 FILLER PIC X(10) VALUE 'HISTORIC'.
+           05 FILLER PIC X(16) VALUE 'DIFERENCIA'.
+
+       01 DET-01.
+           05 D-COD    PIC 9(4).
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 D-NOM    PIC X(30).
+           05 D-VENR   PIC ---9.
+           05 FILLER   PIC X(04) VALUE SPACES.
+           05 D-VENH   PIC ---9.
+           05 FILLER   PIC X(04) VALUE SPACES.
+           05 D-DIF    PIC ---9.
+
+       01 TOT-01.
+           05 FILLER    PIC X(30) VALUE 'TOTAL EXCEPCIONS'.
+           05 T-EXCEP   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN INPUT PF01
+           OPEN INPUT PF02
+           OPEN OUTPUT RPT95
+
+           WRITE LINIA-RPT95 FROM CAP-01 AFTER ADVANCING PAGE.
+           WRITE LINIA-RPT95 FROM CAP-02 AFTER ADVANCING 2 LINES.
+
+           PERFORM PROCESSAR-DESTINACIONS THRU
+               FIN-PROCESSAR-DESTINACIONS
+                   UNTIL WS95-FI-PF01-SI
+
+           PERFORM ESCRIURE-TOTALS THRU FIN-ESCRIURE-TOTALS
+
+           CLOSE PF01.
+           CLOSE PF02.
+           CLOSE RPT95.
+           GOBACK.
+
+       PROCESSAR-DESTINACIONS.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS95-FI-PF01
+           END-READ.
+
+           IF NOT WS95-FI-PF01-SI
+              PERFORM RECONCILIAR THRU FIN-RECONCILIAR
+           END-IF.
+       FIN-PROCESSAR-DESTINACIONS. EXIT.
+
+      *----------------------------------------------------------*
+      * Suma l'historic PF02 d'aquesta destinacio (reserves sumen,*
+      * cancel·lacions resten) i compara el resultat amb el que   *
+      * marca PF1PLAT - PF1PLAD.                                  *
+      *----------------------------------------------------------*
+       RECONCILIAR.
+           SUBTRACT PF1PLAD FROM PF1PLAT GIVING WS95-VEN-REAL.
+           MOVE ZEROS TO WS95-VEN-HIST
+
+           MOVE PF1COD TO PF2COD
+           MOVE LOW-VALUES TO PF2SEQ
+           MOVE 'N' TO WS95-FI-PF02
+           START PF02 KEY IS NOT LESS THAN PF2CLAU
+               INVALID KEY MOVE 'S' TO WS95-FI-PF02
+           END-START
+
+           PERFORM SUMAR-SEGUENT-HIST THRU FIN-SUMAR-SEGUENT-HIST
+               UNTIL WS95-FI-PF02-SI
+
+           IF WS95-VEN-REAL NOT = WS95-VEN-HIST
+              MOVE PF1COD TO D-COD
+              MOVE PF1NOM TO D-NOM
+              MOVE WS95-VEN-REAL TO D-VENR
+              MOVE WS95-VEN-HIST TO D-VENH
+              SUBTRACT WS95-VEN-HIST FROM WS95-VEN-REAL GIVING D-DIF
+              WRITE LINIA-RPT95 FROM DET-01 AFTER ADVANCING 1 LINE
+              ADD 1 TO WS95-NUM-EXCEP
+           END-IF.
+       FIN-RECONCILIAR. EXIT.
+
+       SUMAR-SEGUENT-HIST.
+           READ PF02 NEXT RECORD
+               AT END MOVE 'S' TO WS95-FI-PF02
+           END-READ.
+
+           IF NOT WS95-FI-PF02-SI
+              IF PF2COD NOT = PF1COD
+                 MOVE 'S' TO WS95-FI-PF02
+              ELSE
+                 IF PF2TIP-RESERVA
+                    ADD PF2QTY TO WS95-VEN-HIST
+                 ELSE
+                    SUBTRACT PF2QTY FROM WS95-VEN-HIST
+                 END-IF
+              END-IF
+           END-IF.
+       FIN-SUMAR-SEGUENT-HIST. EXIT.
+
+       ESCRIURE-TOTALS.
+           MOVE WS95-NUM-EXCEP TO T-EXCEP
+           WRITE LINIA-RPT95 FROM TOT-01 AFTER ADVANCING 2 LINES.
+       FIN-ESCRIURE-TOTALS. EXIT.
