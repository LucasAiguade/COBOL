@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL09.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Ampliacio rapida de places. A diferencia de CBL04 (edicio  *
+      * completa amb nom, preu i places), aquest programa nomes    *
+      * demana un codi i un nombre de places a afegir, incrementa  *
+      * PF1PLAT i PF1PLAD alhora i ho deixa registrat a PF04, sense*
+      * tocar PF1NOM ni PF1PRE.                                    *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS9-STAT-PF01.
+
+           SELECT PF04
+              ASSIGN TO DATABASE-PF04
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF4CLAU
+              FILE STATUS IS WS9-STAT-PF04.
+
+           SELECT DSPF01
+               ASSIGN TO WORKSTATION-DSPF01
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS9-STAT-DSPF01.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD PF04 LABEL RECORD IS STANDARD.
+          COPY CPPF04.
+
+       FD DSPF01 LABEL RECORD IS OMITTED.
+       01 REG-DSPF01.
+           COPY DDS-ALL-FORMAT OF DSPF01.
+
+       WORKING-STORAGE SECTION.
+       01 AREA-INDICADORES.
+          COPY DDS-ALL-FORMAT-INDIC OF DSPF01.
+
+       01 WP9.
+           05 WP9COD PIC 9(4).
+           05 WP9NOM PIC X(30).
+           05 WP9QTY PIC 9(3).
+           05 WP9ERR PIC X(40).
+
+       01 WS9-PLATA PIC 9(3).
+       01 WS9-DARRERA-SEQ PIC 9(7) COMP-3.
+       01 WS9-TROBAT PIC X(01) VALUE 'N'.
+           88 WS9-TROBAT-SI VALUE 'S'.
+
+       01 WS9-STAT-PF01 PIC X(02).
+           88 WS9-STAT-PF01-OK VALUES '00' '02'.
+       01 WS9-STAT-PF04 PIC X(02).
+           88 WS9-STAT-PF04-OK VALUES '00' '02'.
+       01 WS9-STAT-DSPF01 PIC X(02).
+           88 WS9-STAT-DSPF01-OK VALUE '00'.
+
+           COPY CPUSRJ.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN I-O DSPF01
+           OPEN I-O PF01
+           OPEN I-O PF04
+
+           IF NOT WS9-STAT-DSPF01-OK OR NOT WS9-STAT-PF01-OK
+              OR NOT WS9-STAT-PF04-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           INITIALIZE WP9
+           PERFORM AFEGIR-PLACES.
+
+       AFEGIR-PLACES.
+           PERFORM MUESTRO-P9 THRU FIN-MUESTRO-P9
+
+           IF IN03 OF P9-I-INDIC = B"1"
+              GO FI
+           END-IF.
+
+           IF WP9COD = ZEROS
+              MOVE 'Introdueix un codi si us plau' TO WP9ERR
+              GO AFEGIR-PLACES
+           END-IF.
+
+           MOVE WP9COD TO REG-PF01 PF1COD
+           READ PF01 INVALID KEY
+                     PERFORM NO-EXISTEIX THRU FIN-NO-EXISTEIX
+                NOT INVALID KEY
+                     PERFORM EXISTEIX THRU FIN-EXISTEIX
+
+           GO AFEGIR-PLACES.
+
+       MUESTRO-P9.
+           WRITE REG-DSPF01 FROM WP9 FORMAT "P9".
+
+           READ  DSPF01     INTO WP9 FORMAT "P9"
+                            INDICATORS ARE P9-I-INDIC.
+       FIN-MUESTRO-P9. EXIT.
+
+       NO-EXISTEIX.
+           MOVE 'No existeix cap registre amb aquest codi' TO WP9ERR
+           MOVE ZEROS TO WP9COD
+           PERFORM AFEGIR-PLACES
+       FIN-NO-EXISTEIX. EXIT.
+
+       EXISTEIX.
+           MOVE PF1NOM TO WP9NOM
+
+           IF WP9QTY = ZEROS
+              MOVE 'Indica el nombre de places a afegir' TO WP9ERR
+              PERFORM AFEGIR-PLACES
+           END-IF.
+
+           MOVE PF1PLAT TO WS9-PLATA
+           ADD WP9QTY TO PF1PLAT
+           ADD WP9QTY TO PF1PLAD
+           REWRITE REG-PF01
+
+           IF NOT WS9-STAT-PF01-OK
+              MOVE 'No sha pogut gravar, torna-ho a intentar'
+                   TO WP9ERR
+              PERFORM AFEGIR-PLACES
+           END-IF.
+
+           PERFORM ESCRIURE-HIST-PF04 THRU FIN-ESCRIURE-HIST-PF04
+
+           MOVE 'Sha afegit les places correctament' TO WP9ERR
+           MOVE ZEROS TO WP9COD WP9QTY
+           PERFORM AFEGIR-PLACES
+       FIN-EXISTEIX. EXIT.
+
+      *----------------------------------------------------------*
+      * Deixa constancia a PF04 de l'ampliacio de places, amb el   *
+      * mateix format que les modificacions completes de CBL04.   *
+      *----------------------------------------------------------*
+       ESCRIURE-HIST-PF04.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF04 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF04
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WP9COD TO PF4COD
+           MOVE WS9-DARRERA-SEQ TO PF4SEQ
+           SET PF4TIP-AMPLIACIO TO TRUE
+           MOVE PF1PRE TO PF4PREA
+           MOVE PF1PRE TO PF4PREN
+           MOVE WS9-PLATA TO PF4PLATA
+           MOVE PF1PLAT TO PF4PLATN
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF4DAT
+           MOVE FUNCTION CURRENT-DATE (9:6) TO PF4HOR
+           MOVE CPUSRJ-NOM-USUARI TO PF4USR
+           WRITE REG-PF04.
+       FIN-ESCRIURE-HIST-PF04. EXIT.
+
+       OBTENIR-SEGUENT-SEQ-PF04.
+           MOVE 'N' TO WS9-TROBAT
+           MOVE WP9COD TO PF4COD
+           MOVE HIGH-VALUES TO PF4SEQ
+           START PF04 KEY IS NOT GREATER THAN PF4CLAU
+               INVALID KEY MOVE 1 TO WS9-DARRERA-SEQ
+               NOT INVALID KEY MOVE 'S' TO WS9-TROBAT
+           END-START.
+
+           IF WS9-TROBAT-SI
+               READ PF04 NEXT RECORD
+                   AT END MOVE 'N' TO WS9-TROBAT
+               END-READ
+           END-IF.
+
+           IF WS9-TROBAT-SI AND PF4COD = WP9COD
+               ADD 1 TO PF4SEQ GIVING WS9-DARRERA-SEQ
+           ELSE
+               MOVE 1 TO WS9-DARRERA-SEQ
+           END-IF.
+       FIN-OBTENIR-SEGUENT-SEQ-PF04. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el perfil d'usuari del job actiu (API QUSRJOBI,      *
+      * format JOBI0100), per deixar constancia de qui ha fet    *
+      * l'accio als fitxers historics.                            *
+      *----------------------------------------------------------*
+       OBTENIR-USUARI-JOB.
+           CALL 'QUSRJOBI' USING CPUSRJ-RECEPTOR
+                                  CPUSRJ-LONGITUD
+                                  'JOBI0100'
+                                  CPUSRJ-JOB-QUALIFICAT
+                                  CPUSRJ-ID-INTERN-JOB
+                                  CPUSRJ-CODI-ERROR.
+       FIN-OBTENIR-USUARI-JOB. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL09: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS9-STAT-PF01.
+           DISPLAY 'ESTAT PF04   = ' WS9-STAT-PF04.
+           DISPLAY 'ESTAT DSPF01 = ' WS9-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
+       FI.
+           CLOSE DSPF01.
+           CLOSE PF01.
+           CLOSE PF04.
+           GOBACK.
