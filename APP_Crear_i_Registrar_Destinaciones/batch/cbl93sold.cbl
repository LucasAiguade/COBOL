@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL93SOLD.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Llistat diari de destinacions esgotades. Recorre PF01     *
+      * sequencialment i imprimeix codi i nom de cada destinacio  *
+      * amb PF1PLAD = ZEROS, perque vendes deixi de publicitar-la *
+      * mentre segueix rebutjant reserves des de CBL02.           *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           SELECT RPT93
+              ASSIGN TO PRINTER-RPT93.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD RPT93 LABEL RECORD IS OMITTED
+                RECORDING MODE IS F.
+       01 LINIA-RPT93 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS93-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS93-FI-FITXER-SI VALUE 'S'.
+
+       01 WS93-CAP-DATA PIC 9(08).
+       01 WS93-NUM-ESGOTADES PIC 9(05) VALUE ZEROS.
+
+       01 CAP93-01.
+           05 FILLER PIC X(28) VALUE 'DESTINACIONS ESGOTADES AVUI'.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 C93-DATA PIC 9(08).
+           05 FILLER PIC X(42) VALUE SPACES.
+
+       01 CAP93-02.
+           05 FILLER PIC X(06) VALUE 'CODI'.
+           05 FILLER PIC X(32) VALUE 'NOM'.
+           05 FILLER PIC X(42) VALUE SPACES.
+
+       01 DET93-01.
+           05 D93-COD PIC 9(4).
+           05 FILLER  PIC X(02) VALUE SPACES.
+           05 D93-NOM PIC X(30).
+           05 FILLER  PIC X(44) VALUE SPACES.
+
+       01 PEU93-01.
+           05 FILLER  PIC X(20) VALUE 'TOTAL ESGOTADES: '.
+           05 P93-NUM PIC ZZZZ9.
+           05 FILLER  PIC X(55) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN INPUT PF01
+           OPEN OUTPUT RPT93
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS93-CAP-DATA
+           MOVE WS93-CAP-DATA TO C93-DATA
+           WRITE LINIA-RPT93 FROM CAP93-01 AFTER ADVANCING PAGE.
+           WRITE LINIA-RPT93 FROM CAP93-02 AFTER ADVANCING 2 LINES.
+
+           PERFORM PROCESSAR-DESTINACIONS THRU
+               FIN-PROCESSAR-DESTINACIONS
+                   UNTIL WS93-FI-FITXER-SI
+
+           MOVE WS93-NUM-ESGOTADES TO P93-NUM
+           WRITE LINIA-RPT93 FROM PEU93-01 AFTER ADVANCING 2 LINES.
+
+           CLOSE PF01.
+           CLOSE RPT93.
+           GOBACK.
+
+       PROCESSAR-DESTINACIONS.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS93-FI-FITXER
+           END-READ.
+
+           IF NOT WS93-FI-FITXER-SI AND PF1PLAD = ZEROS
+              MOVE PF1COD TO D93-COD
+              MOVE PF1NOM TO D93-NOM
+              WRITE LINIA-RPT93 FROM DET93-01 AFTER ADVANCING 1 LINE
+              ADD 1 TO WS93-NUM-ESGOTADES
+           END-IF.
+       FIN-PROCESSAR-DESTINACIONS. EXIT.
