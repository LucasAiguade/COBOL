@@ -0,0 +1,456 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL11.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Aprovacio/rebuig de cancel·lacions pendents (PF05) que    *
+      * CBL03 deriva quan superen el llindar de places configurat *
+      * a PF09. L'operador (supervisor) introdueix el codi de     *
+      * destinacio, es mostra la cancel·lacio pendent mes antiga  *
+      * i decideix si l'aprova (aplica el canvi a PF01 i el       *
+      * registra a PF02) o la rebutja (queda anotada a PF05).     *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS11-STAT-PF01.
+
+           SELECT PF02
+              ASSIGN TO DATABASE-PF02
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF2CLAU
+              FILE STATUS IS WS11-STAT-PF02.
+
+           SELECT PF05
+              ASSIGN TO DATABASE-PF05
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF5CLAU
+              FILE STATUS IS WS11-STAT-PF05.
+
+           SELECT PF03
+              ASSIGN TO DATABASE-PF03
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF3CLAU
+              FILE STATUS IS WS11-STAT-PF03.
+
+           SELECT PF11
+              ASSIGN TO DATABASE-PF11
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF11CLA
+              FILE STATUS IS WS11-STAT-PF11.
+
+           SELECT PF06
+              ASSIGN TO DATABASE-PF06
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF6SEQ
+              FILE STATUS IS WS11-STAT-PF06.
+
+           SELECT DSPF01
+               ASSIGN TO WORKSTATION-DSPF01
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS11-STAT-DSPF01.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD PF02 LABEL RECORD IS STANDARD.
+          COPY CPPF02.
+
+       FD PF05 LABEL RECORD IS STANDARD.
+          COPY CPPF05.
+
+       FD PF03 LABEL RECORD IS STANDARD.
+          COPY CPPF03.
+
+       FD PF11 LABEL RECORD IS STANDARD.
+          COPY CPPF11.
+
+       FD PF06 LABEL RECORD IS STANDARD.
+          COPY CPPF06.
+
+       FD DSPF01 LABEL RECORD IS OMITTED.
+       01 REG-DSPF01.
+           COPY DDS-ALL-FORMAT OF DSPF01.
+
+       WORKING-STORAGE SECTION.
+       01 AREA-INDICADORES.
+          COPY DDS-ALL-FORMAT-INDIC OF DSPF01.
+
+       01 WP11.
+           05 WP11COD PIC 9(4).
+           05 WP11QTY PIC 9(3).
+           05 WP11MOT PIC X(02).
+           05 WP11DAT PIC 9(8).
+           05 WP11USR PIC X(10).
+           05 WP11DEC PIC X(01).
+           05 WP11ERR PIC X(40).
+
+       01 WS11-CARREGAT PIC X(01) VALUE 'N'.
+           88 WS11-CARREGAT-SI VALUE 'S'.
+       01 WS11-TROBAT PIC X(01) VALUE 'N'.
+           88 WS11-TROBAT-SI VALUE 'S'.
+       01 WS11-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS11-FI-FITXER-SI VALUE 'S'.
+       01 WS11-SEQ-CARREGADA PIC 9(7) COMP-3.
+       01 WS11-DARRERA-SEQ PIC 9(7) COMP-3.
+       01 WS11-SEQ-AUDIT PIC 9(9) COMP-3.
+
+       01 WS11-TROBAT-ESPERA PIC X(01) VALUE 'N'.
+           88 WS11-TROBAT-ESPERA-SI VALUE 'S'.
+       01 WS11-FI-ESPERA PIC X(01) VALUE 'N'.
+           88 WS11-FI-ESPERA-SI VALUE 'S'.
+       01 WS11-GRAVAT-OK PIC X(01) VALUE 'N'.
+           88 WS11-GRAVAT-OK-SI VALUE 'S'.
+       01 WS11-CAPACITAT-OK PIC X(01) VALUE 'N'.
+           88 WS11-CAPACITAT-OK-SI VALUE 'S'.
+
+       01 WS11-STAT-PF01 PIC X(02).
+           88 WS11-STAT-PF01-OK VALUES '00' '02'.
+       01 WS11-STAT-PF02 PIC X(02).
+           88 WS11-STAT-PF02-OK VALUES '00' '02'.
+       01 WS11-STAT-PF05 PIC X(02).
+           88 WS11-STAT-PF05-OK VALUES '00' '02'.
+       01 WS11-STAT-PF03 PIC X(02).
+           88 WS11-STAT-PF03-OK VALUES '00' '02'.
+       01 WS11-STAT-PF11 PIC X(02).
+           88 WS11-STAT-PF11-OK VALUES '00' '02'.
+       01 WS11-STAT-PF06 PIC X(02).
+           88 WS11-STAT-PF06-OK VALUES '00' '02'.
+       01 WS11-STAT-DSPF01 PIC X(02).
+           88 WS11-STAT-DSPF01-OK VALUE '00'.
+
+           COPY CPUSRJ.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN I-O DSPF01
+           OPEN I-O PF01
+           OPEN I-O PF02
+           OPEN I-O PF05
+           OPEN I-O PF03
+           OPEN I-O PF11
+           OPEN I-O PF06
+
+           IF NOT WS11-STAT-DSPF01-OK OR NOT WS11-STAT-PF01-OK
+              OR NOT WS11-STAT-PF02-OK OR NOT WS11-STAT-PF05-OK
+              OR NOT WS11-STAT-PF03-OK OR NOT WS11-STAT-PF11-OK
+              OR NOT WS11-STAT-PF06-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           INITIALIZE WP11
+           MOVE 'N' TO WS11-CARREGAT
+           PERFORM TRACTAR-APROVACIONS.
+
+       TRACTAR-APROVACIONS.
+           PERFORM MUESTRO-P11 THRU FIN-MUESTRO-P11
+
+           IF IN03 OF P11-I-INDIC = B"1"
+              GO FI
+           END-IF.
+
+           IF NOT WS11-CARREGAT-SI
+              PERFORM CERCAR-PENDENT THRU FIN-CERCAR-PENDENT
+           ELSE
+              PERFORM APLICAR-DECISIO THRU FIN-APLICAR-DECISIO
+           END-IF.
+
+           GO TRACTAR-APROVACIONS.
+
+      *----------------------------------------------------------*
+      * Cerca la cancel·lacio pendent mes antiga (menor PF5SEQ)   *
+      * per al codi introduit i la mostra abans de demanar la     *
+      * decisio del supervisor.                                   *
+      *----------------------------------------------------------*
+       CERCAR-PENDENT.
+           IF WP11COD = ZEROS
+              MOVE 'Introdueix un codi de destinacio' TO WP11ERR
+           ELSE
+              MOVE 'N' TO WS11-TROBAT
+              MOVE 'N' TO WS11-FI-FITXER
+              MOVE WP11COD TO PF5COD
+              MOVE LOW-VALUES TO PF5SEQ
+              START PF05 KEY IS NOT LESS THAN PF5CLAU
+                  INVALID KEY MOVE 'S' TO WS11-FI-FITXER
+              END-START
+
+              PERFORM CERCAR-SEGUENT-PENDENT THRU
+                  FIN-CERCAR-SEGUENT-PENDENT
+                      UNTIL WS11-FI-FITXER-SI OR WS11-TROBAT-SI
+
+              IF WS11-TROBAT-SI
+                 MOVE PF5QTY TO WP11QTY
+                 MOVE PF5MOT TO WP11MOT
+                 MOVE PF5DAT TO WP11DAT
+                 MOVE PF5USR TO WP11USR
+                 MOVE PF5SEQ TO WS11-SEQ-CARREGADA
+                 MOVE 'S' TO WS11-CARREGAT
+                 MOVE 'Confirma amb A (aprovar) o R (rebutjar)'
+                      TO WP11ERR
+              ELSE
+                 MOVE 'No hi ha cap pendent per aquest codi' TO WP11ERR
+                 MOVE ZEROS TO WP11COD
+              END-IF
+           END-IF.
+       FIN-CERCAR-PENDENT. EXIT.
+
+       CERCAR-SEGUENT-PENDENT.
+           READ PF05 NEXT RECORD
+               AT END MOVE 'S' TO WS11-FI-FITXER
+           END-READ.
+
+           IF NOT WS11-FI-FITXER-SI
+              IF PF5COD NOT = WP11COD
+                 MOVE 'S' TO WS11-FI-FITXER
+              ELSE IF PF5EST-PENDENT
+                 MOVE 'S' TO WS11-TROBAT
+              END-IF
+           END-IF.
+       FIN-CERCAR-SEGUENT-PENDENT. EXIT.
+
+      *----------------------------------------------------------*
+      * Aplica la decisio del supervisor sobre la cancel·lacio    *
+      * carregada per CERCAR-PENDENT. Aprovar-la ara si actualitza*
+      * PF1PLAD i deixa constancia a PF02, com feia CBL03 abans   *
+      * que el llindar de PF09 la derivi cap aqui.                *
+      *----------------------------------------------------------*
+       APLICAR-DECISIO.
+           MOVE WP11COD TO PF5COD
+           MOVE WS11-SEQ-CARREGADA TO PF5SEQ
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           IF WP11DEC = 'A'
+              MOVE 'S' TO WS11-CAPACITAT-OK
+              MOVE 'N' TO WS11-GRAVAT-OK
+              MOVE WP11COD TO PF1COD
+              READ PF01 INVALID KEY
+                   CONTINUE
+                   NOT INVALID KEY
+                   IF WP11QTY > PF1PLAT - PF1PLAD
+                      MOVE 'N' TO WS11-CAPACITAT-OK
+                   ELSE
+                      ADD WP11QTY TO PF1PLAD
+                      REWRITE REG-PF01
+                      IF WS11-STAT-PF01-OK
+                         MOVE 'S' TO WS11-GRAVAT-OK
+                      END-IF
+                   END-IF
+              END-READ
+
+              IF NOT WS11-CAPACITAT-OK-SI
+                 MOVE 'No hi han prou places per aprovar' TO WP11ERR
+              ELSE IF WS11-GRAVAT-OK-SI
+                 READ PF05 INVALID KEY CONTINUE END-READ
+                 SET PF5EST-APROVADA TO TRUE
+                 MOVE CPUSRJ-NOM-USUARI TO PF5SUP
+                 REWRITE REG-PF05
+
+                 PERFORM ESCRIURE-HIST THRU FIN-ESCRIURE-HIST
+
+                 SET PF6ACC-CANCEL TO TRUE
+                 PERFORM ESCRIURE-AUDIT THRU FIN-ESCRIURE-AUDIT
+
+                 PERFORM OFERIR-LLISTA-ESPERA THRU
+                     FIN-OFERIR-LLISTA-ESPERA
+
+                 IF WS11-TROBAT-ESPERA-SI
+                    MOVE 'Cancel·lacio aprovada, plaça oferta'
+                         TO WP11ERR
+                 ELSE
+                    MOVE 'Cancel·lacio aprovada' TO WP11ERR
+                 END-IF
+
+                 MOVE 'N' TO WS11-CARREGAT
+                 INITIALIZE WP11
+              ELSE
+                 MOVE 'No sha pogut gravar, torna-ho a intentar'
+                      TO WP11ERR
+              END-IF
+           ELSE IF WP11DEC = 'R'
+              READ PF05 INVALID KEY CONTINUE END-READ
+              SET PF5EST-REBUTJADA TO TRUE
+              MOVE CPUSRJ-NOM-USUARI TO PF5SUP
+              REWRITE REG-PF05
+
+              MOVE 'Cancel·lacio rebutjada' TO WP11ERR
+              MOVE 'N' TO WS11-CARREGAT
+              INITIALIZE WP11
+           ELSE
+              MOVE 'Indica A per aprovar o R per rebutjar' TO WP11ERR
+           END-IF.
+       FIN-APLICAR-DECISIO. EXIT.
+
+      *----------------------------------------------------------*
+      * Deixa constancia a l'historic (PF02) de la cancel·lacio   *
+      * un cop el supervisor l'ha aprovada.                       *
+      *----------------------------------------------------------*
+       ESCRIURE-HIST.
+           PERFORM OBTENIR-SEGUENT-SEQ THRU FIN-OBTENIR-SEGUENT-SEQ
+
+           MOVE WP11COD TO PF2COD
+           MOVE WS11-DARRERA-SEQ TO PF2SEQ
+           SET PF2TIP-CANCEL TO TRUE
+           MOVE SPACES TO PF2NOM
+           MOVE WP11QTY TO PF2QTY
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF2DAT
+           MOVE WP11MOT TO PF2MOT
+           MOVE ZEROS TO PF2REF
+           MOVE CPUSRJ-NOM-USUARI TO PF2USR
+           WRITE REG-PF02.
+       FIN-ESCRIURE-HIST. EXIT.
+
+       OBTENIR-SEGUENT-SEQ.
+           MOVE 'N' TO WS11-TROBAT
+           MOVE WP11COD TO PF2COD
+           MOVE HIGH-VALUES TO PF2SEQ
+           START PF02 KEY IS NOT GREATER THAN PF2CLAU
+               INVALID KEY MOVE 1 TO WS11-DARRERA-SEQ
+               NOT INVALID KEY MOVE 'S' TO WS11-TROBAT
+           END-START.
+
+           IF WS11-TROBAT-SI
+               READ PF02 NEXT RECORD
+                   AT END MOVE 'N' TO WS11-TROBAT
+               END-READ
+           END-IF.
+
+           IF WS11-TROBAT-SI AND PF2COD = WP11COD
+               ADD 1 TO PF2SEQ GIVING WS11-DARRERA-SEQ
+           ELSE
+               MOVE 1 TO WS11-DARRERA-SEQ
+           END-IF.
+       FIN-OBTENIR-SEGUENT-SEQ. EXIT.
+
+      *----------------------------------------------------------*
+      * Un cop aprovada la cancel·lacio i alliberada la plaça a   *
+      * PF01, s'ofereix a la cancel·lacio pendent mes antiga de   *
+      * la llista d'espera (PF03), igual que fa CBL03.             *
+      *----------------------------------------------------------*
+       OFERIR-LLISTA-ESPERA.
+           MOVE 'N' TO WS11-TROBAT-ESPERA
+           MOVE 'N' TO WS11-FI-ESPERA
+           MOVE WP11COD TO PF3COD
+           MOVE LOW-VALUES TO PF3SEQ
+           START PF03 KEY IS NOT LESS THAN PF3CLAU
+               INVALID KEY MOVE 'S' TO WS11-FI-ESPERA
+           END-START.
+
+           PERFORM CERCAR-SEGUENT-ESPERA THRU FIN-CERCAR-SEGUENT-ESPERA
+               UNTIL WS11-FI-ESPERA-SI OR WS11-TROBAT-ESPERA-SI
+
+           IF WS11-TROBAT-ESPERA-SI
+              SET PF3EST-OFERTA TO TRUE
+              REWRITE REG-PF03
+           END-IF.
+       FIN-OFERIR-LLISTA-ESPERA. EXIT.
+
+       CERCAR-SEGUENT-ESPERA.
+           READ PF03 NEXT RECORD
+               AT END MOVE 'S' TO WS11-FI-ESPERA
+           END-READ.
+
+           IF NOT WS11-FI-ESPERA-SI
+              IF PF3COD NOT = WP11COD
+                 MOVE 'S' TO WS11-FI-ESPERA
+              ELSE IF PF3EST-PENDENT
+                 MOVE 'S' TO WS11-TROBAT-ESPERA
+              END-IF
+           END-IF.
+       FIN-CERCAR-SEGUENT-ESPERA. EXIT.
+
+      *----------------------------------------------------------*
+      * Deixa constancia a l'auditoria (PF06) de l'aprovacio de   *
+      * la cancel·lacio, amb seguent de PF11 sota la clau AUDIT.   *
+      *----------------------------------------------------------*
+       ESCRIURE-AUDIT.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF06 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF06
+
+           MOVE WS11-SEQ-AUDIT TO PF6SEQ
+           MOVE CPUSRJ-NOM-USUARI TO PF6USR
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF6DAT
+           MOVE FUNCTION CURRENT-DATE (9:6) TO PF6HOR
+           MOVE 'CBL11' TO PF6PGM
+           MOVE WP11COD TO PF6COD
+           WRITE REG-PF06.
+       FIN-ESCRIURE-AUDIT. EXIT.
+
+       OBTENIR-SEGUENT-SEQ-PF06.
+           MOVE 'AUDIT     ' TO PF11CLA
+           READ PF11 INVALID KEY
+                MOVE 1 TO WS11-SEQ-AUDIT
+                MOVE WS11-SEQ-AUDIT TO PF11VAL
+                WRITE REG-PF11
+                NOT INVALID KEY
+                ADD 1 TO PF11VAL
+                MOVE PF11VAL TO WS11-SEQ-AUDIT
+                REWRITE REG-PF11
+           END-READ.
+       FIN-OBTENIR-SEGUENT-SEQ-PF06. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el perfil d'usuari del job actiu (API QUSRJOBI,      *
+      * format JOBI0100), per deixar constancia de qui ha fet    *
+      * l'accio als fitxers historics.                            *
+      *----------------------------------------------------------*
+       OBTENIR-USUARI-JOB.
+           CALL 'QUSRJOBI' USING CPUSRJ-RECEPTOR
+                                  CPUSRJ-LONGITUD
+                                  'JOBI0100'
+                                  CPUSRJ-JOB-QUALIFICAT
+                                  CPUSRJ-ID-INTERN-JOB
+                                  CPUSRJ-CODI-ERROR.
+       FIN-OBTENIR-USUARI-JOB. EXIT.
+
+       MUESTRO-P11.
+           WRITE REG-DSPF01 FROM WP11 FORMAT "P11".
+
+           READ  DSPF01     INTO WP11 FORMAT "P11"
+                            INDICATORS ARE P11-I-INDIC.
+       FIN-MUESTRO-P11. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL11: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS11-STAT-PF01.
+           DISPLAY 'ESTAT PF02   = ' WS11-STAT-PF02.
+           DISPLAY 'ESTAT PF05   = ' WS11-STAT-PF05.
+           DISPLAY 'ESTAT PF03   = ' WS11-STAT-PF03.
+           DISPLAY 'ESTAT PF11   = ' WS11-STAT-PF11.
+           DISPLAY 'ESTAT PF06   = ' WS11-STAT-PF06.
+           DISPLAY 'ESTAT DSPF01 = ' WS11-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
+       FI.
+           CLOSE DSPF01.
+           CLOSE PF01.
+           CLOSE PF02.
+           CLOSE PF05.
+           CLOSE PF03.
+           CLOSE PF11.
+           CLOSE PF06.
+           GOBACK.
