@@ -13,11 +13,34 @@
               ASSIGN TO DATABASE-PF01
               ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
-              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS5-STAT-PF01.
+
+           SELECT PF01X
+              ASSIGN TO DATABASE-PF01X
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF1XCOD
+              FILE STATUS IS WS5-STAT-PF01X.
+
+           SELECT PF09
+              ASSIGN TO DATABASE-PF09
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF9CLA
+              FILE STATUS IS WS5-STAT-PF09.
+
+           SELECT PF10
+              ASSIGN TO DATABASE-PF10
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF10CLAU
+              FILE STATUS IS WS5-STAT-PF10.
 
            SELECT DSPF01
                ASSIGN TO WORKSTATION-DSPF01
-               ORGANIZATION IS TRANSACTION.
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS5-STAT-DSPF01.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +48,15 @@
        01 REG-PF01.
           COPY DDS-ALL-FORMAT OF PF01.
 
+       FD PF01X LABEL RECORD IS STANDARD.
+          COPY CPPF01X.
+
+       FD PF09 LABEL RECORD IS STANDARD.
+          COPY CPPF09.
+
+       FD PF10 LABEL RECORD IS STANDARD.
+          COPY CPPF10.
+
        FD DSPF01 LABEL RECORD IS OMITTED.
        01 REG-DSPF01.
            COPY DDS-ALL-FORMAT OF DSPF01.
@@ -39,14 +71,52 @@
            05 WP5PRE PIC 9(5)V99.
            05 WP5PLAT PIC 9(3).
            05 WP5PLAD PIC 9(3).
+           05 WP5DAT PIC 9(8).
            05 WP5ERR PIC X(40).
 
+       01 WS5-NOM-CERCA PIC X(30).
+       01 WS5-LEN-CERCA PIC 9(02).
+       01 WS5-TROBAT PIC X(01) VALUE 'N'.
+           88 WS5-TROBAT-SI VALUE 'S'.
+       01 WS5-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS5-FI-FITXER-SI VALUE 'S'.
+
+       01 WS5-STAT-PF01 PIC X(02).
+           88 WS5-STAT-PF01-OK VALUES '00' '02' '10'.
+       01 WS5-STAT-PF01X PIC X(02).
+           88 WS5-STAT-PF01X-OK VALUES '00' '02'.
+       01 WS5-STAT-PF09 PIC X(02).
+           88 WS5-STAT-PF09-OK VALUES '00' '02'.
+       01 WS5-STAT-PF10 PIC X(02).
+           88 WS5-STAT-PF10-OK VALUES '00' '02'.
+       01 WS5-STAT-DSPF01 PIC X(02).
+           88 WS5-STAT-DSPF01-OK VALUE '00'.
+
+      *----------------------------------------------------------*
+      * Idioma de l'operador ('CA'/'ES'/'EN'), llegit de PF09     *
+      * ('IDIOMA'); si no hi es definit es queda en catala, que   *
+      * es l'idioma dels literals compilats a cada programa.      *
+      *----------------------------------------------------------*
+       01 WS5-IDIOMA PIC X(02) VALUE 'CA'.
+       01 WS5-NUM-MISSATGE PIC 9(04).
 
         PROCEDURE DIVISION.
 
         MAIN.
             OPEN I-O DSPF01
             OPEN I-O PF01
+            OPEN INPUT PF01X
+            OPEN INPUT PF09
+            OPEN INPUT PF10
+
+            IF NOT WS5-STAT-DSPF01-OK OR NOT WS5-STAT-PF01-OK
+               OR NOT WS5-STAT-PF01X-OK
+               OR NOT WS5-STAT-PF09-OK OR NOT WS5-STAT-PF10-OK
+               PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+            END-IF.
+
+            PERFORM LLEGIR-IDIOMA THRU FIN-LLEGIR-IDIOMA
+
             INITIALIZE WP5.
             PERFORM MOSTRAR-REGISTRO.
 
@@ -57,27 +127,90 @@
                PERFORM FI
             END-IF.
 
-           MOVE WP5COD TO REG-PF01 PF1COD
-           READ PF01 INVALID KEY
-                     PERFORM NO-EXISTEIX THRU FIN-NO-EXISTEIX
+           IF WP5COD NOT = ZEROS
+              MOVE WP5COD TO REG-PF01 PF1COD
+              READ PF01 INVALID KEY
+                        PERFORM NO-EXISTEIX THRU FIN-NO-EXISTEIX
 
-                NOT INVALID KEY
-                     PERFORM EXISTEIX THRU FIN-EXISTEIX
+                   NOT INVALID KEY
+                        PERFORM EXISTEIX THRU FIN-EXISTEIX
+           ELSE IF WP5NOM NOT = SPACES
+              PERFORM CERCAR-PER-NOM THRU FIN-CERCAR-PER-NOM
+           ELSE
+              MOVE 'Introdueix un codi o un nom si us plau' TO WP5ERR
+              MOVE 0501 TO WS5-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+           END-IF.
             GO TO MOSTRAR-REGISTRO.
 
         NO-EXISTEIX.
-            IF WP5COD = ZEROS
-               MOVE 'Introdueix un codi si us plau' to WP5ERR
-               PERFORM MOSTRAR-REGISTRO
-            END-IF.
-            MOVE ZEROS to WP5PRE WP5PLAT WP5PLAD.
+            MOVE ZEROS to WP5PRE WP5PLAT WP5PLAD WP5DAT.
             MOVE SPACES to WP5NOM.
-            MOVE 'No existeix cap registre amb aquest codi' to WP5ERR.
-            PERFORM MOSTRAR-REGISTRO.
+            MOVE 'No existeix cap registre amb aquest codi' to WP5ERR
+            MOVE 0502 TO WS5-NUM-MISSATGE
+            PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
         FIN-NO-EXISTEIX. EXIT.
 
+      *----------------------------------------------------------*
+      * Cerca la primera destinacio el nom de la qual comenca     *
+      * pel text introduit a WP5NOM, recorrent PF01 sencer, per   *
+      * quan l'operador no coneix el codi de 4 digits.            *
+      *----------------------------------------------------------*
+       CERCAR-PER-NOM.
+           MOVE WP5NOM TO WS5-NOM-CERCA
+           MOVE ZEROS TO WS5-LEN-CERCA
+           INSPECT WS5-NOM-CERCA TALLYING WS5-LEN-CERCA
+               FOR CHARACTERS BEFORE INITIAL ' '
+           MOVE 'N' TO WS5-TROBAT
+           MOVE 'N' TO WS5-FI-FITXER
+
+      * Un nom que comenca amb un espai (p.ex. " ABC") dona
+      * longitud zero; es tracta com si no sha trobat, ja que
+      * una referencia modificada de longitud zero no es valida.
+           IF WS5-LEN-CERCA = ZEROS
+              MOVE 'S' TO WS5-FI-FITXER
+           ELSE
+              MOVE LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+              START PF01 KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY MOVE 'S' TO WS5-FI-FITXER
+              END-START
+
+              PERFORM COMPARAR-SEGUENT-NOM THRU
+                  FIN-COMPARAR-SEGUENT-NOM
+                  UNTIL WS5-FI-FITXER-SI OR WS5-TROBAT-SI
+           END-IF.
+
+           IF WS5-TROBAT-SI
+              MOVE 'Mostrant Registre' TO WP5ERR
+              MOVE 0503 TO WS5-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+              PERFORM ARXIU-A-PANTALLA THRU FIN-ARXIU-A-PANTALLA
+           ELSE
+              MOVE ZEROS TO WP5COD WP5PRE WP5PLAT WP5PLAD WP5DAT
+              MOVE 'No existeix cap destinacio amb aquest nom'
+                   TO WP5ERR
+              MOVE 0504 TO WS5-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+           END-IF.
+       FIN-CERCAR-PER-NOM. EXIT.
+
+       COMPARAR-SEGUENT-NOM.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS5-FI-FITXER
+           END-READ.
+
+           IF NOT WS5-FI-FITXER-SI
+              AND PF1NOM (1:WS5-LEN-CERCA) =
+                  WS5-NOM-CERCA (1:WS5-LEN-CERCA)
+              MOVE 'S' TO WS5-TROBAT
+              MOVE PF1COD TO WP5COD
+           END-IF.
+       FIN-COMPARAR-SEGUENT-NOM. EXIT.
+
         EXISTEIX.
-             MOVE 'Mostrant Registre' to WP5ERR.
+             MOVE 'Mostrant Registre' to WP5ERR
+             MOVE 0503 TO WS5-NUM-MISSATGE
+             PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
              PERFORM ARXIU-A-PANTALLA THRU
                  FIN-ARXIU-A-PANTALLA.
 
@@ -89,6 +222,13 @@
             MOVE PF1PRE to WP5PRE.
             MOVE PF1PLAT to WP5PLAT.
             MOVE PF1PLAD to WP5PLAD.
+
+            MOVE PF1COD TO PF1XCOD
+            READ PF01X INVALID KEY
+                 MOVE ZEROS TO WP5DAT
+                 NOT INVALID KEY
+                 MOVE PF1XDAT TO WP5DAT
+            END-READ.
         FIN-ARXIU-A-PANTALLA. EXIT.
 
         MUESTRO-P5.
@@ -98,7 +238,60 @@
                              INDICATORS ARE P5-I-INDIC.
         FIN-MUESTRO-P5. EXIT.
 
+      *----------------------------------------------------------*
+      * Idioma de l'operador (PF09 'IDIOMA'); si no hi es         *
+      * definit, es queda en catala per defecte.                 *
+      *----------------------------------------------------------*
+       LLEGIR-IDIOMA.
+           MOVE 'CA' TO WS5-IDIOMA
+           MOVE 'IDIOMA    ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                EVALUATE PF9VAL
+                   WHEN 2 MOVE 'ES' TO WS5-IDIOMA
+                   WHEN 3 MOVE 'EN' TO WS5-IDIOMA
+                   WHEN OTHER MOVE 'CA' TO WS5-IDIOMA
+                END-EVALUATE
+           END-READ.
+       FIN-LLEGIR-IDIOMA. EXIT.
+
+      *----------------------------------------------------------*
+      * Tradueix WP5ERR al idioma de l'operador (PF10), si hi ha  *
+      * traduccio; si no, es queda amb el text catala ja mogut.   *
+      *----------------------------------------------------------*
+       TRADUIR-MISSATGE.
+           IF WS5-IDIOMA NOT = 'CA'
+              MOVE WS5-IDIOMA TO PF10LNG
+              MOVE WS5-NUM-MISSATGE TO PF10NUM
+              READ PF10 INVALID KEY
+                   CONTINUE
+                   NOT INVALID KEY
+                   MOVE PF10TXT TO WP5ERR
+              END-READ
+           END-IF.
+       FIN-TRADUIR-MISSATGE. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL05: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS5-STAT-PF01.
+           DISPLAY 'ESTAT PF01X  = ' WS5-STAT-PF01X.
+           DISPLAY 'ESTAT PF09   = ' WS5-STAT-PF09.
+           DISPLAY 'ESTAT PF10   = ' WS5-STAT-PF10.
+           DISPLAY 'ESTAT DSPF01 = ' WS5-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
         FI.
            CLOSE DSPF01.
+           CLOSE PF01.
+           CLOSE PF01X.
+           CLOSE PF09.
+           CLOSE PF10.
            GOBACK.
 
