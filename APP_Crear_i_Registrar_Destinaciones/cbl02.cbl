@@ -14,11 +14,62 @@
               ASSIGN TO DATABASE-PF01
               ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
-              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS2-STAT-PF01.
+
+           SELECT PF02
+              ASSIGN TO DATABASE-PF02
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF2CLAU
+              FILE STATUS IS WS2-STAT-PF02.
+
+           SELECT PF03
+              ASSIGN TO DATABASE-PF03
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF3CLAU
+              FILE STATUS IS WS2-STAT-PF03.
+
+           SELECT PF01X
+              ASSIGN TO DATABASE-PF01X
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF1XCOD
+              FILE STATUS IS WS2-STAT-PF01X.
+
+           SELECT PF11
+              ASSIGN TO DATABASE-PF11
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF11CLA
+              FILE STATUS IS WS2-STAT-PF11.
+
+           SELECT PF09
+              ASSIGN TO DATABASE-PF09
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF9CLA
+              FILE STATUS IS WS2-STAT-PF09.
+
+           SELECT PF10
+              ASSIGN TO DATABASE-PF10
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF10CLAU
+              FILE STATUS IS WS2-STAT-PF10.
+
+           SELECT PF06
+              ASSIGN TO DATABASE-PF06
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF6SEQ
+              FILE STATUS IS WS2-STAT-PF06.
 
            SELECT DSPF01
                ASSIGN TO WORKSTATION-DSPF01
-               ORGANIZATION IS TRANSACTION.
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS2-STAT-DSPF01.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,28 +77,119 @@
        01 REG-PF01.
           COPY DDS-ALL-FORMAT OF PF01.
 
+       FD PF01X LABEL RECORD IS STANDARD.
+          COPY CPPF01X.
+
+       FD PF11 LABEL RECORD IS STANDARD.
+          COPY CPPF11.
+
+       FD PF02 LABEL RECORD IS STANDARD.
+          COPY CPPF02.
+
+       FD PF03 LABEL RECORD IS STANDARD.
+          COPY CPPF03.
+
+       FD PF09 LABEL RECORD IS STANDARD.
+          COPY CPPF09.
+
+       FD PF10 LABEL RECORD IS STANDARD.
+          COPY CPPF10.
+
+       FD PF06 LABEL RECORD IS STANDARD.
+          COPY CPPF06.
+
        FD DSPF01 LABEL RECORD IS OMITTED.
        01 REG-DSPF01.
            COPY DDS-ALL-FORMAT OF DSPF01.
 
+       WORKING-STORAGE SECTION.
        01 AREA-INDICADORES.
           COPY DDS-ALL-FORMAT-INDIC OF DSPF01.
 
        01 WP2.
            05 WP2COD PIC 9(4).
+           05 WP2NOM PIC X(30).
+           05 WP2QTY PIC 9(3).
            05 WP2ERR PIC X(40).
 
+       01 WS2-DARRERA-SEQ PIC 9(7) COMP-3.
+       01 WS2-TROBAT PIC X(01) VALUE 'N'.
+           88 WS2-TROBAT-SI VALUE 'S'.
+
+       01 WS2-DARRERA-SEQ-PF3 PIC 9(7) COMP-3.
+       01 WS2-TROBAT-PF3 PIC X(01) VALUE 'N'.
+           88 WS2-TROBAT-PF3-SI VALUE 'S'.
+
+       01 WS2-STAT-PF01 PIC X(02).
+           88 WS2-STAT-PF01-OK VALUES '00' '02'.
+       01 WS2-STAT-PF02 PIC X(02).
+           88 WS2-STAT-PF02-OK VALUES '00' '02'.
+       01 WS2-STAT-PF03 PIC X(02).
+           88 WS2-STAT-PF03-OK VALUES '00' '02'.
+       01 WS2-STAT-PF01X PIC X(02).
+           88 WS2-STAT-PF01X-OK VALUES '00' '02'.
+       01 WS2-DESACTIVADA PIC X(01) VALUE 'N'.
+           88 WS2-DESACTIVADA-SI VALUE 'S'.
+
+       01 WS2-DTU-CARREGAT PIC 9(8).
+       01 WS2-HRU-CARREGAT PIC 9(6).
+       01 WS2-BLOQUEJAT PIC X(01) VALUE 'N'.
+           88 WS2-BLOQUEJAT-SI VALUE 'S'.
+
+       01 WS2-REF-RESERVA PIC 9(9).
+       01 WS2-STAT-PF11 PIC X(02).
+           88 WS2-STAT-PF11-OK VALUES '00' '02'.
+       01 WS2-STAT-PF09 PIC X(02).
+           88 WS2-STAT-PF09-OK VALUES '00' '02'.
+       01 WS2-STAT-PF10 PIC X(02).
+           88 WS2-STAT-PF10-OK VALUES '00' '02'.
+       01 WS2-STAT-PF06 PIC X(02).
+           88 WS2-STAT-PF06-OK VALUES '00' '02'.
+       01 WS2-STAT-DSPF01 PIC X(02).
+           88 WS2-STAT-DSPF01-OK VALUE '00'.
+
+       01 WS2-SEQ-AUDIT PIC 9(9) COMP-3.
+
+           COPY CPUSRJ.
+
+      *----------------------------------------------------------*
+      * Idioma de l'operador ('CA'/'ES'/'EN'), llegit de PF09     *
+      * ('IDIOMA'); si no hi es definit es queda en catala, que   *
+      * es l'idioma dels literals compilats a cada programa.      *
+      *----------------------------------------------------------*
+       01 WS2-IDIOMA PIC X(02) VALUE 'CA'.
+       01 WS2-NUM-MISSATGE PIC 9(04).
+
        PROCEDURE DIVISION.
 
        MAIN.
            OPEN I-O DSPF01
            OPEN I-O PF01
+           OPEN I-O PF01X
+           OPEN I-O PF02
+           OPEN I-O PF03
+           OPEN I-O PF11
+           OPEN INPUT PF09
+           OPEN INPUT PF10
+           OPEN I-O PF06
+
+           IF NOT WS2-STAT-DSPF01-OK OR NOT WS2-STAT-PF01-OK
+              OR NOT WS2-STAT-PF02-OK OR NOT WS2-STAT-PF03-OK
+              OR NOT WS2-STAT-PF01X-OK OR NOT WS2-STAT-PF11-OK
+              OR NOT WS2-STAT-PF09-OK OR NOT WS2-STAT-PF10-OK
+              OR NOT WS2-STAT-PF06-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           PERFORM LLEGIR-IDIOMA THRU FIN-LLEGIR-IDIOMA
 
            INITIALIZE WP2
            PERFORM REGISTRAR-RESERVA.
 
        REGISTRAR-RESERVA.
            MOVE SPACES TO WP2COD
+           MOVE SPACES TO WP2NOM
+           MOVE 1 TO WP2QTY
 
            PERFORM MUESTRO-P2 THRU FIN-MUESTRO-P2
 
@@ -55,6 +197,21 @@
               GO FI
            END-IF.
 
+           IF WP2QTY = ZEROS
+              MOVE 'El nombre de places ha de ser mes gran que zero'
+                   TO WP2ERR
+              MOVE 0201 TO WS2-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+              PERFORM REGISTRAR-RESERVA
+           END-IF.
+
+           IF WP2NOM = SPACES
+              MOVE 'Indica el nom del client' TO WP2ERR
+              MOVE 0208 TO WS2-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+              PERFORM REGISTRAR-RESERVA
+           END-IF.
+
            MOVE WP2COD TO PF1COD
 
            READ PF01 INVALID KEY
@@ -73,25 +230,338 @@
        FIN-MUESTRO-P2. EXIT.
 
        NO-EXISTEIX.
-           MOVE 'NO EXISTEIX CAP REGISTRE AMB AQUEST CODI' TO WP2ERR.
+           MOVE 'NO EXISTEIX CAP REGISTRE AMB AQUEST CODI' TO WP2ERR
+           MOVE 0202 TO WS2-NUM-MISSATGE
+           PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
            PERFORM REGISTRAR-RESERVA
        FIN-NO-EXISTEIX. EXIT.
 
+      *----------------------------------------------------------*
+      * Una destinacio desactivada (PF01X) no accepta reserves    *
+      * noves; si no hi ha entrada a PF01X, es tracta com activa  *
+      * (destinacions creades abans d'aquest control).            *
+      *----------------------------------------------------------*
        EXISTEIX.
-           IF PF1PLAD > 0
-               SUBTRACT 1 FROM PF1PLAD
-               REWRITE REG-PF01
-               MOVE 'Sha fet la reserva perfectament' TO WP2ERR
-           ELSE IF PF1PLAD = 0
-               MOVE 'No queden places disponibles' TO WP2ERR
+           MOVE 'N' TO WS2-DESACTIVADA
+           MOVE ZEROS TO WS2-DTU-CARREGAT
+           MOVE ZEROS TO WS2-HRU-CARREGAT
+           MOVE PF1COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                IF PF1XACT-INACTIVA
+                   MOVE 'S' TO WS2-DESACTIVADA
+                END-IF
+                MOVE PF1XDTU TO WS2-DTU-CARREGAT
+                MOVE PF1XHRU TO WS2-HRU-CARREGAT
+           END-READ.
+
+           IF WS2-DESACTIVADA-SI
+               MOVE 'Aquesta destinacio esta desactivada.' TO WP2ERR
+               MOVE 0203 TO WS2-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+           ELSE IF PF1PLAD >= WP2QTY
+               PERFORM COMPROVAR-BLOQUEIG THRU FIN-COMPROVAR-BLOQUEIG
+               IF WS2-BLOQUEJAT-SI
+                  MOVE 'Registre modificat, torna-ho a provar'
+                       TO WP2ERR
+                  MOVE 0204 TO WS2-NUM-MISSATGE
+                  PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+               ELSE
+                  SUBTRACT WP2QTY FROM PF1PLAD
+                  REWRITE REG-PF01
+                  IF NOT WS2-STAT-PF01-OK
+                     MOVE 'No sha pogut gravar, torna-ho a intentar'
+                          TO WP2ERR
+                     MOVE 0205 TO WS2-NUM-MISSATGE
+                     PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+                  ELSE
+                     PERFORM MARCAR-MARCA-TEMPS THRU
+                         FIN-MARCAR-MARCA-TEMPS
+                     PERFORM ESCRIURE-HIST THRU FIN-ESCRIURE-HIST
+                     PERFORM ESCRIURE-AUDIT THRU FIN-ESCRIURE-AUDIT
+                     MOVE 'Sha fet la reserva perfectament' TO WP2ERR
+                     MOVE 0206 TO WS2-NUM-MISSATGE
+                     PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+                     MOVE SPACES TO WP2NOM
+                  END-IF
+               END-IF
+           ELSE
+      * No queden places suficients: es rebutja tota la peticio,
+      * no es reserva nomes una part del grup, i el client passa
+      * a la llista d'espera d'aquesta destinacio.
+               PERFORM ESCRIURE-LLISTA-ESPERA THRU
+                   FIN-ESCRIURE-LLISTA-ESPERA
+               MOVE 'Sense places, apuntat a llista despera'
+                    TO WP2ERR
+               MOVE 0207 TO WS2-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
            END-IF.
 
            PERFORM REGISTRAR-RESERVA
        FIN-EXISTEIX. EXIT.
 
+      *----------------------------------------------------------*
+      * Escriu al historic de reserves (PF02) qui ha reservat,   *
+      * per poder localitzar el client sense dependre nomes del  *
+      * comptador de places de PF01.                             *
+      *----------------------------------------------------------*
+       ESCRIURE-HIST.
+           PERFORM OBTENIR-SEGUENT-SEQ THRU FIN-OBTENIR-SEGUENT-SEQ
+           PERFORM OBTENIR-REFERENCIA THRU FIN-OBTENIR-REFERENCIA
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WP2COD TO PF2COD
+           MOVE WS2-DARRERA-SEQ TO PF2SEQ
+           SET PF2TIP-RESERVA TO TRUE
+           MOVE WP2NOM TO PF2NOM
+           MOVE WP2QTY TO PF2QTY
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF2DAT
+           MOVE SPACES TO PF2MOT
+           MOVE WS2-REF-RESERVA TO PF2REF
+           MOVE CPUSRJ-NOM-USUARI TO PF2USR
+           WRITE REG-PF02.
+
+           CALL 'CBL92CNF' USING WS2-REF-RESERVA PF1COD PF1NOM PF1PRE.
+       FIN-ESCRIURE-HIST. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el seguent numero de referencia per al justificant   *
+      * de reserva (comptador 'RESERVA' a PF11, compartit per     *
+      * totes les destinacions -- es un numero de ticket, no cal  *
+      * que sigui consecutiu dins d'una mateixa destinacio).      *
+      *----------------------------------------------------------*
+       OBTENIR-REFERENCIA.
+           MOVE 'RESERVA   ' TO PF11CLA
+           READ PF11 INVALID KEY
+                MOVE 1 TO WS2-REF-RESERVA
+                MOVE WS2-REF-RESERVA TO PF11VAL
+                WRITE REG-PF11
+                NOT INVALID KEY
+                ADD 1 TO PF11VAL
+                MOVE PF11VAL TO WS2-REF-RESERVA
+                REWRITE REG-PF11
+           END-READ.
+       FIN-OBTENIR-REFERENCIA. EXIT.
+
+      *----------------------------------------------------------*
+      * Calcula el seguent numero de sequencia dins la mateixa   *
+      * destinacio, mirant quina es la darrera entrada existent. *
+      *----------------------------------------------------------*
+       OBTENIR-SEGUENT-SEQ.
+           MOVE 'N' TO WS2-TROBAT
+           MOVE WP2COD TO PF2COD
+           MOVE HIGH-VALUES TO PF2SEQ
+           START PF02 KEY IS NOT GREATER THAN PF2CLAU
+               INVALID KEY MOVE 1 TO WS2-DARRERA-SEQ
+               NOT INVALID KEY MOVE 'S' TO WS2-TROBAT
+           END-START.
+
+           IF WS2-TROBAT-SI
+               READ PF02 NEXT RECORD
+                   AT END MOVE 'N' TO WS2-TROBAT
+               END-READ
+           END-IF.
+
+           IF WS2-TROBAT-SI AND PF2COD = WP2COD
+               ADD 1 TO PF2SEQ GIVING WS2-DARRERA-SEQ
+           ELSE
+               MOVE 1 TO WS2-DARRERA-SEQ
+           END-IF.
+       FIN-OBTENIR-SEGUENT-SEQ. EXIT.
+
+      *----------------------------------------------------------*
+      * Apunta el client a la llista d'espera (PF03) quan no hi  *
+      * ha places suficients per servir tota la peticio.         *
+      *----------------------------------------------------------*
+       ESCRIURE-LLISTA-ESPERA.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF3 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF3
+
+           MOVE WP2COD TO PF3COD
+           MOVE WS2-DARRERA-SEQ-PF3 TO PF3SEQ
+           MOVE WP2NOM TO PF3NOM
+           MOVE WP2QTY TO PF3QTY
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF3DAT
+           SET PF3EST-PENDENT TO TRUE
+           WRITE REG-PF03.
+       FIN-ESCRIURE-LLISTA-ESPERA. EXIT.
+
+       OBTENIR-SEGUENT-SEQ-PF3.
+           MOVE 'N' TO WS2-TROBAT-PF3
+           MOVE WP2COD TO PF3COD
+           MOVE HIGH-VALUES TO PF3SEQ
+           START PF03 KEY IS NOT GREATER THAN PF3CLAU
+               INVALID KEY MOVE 1 TO WS2-DARRERA-SEQ-PF3
+               NOT INVALID KEY MOVE 'S' TO WS2-TROBAT-PF3
+           END-START.
+
+           IF WS2-TROBAT-PF3-SI
+               READ PF03 NEXT RECORD
+                   AT END MOVE 'N' TO WS2-TROBAT-PF3
+               END-READ
+           END-IF.
+
+           IF WS2-TROBAT-PF3-SI AND PF3COD = WP2COD
+               ADD 1 TO PF3SEQ GIVING WS2-DARRERA-SEQ-PF3
+           ELSE
+               MOVE 1 TO WS2-DARRERA-SEQ-PF3
+           END-IF.
+       FIN-OBTENIR-SEGUENT-SEQ-PF3. EXIT.
+
+      *----------------------------------------------------------*
+      * Torna a llegir PF01X per comprovar que ningu ha modificat *
+      * aquest registre entre la lectura inicial i aquest moment, *
+      * evitant que dos terminals es trepitgin la reserva.        *
+      *----------------------------------------------------------*
+       COMPROVAR-BLOQUEIG.
+           MOVE 'N' TO WS2-BLOQUEJAT
+           MOVE PF1COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                IF PF1XDTU NOT = WS2-DTU-CARREGAT
+                   OR PF1XHRU NOT = WS2-HRU-CARREGAT
+                   MOVE 'S' TO WS2-BLOQUEJAT
+                END-IF
+           END-READ.
+       FIN-COMPROVAR-BLOQUEIG. EXIT.
+
+      *----------------------------------------------------------*
+      * Deixa constancia a PF01X de quan s'ha modificat aquest    *
+      * registre, per poder detectar una altra modificacio         *
+      * concurrent la propera vegada que s'obri.                   *
+      *----------------------------------------------------------*
+       MARCAR-MARCA-TEMPS.
+           MOVE PF1COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                INITIALIZE REG-PF01X
+                MOVE PF1COD TO PF1XCOD
+                SET PF1XACT-ACTIVA TO TRUE
+                MOVE FUNCTION CURRENT-DATE (1:8) TO PF1XDTU
+                MOVE FUNCTION CURRENT-DATE (9:6) TO PF1XHRU
+                WRITE REG-PF01X
+                NOT INVALID KEY
+                MOVE FUNCTION CURRENT-DATE (1:8) TO PF1XDTU
+                MOVE FUNCTION CURRENT-DATE (9:6) TO PF1XHRU
+                REWRITE REG-PF01X
+           END-READ.
+       FIN-MARCAR-MARCA-TEMPS. EXIT.
+
+      *----------------------------------------------------------*
+      * Idioma de l'operador (PF09 'IDIOMA'); si no hi es         *
+      * definit, es queda en catala per defecte.                 *
+      *----------------------------------------------------------*
+       LLEGIR-IDIOMA.
+           MOVE 'CA' TO WS2-IDIOMA
+           MOVE 'IDIOMA    ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                EVALUATE PF9VAL
+                   WHEN 2 MOVE 'ES' TO WS2-IDIOMA
+                   WHEN 3 MOVE 'EN' TO WS2-IDIOMA
+                   WHEN OTHER MOVE 'CA' TO WS2-IDIOMA
+                END-EVALUATE
+           END-READ.
+       FIN-LLEGIR-IDIOMA. EXIT.
+
+      *----------------------------------------------------------*
+      * Tradueix WP2ERR al idioma de l'operador (PF10), si hi ha  *
+      * traduccio; si no, es queda amb el text catala ja mogut.   *
+      *----------------------------------------------------------*
+       TRADUIR-MISSATGE.
+           IF WS2-IDIOMA NOT = 'CA'
+              MOVE WS2-IDIOMA TO PF10LNG
+              MOVE WS2-NUM-MISSATGE TO PF10NUM
+              READ PF10 INVALID KEY
+                   CONTINUE
+                   NOT INVALID KEY
+                   MOVE PF10TXT TO WP2ERR
+              END-READ
+           END-IF.
+       FIN-TRADUIR-MISSATGE. EXIT.
+
+      *----------------------------------------------------------*
+      * Anota a PF06 qui ha fet la reserva i quan, per poder      *
+      * saber-ho si algun dia cal investigar un canvi. El perfil  *
+      * d'usuari s'obte del job actiu (API QUSRJOBI).             *
+      *----------------------------------------------------------*
+       ESCRIURE-AUDIT.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF06 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF06
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WS2-SEQ-AUDIT TO PF6SEQ
+           MOVE CPUSRJ-NOM-USUARI TO PF6USR
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF6DAT
+           MOVE FUNCTION CURRENT-DATE (9:6) TO PF6HOR
+           MOVE 'CBL02' TO PF6PGM
+           SET PF6ACC-RESERVA TO TRUE
+           MOVE WP2COD TO PF6COD
+           WRITE REG-PF06.
+       FIN-ESCRIURE-AUDIT. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el seguent numero de sequencia global de PF06, via   *
+      * el comptador 'AUDIT' a PF11 (compartit entre programes).  *
+      *----------------------------------------------------------*
+       OBTENIR-SEGUENT-SEQ-PF06.
+           MOVE 'AUDIT     ' TO PF11CLA
+           READ PF11 INVALID KEY
+                MOVE 1 TO WS2-SEQ-AUDIT
+                MOVE WS2-SEQ-AUDIT TO PF11VAL
+                WRITE REG-PF11
+                NOT INVALID KEY
+                ADD 1 TO PF11VAL
+                MOVE PF11VAL TO WS2-SEQ-AUDIT
+                REWRITE REG-PF11
+           END-READ.
+       FIN-OBTENIR-SEGUENT-SEQ-PF06. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el perfil d'usuari del job actiu (API QUSRJOBI,      *
+      * format JOBI0100), per deixar constancia de qui ha fet    *
+      * l'accio als fitxers historics.                            *
+      *----------------------------------------------------------*
+       OBTENIR-USUARI-JOB.
+           CALL 'QUSRJOBI' USING CPUSRJ-RECEPTOR
+                                  CPUSRJ-LONGITUD
+                                  'JOBI0100'
+                                  CPUSRJ-JOB-QUALIFICAT
+                                  CPUSRJ-ID-INTERN-JOB
+                                  CPUSRJ-CODI-ERROR.
+       FIN-OBTENIR-USUARI-JOB. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL02: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS2-STAT-PF01.
+           DISPLAY 'ESTAT PF01X  = ' WS2-STAT-PF01X.
+           DISPLAY 'ESTAT PF02   = ' WS2-STAT-PF02.
+           DISPLAY 'ESTAT PF03   = ' WS2-STAT-PF03.
+           DISPLAY 'ESTAT PF11   = ' WS2-STAT-PF11.
+           DISPLAY 'ESTAT PF09   = ' WS2-STAT-PF09.
+           DISPLAY 'ESTAT PF10   = ' WS2-STAT-PF10.
+           DISPLAY 'ESTAT PF06   = ' WS2-STAT-PF06.
+           DISPLAY 'ESTAT DSPF01 = ' WS2-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
        FI.
            CLOSE DSPF01.
            CLOSE PF01.
+           CLOSE PF01X.
+           CLOSE PF02.
+           CLOSE PF03.
+           CLOSE PF11.
+           CLOSE PF09.
+           CLOSE PF10.
+           CLOSE PF06.
            GOBACK.
 
 
