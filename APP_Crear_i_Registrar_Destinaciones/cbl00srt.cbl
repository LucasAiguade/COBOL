@@ -24,7 +24,7 @@
           COPY DDS-ALL-FORMAT-INDIC OF DSPF01.
 
        01 WPM.
-           05 WPMOPC  PIC 9.
+           05 WPMOPC  PIC 99.
            05 WPMERR  PIC X(40).
 
        PROCEDURE DIVISION.
@@ -41,6 +41,13 @@
               GO FI
            END-IF.
 
+      * F8 salta directament a la pantalla de reserves (CBL02) sense
+      * passar per l'opcio numerica, per als operadors que hi viuen.
+           IF IN08 OF PM-I-INDIC = B"1"
+              CALL 'CBL02'
+              GO MENU
+           END-IF.
+
            EVALUATE WPMOPC
                WHEN 1
                    CALL 'CBL01'
@@ -53,6 +60,18 @@
                WHEN 5
                    CALL 'CBL05'
                WHEN 6
+                   CALL 'CBL06'
+               WHEN 7
+                   CALL 'CBL07'
+               WHEN 8
+                   CALL 'CBL08'
+               WHEN 9
+                   CALL 'CBL09'
+               WHEN 10
+                   CALL 'CBL10'
+               WHEN 11
+                   CALL 'CBL11'
+               WHEN 99
                    GO FI
                WHEN OTHER
                    MOVE 'OPCIO INVÃ€LIDA' TO WPMERR
