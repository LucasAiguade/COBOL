@@ -0,0 +1,825 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL10.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Reserva o cancel·lacio d'un paquet (PF07/PF08): l'operador *
+      * indica el codi de paquet, el nombre de places i, amb      *
+      * WP10ACC, si es tracta d'una reserva ('R') o d'una          *
+      * cancel·lacio ('C'). El programa comprova la disponibilitat*
+      * (o, per cancel·lar, que hi ha prou places reservades) de   *
+      * totes les destinacions que formen el paquet abans de tocar*
+      * cap PF01 -- l'operacio es fa a tot el paquet o a cap       *
+      * destinacio.                                                *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF07
+              ASSIGN TO DATABASE-PF07
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF7COD OF REG-PF07
+              FILE STATUS IS WS10-STAT-PF07.
+
+           SELECT PF08
+              ASSIGN TO DATABASE-PF08
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF8CLAU
+              FILE STATUS IS WS10-STAT-PF08.
+
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS10-STAT-PF01.
+
+           SELECT PF01X
+              ASSIGN TO DATABASE-PF01X
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF1XCOD
+              FILE STATUS IS WS10-STAT-PF01X.
+
+           SELECT PF02
+              ASSIGN TO DATABASE-PF02
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF2CLAU
+              FILE STATUS IS WS10-STAT-PF02.
+
+           SELECT PF03
+              ASSIGN TO DATABASE-PF03
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF3CLAU
+              FILE STATUS IS WS10-STAT-PF03.
+
+           SELECT PF11
+              ASSIGN TO DATABASE-PF11
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF11CLA
+              FILE STATUS IS WS10-STAT-PF11.
+
+           SELECT PF06
+              ASSIGN TO DATABASE-PF06
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF6SEQ
+              FILE STATUS IS WS10-STAT-PF06.
+
+           SELECT DSPF01
+               ASSIGN TO WORKSTATION-DSPF01
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS10-STAT-DSPF01.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF07 LABEL RECORD IS STANDARD.
+          COPY CPPF07.
+
+       FD PF08 LABEL RECORD IS STANDARD.
+          COPY CPPF08.
+
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD PF01X LABEL RECORD IS STANDARD.
+          COPY CPPF01X.
+
+       FD PF02 LABEL RECORD IS STANDARD.
+          COPY CPPF02.
+
+       FD PF03 LABEL RECORD IS STANDARD.
+          COPY CPPF03.
+
+       FD PF11 LABEL RECORD IS STANDARD.
+          COPY CPPF11.
+
+       FD PF06 LABEL RECORD IS STANDARD.
+          COPY CPPF06.
+
+       FD DSPF01 LABEL RECORD IS OMITTED.
+       01 REG-DSPF01.
+           COPY DDS-ALL-FORMAT OF DSPF01.
+
+       WORKING-STORAGE SECTION.
+       01 AREA-INDICADORES.
+          COPY DDS-ALL-FORMAT-INDIC OF DSPF01.
+
+       01 WP10.
+           05 WP10COD PIC 9(4).
+           05 WP10NOM PIC X(30).
+           05 WP10QTY PIC 9(3).
+           05 WP10ACC PIC X(01).
+           05 WP10MOT PIC X(02).
+           05 WP10ERR PIC X(40).
+
+       01 WS10-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS10-FI-FITXER-SI VALUE 'S'.
+       01 WS10-TOT-OK PIC X(01) VALUE 'S'.
+           88 WS10-TOT-OK-SI VALUE 'S'.
+       01 WS10-DESACTIVADA PIC X(01) VALUE 'N'.
+           88 WS10-DESACTIVADA-SI VALUE 'S'.
+       01 WS10-TROBAT PIC X(01) VALUE 'N'.
+           88 WS10-TROBAT-SI VALUE 'S'.
+       01 WS10-BLOQUEJAT PIC X(01) VALUE 'N'.
+           88 WS10-BLOQUEJAT-SI VALUE 'S'.
+       01 WS10-BLOQUEIG-DETECTAT PIC X(01) VALUE 'N'.
+           88 WS10-BLOQUEIG-DETECTAT-SI VALUE 'S'.
+       01 WS10-ERROR-GRAVAT PIC X(01) VALUE 'N'.
+           88 WS10-ERROR-GRAVAT-SI VALUE 'S'.
+       01 WS10-TROBAT-ESPERA PIC X(01) VALUE 'N'.
+           88 WS10-TROBAT-ESPERA-SI VALUE 'S'.
+       01 WS10-FI-ESPERA PIC X(01) VALUE 'N'.
+           88 WS10-FI-ESPERA-SI VALUE 'S'.
+
+       01 WS10-REF-RESERVA PIC 9(9).
+       01 WS10-DARRERA-SEQ PIC 9(7) COMP-3.
+       01 WS10-SEQ-AUDIT PIC 9(9) COMP-3.
+
+      *----------------------------------------------------------*
+      * Marques de temps (PF01X) llegides per a cada linia del    *
+      * paquet a la passada de validacio, per poder-les tornar a  *
+      * comprovar a la passada d'aplicacio just abans de cada     *
+      * REWRITE REG-PF01 (mateix mecanisme que CBL02/03/04, pero   *
+      * amb una entrada per linia perque el paquet en te mes       *
+      * d'una). WS10-IDX-LINIA es reinicia a l'inici de cada       *
+      * passada i avança en el mateix ordre a totes dues, ja que   *
+      * ambdues recorren PF08 amb el mateix START/READ NEXT.       *
+      *----------------------------------------------------------*
+       01 WS10-IDX-LINIA PIC 9(3) COMP-3.
+       01 TAULA-MARQUES-PAQUET.
+           05 TM-ENTRY OCCURS 999 TIMES.
+               10 TM-DTU PIC 9(8).
+               10 TM-HRU PIC 9(6).
+
+       01 WS10-STAT-PF07 PIC X(02).
+           88 WS10-STAT-PF07-OK VALUES '00' '02'.
+       01 WS10-STAT-PF08 PIC X(02).
+           88 WS10-STAT-PF08-OK VALUES '00' '02'.
+       01 WS10-STAT-PF01 PIC X(02).
+           88 WS10-STAT-PF01-OK VALUES '00' '02'.
+       01 WS10-STAT-PF01X PIC X(02).
+           88 WS10-STAT-PF01X-OK VALUES '00' '02'.
+       01 WS10-STAT-PF02 PIC X(02).
+           88 WS10-STAT-PF02-OK VALUES '00' '02'.
+       01 WS10-STAT-PF03 PIC X(02).
+           88 WS10-STAT-PF03-OK VALUES '00' '02'.
+       01 WS10-STAT-PF11 PIC X(02).
+           88 WS10-STAT-PF11-OK VALUES '00' '02'.
+       01 WS10-STAT-PF06 PIC X(02).
+           88 WS10-STAT-PF06-OK VALUES '00' '02'.
+       01 WS10-STAT-DSPF01 PIC X(02).
+           88 WS10-STAT-DSPF01-OK VALUE '00'.
+
+           COPY CPUSRJ.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN I-O DSPF01
+           OPEN INPUT PF07
+           OPEN INPUT PF08
+           OPEN I-O PF01
+           OPEN I-O PF01X
+           OPEN I-O PF02
+           OPEN I-O PF03
+           OPEN I-O PF11
+           OPEN I-O PF06
+
+           IF NOT WS10-STAT-DSPF01-OK OR NOT WS10-STAT-PF07-OK
+              OR NOT WS10-STAT-PF08-OK OR NOT WS10-STAT-PF01-OK
+              OR NOT WS10-STAT-PF01X-OK OR NOT WS10-STAT-PF02-OK
+              OR NOT WS10-STAT-PF03-OK OR NOT WS10-STAT-PF11-OK
+              OR NOT WS10-STAT-PF06-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           INITIALIZE WP10
+           PERFORM REGISTRAR-RESERVA-PAQUET.
+
+       REGISTRAR-RESERVA-PAQUET.
+           MOVE ZEROS TO WP10COD
+           MOVE SPACES TO WP10NOM
+           MOVE 1 TO WP10QTY
+           MOVE 'R' TO WP10ACC
+           MOVE SPACES TO WP10MOT
+
+           PERFORM MUESTRO-P10 THRU FIN-MUESTRO-P10
+
+           IF IN03 OF P10-I-INDIC = B"1"
+              GO FI
+           END-IF.
+
+           IF WP10ACC NOT = 'R' AND WP10ACC NOT = 'C'
+              MOVE 'Indica R (reserva) o C (cancel·lar)'
+                   TO WP10ERR
+              PERFORM REGISTRAR-RESERVA-PAQUET
+           END-IF.
+
+           IF WP10QTY = ZEROS
+              MOVE 'El nombre de places ha de ser mes gran que zero'
+                   TO WP10ERR
+              PERFORM REGISTRAR-RESERVA-PAQUET
+           END-IF.
+
+           IF WP10ACC = 'C' AND WP10MOT = SPACES
+              MOVE 'Indica el motiu de la cancel·lacio' TO WP10ERR
+              PERFORM REGISTRAR-RESERVA-PAQUET
+           END-IF.
+
+           MOVE WP10COD TO PF7COD OF REG-PF07
+           READ PF07 INVALID KEY
+                     PERFORM NO-EXISTEIX-PAQUET THRU
+                         FIN-NO-EXISTEIX-PAQUET
+
+                NOT INVALID KEY
+                     PERFORM EXISTEIX-PAQUET THRU FIN-EXISTEIX-PAQUET
+
+           GO TO REGISTRAR-RESERVA-PAQUET.
+
+       MUESTRO-P10.
+           WRITE REG-DSPF01 FROM WP10 FORMAT "P10".
+
+           READ  DSPF01     INTO WP10 FORMAT "P10"
+                            INDICATORS ARE P10-I-INDIC.
+       FIN-MUESTRO-P10. EXIT.
+
+       NO-EXISTEIX-PAQUET.
+           MOVE 'No existeix cap paquet amb aquest codi' TO WP10ERR
+           MOVE ZEROS TO WP10COD
+           PERFORM REGISTRAR-RESERVA-PAQUET
+       FIN-NO-EXISTEIX-PAQUET. EXIT.
+
+       EXISTEIX-PAQUET.
+           MOVE PF7NOM TO WP10NOM
+
+           IF WP10ACC = 'C'
+              PERFORM CANCELAR-PAQUET THRU FIN-CANCELAR-PAQUET
+           ELSE
+              PERFORM RESERVAR-PAQUET THRU FIN-RESERVAR-PAQUET
+           END-IF.
+
+           PERFORM REGISTRAR-RESERVA-PAQUET
+       FIN-EXISTEIX-PAQUET. EXIT.
+
+       RESERVAR-PAQUET.
+           PERFORM VALIDAR-PAQUET THRU FIN-VALIDAR-PAQUET
+
+           IF WS10-TOT-OK-SI
+              PERFORM OBTENIR-REFERENCIA THRU FIN-OBTENIR-REFERENCIA
+              PERFORM APLICAR-PAQUET THRU FIN-APLICAR-PAQUET
+              IF WS10-ERROR-GRAVAT-SI
+                 MOVE 'No sha pogut gravar, torna-ho a intentar'
+                      TO WP10ERR
+              ELSE IF WS10-BLOQUEIG-DETECTAT-SI
+                 MOVE 'Registre modificat, torna-ho a provar'
+                      TO WP10ERR
+              ELSE
+                 MOVE 'Sha fet la reserva del paquet perfectament'
+                      TO WP10ERR
+                 MOVE ZEROS TO WP10COD
+                 MOVE SPACES TO WP10NOM
+              END-IF
+           ELSE
+              MOVE 'No hi ha places suficients a totes les destinacions'
+                   TO WP10ERR
+           END-IF.
+       FIN-RESERVAR-PAQUET. EXIT.
+
+      *----------------------------------------------------------*
+      * Cancel·lacio d'un paquet, simetrica a RESERVAR-PAQUET: es  *
+      * comprova primer que totes les linies tenen prou places    *
+      * reservades per desfer, i nomes si es aixi es torna a sumar*
+      * WP10QTY a cada PF1PLAD -- la cancel·lacio es tot el paquet*
+      * o cap destinacio, igual que la reserva.                    *
+      *----------------------------------------------------------*
+       CANCELAR-PAQUET.
+           PERFORM VALIDAR-CANCELACIO-PAQUET THRU
+               FIN-VALIDAR-CANCELACIO-PAQUET
+
+           IF WS10-TOT-OK-SI
+              PERFORM APLICAR-CANCELACIO-PAQUET THRU
+                  FIN-APLICAR-CANCELACIO-PAQUET
+              IF WS10-ERROR-GRAVAT-SI
+                 MOVE 'No sha pogut gravar, torna-ho a intentar'
+                      TO WP10ERR
+              ELSE IF WS10-BLOQUEIG-DETECTAT-SI
+                 MOVE 'Registre modificat, torna-ho a provar'
+                      TO WP10ERR
+              ELSE
+                 MOVE 'Sha cancelat el paquet perfectament' TO WP10ERR
+                 MOVE ZEROS TO WP10COD
+                 MOVE SPACES TO WP10NOM
+              END-IF
+           ELSE
+              MOVE 'No hi ha prou places reservades' TO WP10ERR
+           END-IF.
+       FIN-CANCELAR-PAQUET. EXIT.
+
+      *----------------------------------------------------------*
+      * Primera passada, nomes de lectura: comprova que cap linia *
+      * del paquet esta desactivada i que totes tenen prou places *
+      * abans de descomptar res, perque la reserva sigui tot o    *
+      * res per a totes les destinacions alhora.                  *
+      *----------------------------------------------------------*
+       VALIDAR-PAQUET.
+           MOVE 'S' TO WS10-TOT-OK
+           MOVE 'N' TO WS10-FI-FITXER
+           MOVE ZEROS TO WS10-IDX-LINIA
+           MOVE WP10COD TO PF7COD OF PF8CLAU
+           MOVE LOW-VALUES TO PF8SEQ
+           START PF08 KEY IS NOT LESS THAN PF8CLAU
+               INVALID KEY MOVE 'S' TO WS10-FI-FITXER
+           END-START
+
+           IF WS10-FI-FITXER-SI
+              MOVE 'N' TO WS10-TOT-OK
+           END-IF.
+
+           PERFORM VALIDAR-LINIA THRU FIN-VALIDAR-LINIA
+               UNTIL WS10-FI-FITXER-SI
+
+           IF WS10-IDX-LINIA = ZEROS
+              MOVE 'N' TO WS10-TOT-OK
+           END-IF.
+       FIN-VALIDAR-PAQUET. EXIT.
+
+       VALIDAR-LINIA.
+           READ PF08 NEXT RECORD
+               AT END MOVE 'S' TO WS10-FI-FITXER
+           END-READ.
+
+           IF NOT WS10-FI-FITXER-SI
+              IF PF7COD OF PF8CLAU NOT = WP10COD
+                 MOVE 'S' TO WS10-FI-FITXER
+              ELSE
+                 ADD 1 TO WS10-IDX-LINIA
+                 MOVE PF8DST TO PF1COD
+                 READ PF01 INVALID KEY
+                      MOVE 'N' TO WS10-TOT-OK
+                      NOT INVALID KEY
+                      PERFORM COMPROVAR-DISPONIBLE THRU
+                          FIN-COMPROVAR-DISPONIBLE
+                 END-READ
+              END-IF
+           END-IF.
+       FIN-VALIDAR-LINIA. EXIT.
+
+      *----------------------------------------------------------*
+      * Comprova que la linia no esta desactivada i que hi ha     *
+      * prou places, i deixa la marca de temps de PF01X d'aquesta *
+      * lectura guardada a la taula (per WS10-IDX-LINIA) perque   *
+      * APLICAR-LINIA la pugui tornar a comprovar mes endavant.   *
+      *----------------------------------------------------------*
+       COMPROVAR-DISPONIBLE.
+           MOVE 'N' TO WS10-DESACTIVADA
+           MOVE PF1COD TO PF1XCOD
+           MOVE ZEROS TO TM-DTU (WS10-IDX-LINIA)
+           MOVE ZEROS TO TM-HRU (WS10-IDX-LINIA)
+           READ PF01X INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                IF PF1XACT-INACTIVA
+                   MOVE 'S' TO WS10-DESACTIVADA
+                END-IF
+                MOVE PF1XDTU TO TM-DTU (WS10-IDX-LINIA)
+                MOVE PF1XHRU TO TM-HRU (WS10-IDX-LINIA)
+           END-READ.
+
+           IF WS10-DESACTIVADA-SI OR PF1PLAD < WP10QTY
+              MOVE 'N' TO WS10-TOT-OK
+           END-IF.
+       FIN-COMPROVAR-DISPONIBLE. EXIT.
+
+      *----------------------------------------------------------*
+      * Segona passada: ja se sap que totes les linies tenen prou *
+      * places, aixi que ara si es descompta cada destinacio i es *
+      * deixa constancia a PF02 amb la mateixa referencia per a   *
+      * tot el paquet.                                            *
+      *----------------------------------------------------------*
+       APLICAR-PAQUET.
+           MOVE 'N' TO WS10-FI-FITXER
+           MOVE 'N' TO WS10-BLOQUEIG-DETECTAT
+           MOVE 'N' TO WS10-ERROR-GRAVAT
+           MOVE ZEROS TO WS10-IDX-LINIA
+           MOVE WP10COD TO PF7COD OF PF8CLAU
+           MOVE LOW-VALUES TO PF8SEQ
+           START PF08 KEY IS NOT LESS THAN PF8CLAU
+               INVALID KEY MOVE 'S' TO WS10-FI-FITXER
+           END-START
+
+           PERFORM APLICAR-LINIA THRU FIN-APLICAR-LINIA
+               UNTIL WS10-FI-FITXER-SI
+       FIN-APLICAR-PAQUET. EXIT.
+
+       APLICAR-LINIA.
+           READ PF08 NEXT RECORD
+               AT END MOVE 'S' TO WS10-FI-FITXER
+           END-READ.
+
+           IF NOT WS10-FI-FITXER-SI
+              IF PF7COD OF PF8CLAU NOT = WP10COD
+                 MOVE 'S' TO WS10-FI-FITXER
+              ELSE
+                 ADD 1 TO WS10-IDX-LINIA
+                 MOVE PF8DST TO PF1COD
+                 READ PF01 INVALID KEY
+                      CONTINUE
+                      NOT INVALID KEY
+                      PERFORM COMPROVAR-BLOQUEIG THRU
+                          FIN-COMPROVAR-BLOQUEIG
+                      IF WS10-BLOQUEJAT-SI
+                         MOVE 'S' TO WS10-BLOQUEIG-DETECTAT
+                      ELSE
+                         SUBTRACT WP10QTY FROM PF1PLAD
+                         REWRITE REG-PF01
+                         IF NOT WS10-STAT-PF01-OK
+                            MOVE 'S' TO WS10-ERROR-GRAVAT
+                         ELSE
+                            PERFORM MARCAR-MARCA-TEMPS THRU
+                                FIN-MARCAR-MARCA-TEMPS
+                            PERFORM ESCRIURE-HIST THRU FIN-ESCRIURE-HIST
+                            SET PF6ACC-RESERVA TO TRUE
+                            PERFORM ESCRIURE-AUDIT THRU
+                                FIN-ESCRIURE-AUDIT
+                         END-IF
+                      END-IF
+                 END-READ
+              END-IF
+           END-IF.
+       FIN-APLICAR-LINIA. EXIT.
+
+      *----------------------------------------------------------*
+      * Torna a llegir PF01X per comprovar que ningu ha modificat *
+      * aquesta linia entre la passada de validacio i aquest      *
+      * moment (mateix mecanisme que CBL02/03/04, per WS10-IDX-   *
+      * LINIA).                                                   *
+      *----------------------------------------------------------*
+       COMPROVAR-BLOQUEIG.
+           MOVE 'N' TO WS10-BLOQUEJAT
+           MOVE PF1COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                IF PF1XDTU NOT = TM-DTU (WS10-IDX-LINIA)
+                   OR PF1XHRU NOT = TM-HRU (WS10-IDX-LINIA)
+                   MOVE 'S' TO WS10-BLOQUEJAT
+                END-IF
+           END-READ.
+       FIN-COMPROVAR-BLOQUEIG. EXIT.
+
+      *----------------------------------------------------------*
+      * Un cop alliberada una plaça d'una linia cancel·lada, se   *
+      * n'ofereix a la cancel·lacio pendent mes antiga de la      *
+      * llista d'espera (PF03) d'aquesta destinacio, igual que fa *
+      * CBL03/CBL11.                                               *
+      *----------------------------------------------------------*
+       OFERIR-LLISTA-ESPERA.
+           MOVE 'N' TO WS10-TROBAT-ESPERA
+           MOVE 'N' TO WS10-FI-ESPERA
+           MOVE PF1COD TO PF3COD
+           MOVE LOW-VALUES TO PF3SEQ
+           START PF03 KEY IS NOT LESS THAN PF3CLAU
+               INVALID KEY MOVE 'S' TO WS10-FI-ESPERA
+           END-START.
+
+           PERFORM CERCAR-SEGUENT-ESPERA THRU FIN-CERCAR-SEGUENT-ESPERA
+               UNTIL WS10-FI-ESPERA-SI OR WS10-TROBAT-ESPERA-SI
+
+           IF WS10-TROBAT-ESPERA-SI
+              SET PF3EST-OFERTA TO TRUE
+              REWRITE REG-PF03
+           END-IF.
+       FIN-OFERIR-LLISTA-ESPERA. EXIT.
+
+       CERCAR-SEGUENT-ESPERA.
+           READ PF03 NEXT RECORD
+               AT END MOVE 'S' TO WS10-FI-ESPERA
+           END-READ.
+
+           IF NOT WS10-FI-ESPERA-SI
+              IF PF3COD NOT = PF1COD
+                 MOVE 'S' TO WS10-FI-ESPERA
+              ELSE IF PF3EST-PENDENT
+                 MOVE 'S' TO WS10-TROBAT-ESPERA
+              END-IF
+           END-IF.
+       FIN-CERCAR-SEGUENT-ESPERA. EXIT.
+
+      *----------------------------------------------------------*
+      * Primera passada, nomes de lectura, per a la cancel·lacio:  *
+      * comprova que totes les linies del paquet tenen prou places*
+      * reservades (PF1PLAT - PF1PLAD) per desfer-ne WP10QTY,      *
+      * abans de tocar cap PF01.                                   *
+      *----------------------------------------------------------*
+       VALIDAR-CANCELACIO-PAQUET.
+           MOVE 'S' TO WS10-TOT-OK
+           MOVE 'N' TO WS10-FI-FITXER
+           MOVE ZEROS TO WS10-IDX-LINIA
+           MOVE WP10COD TO PF7COD OF PF8CLAU
+           MOVE LOW-VALUES TO PF8SEQ
+           START PF08 KEY IS NOT LESS THAN PF8CLAU
+               INVALID KEY MOVE 'S' TO WS10-FI-FITXER
+           END-START
+
+           IF WS10-FI-FITXER-SI
+              MOVE 'N' TO WS10-TOT-OK
+           END-IF.
+
+           PERFORM VALIDAR-LINIA-CANCEL THRU FIN-VALIDAR-LINIA-CANCEL
+               UNTIL WS10-FI-FITXER-SI
+
+           IF WS10-IDX-LINIA = ZEROS
+              MOVE 'N' TO WS10-TOT-OK
+           END-IF.
+       FIN-VALIDAR-CANCELACIO-PAQUET. EXIT.
+
+       VALIDAR-LINIA-CANCEL.
+           READ PF08 NEXT RECORD
+               AT END MOVE 'S' TO WS10-FI-FITXER
+           END-READ.
+
+           IF NOT WS10-FI-FITXER-SI
+              IF PF7COD OF PF8CLAU NOT = WP10COD
+                 MOVE 'S' TO WS10-FI-FITXER
+              ELSE
+                 ADD 1 TO WS10-IDX-LINIA
+                 MOVE PF8DST TO PF1COD
+                 MOVE ZEROS TO TM-DTU (WS10-IDX-LINIA)
+                 MOVE ZEROS TO TM-HRU (WS10-IDX-LINIA)
+                 READ PF01 INVALID KEY
+                      MOVE 'N' TO WS10-TOT-OK
+                      NOT INVALID KEY
+                      IF WP10QTY > PF1PLAT - PF1PLAD
+                         MOVE 'N' TO WS10-TOT-OK
+                      END-IF
+                      MOVE PF1COD TO PF1XCOD
+                      READ PF01X INVALID KEY
+                           CONTINUE
+                           NOT INVALID KEY
+                           MOVE PF1XDTU TO TM-DTU (WS10-IDX-LINIA)
+                           MOVE PF1XHRU TO TM-HRU (WS10-IDX-LINIA)
+                      END-READ
+                 END-READ
+              END-IF
+           END-IF.
+       FIN-VALIDAR-LINIA-CANCEL. EXIT.
+
+      *----------------------------------------------------------*
+      * Segona passada de la cancel·lacio: ja se sap que totes les*
+      * linies tenen prou places reservades, aixi que ara si es   *
+      * torna a sumar WP10QTY a cada PF1PLAD i es deixa constancia*
+      * a PF02, igual que fa CBL03 amb les cancel·lacions soltes.  *
+      *----------------------------------------------------------*
+       APLICAR-CANCELACIO-PAQUET.
+           MOVE 'N' TO WS10-FI-FITXER
+           MOVE 'N' TO WS10-BLOQUEIG-DETECTAT
+           MOVE 'N' TO WS10-ERROR-GRAVAT
+           MOVE ZEROS TO WS10-IDX-LINIA
+           MOVE WP10COD TO PF7COD OF PF8CLAU
+           MOVE LOW-VALUES TO PF8SEQ
+           START PF08 KEY IS NOT LESS THAN PF8CLAU
+               INVALID KEY MOVE 'S' TO WS10-FI-FITXER
+           END-START
+
+           PERFORM APLICAR-LINIA-CANCEL THRU FIN-APLICAR-LINIA-CANCEL
+               UNTIL WS10-FI-FITXER-SI
+       FIN-APLICAR-CANCELACIO-PAQUET. EXIT.
+
+       APLICAR-LINIA-CANCEL.
+           READ PF08 NEXT RECORD
+               AT END MOVE 'S' TO WS10-FI-FITXER
+           END-READ.
+
+           IF NOT WS10-FI-FITXER-SI
+              IF PF7COD OF PF8CLAU NOT = WP10COD
+                 MOVE 'S' TO WS10-FI-FITXER
+              ELSE
+                 ADD 1 TO WS10-IDX-LINIA
+                 MOVE PF8DST TO PF1COD
+                 READ PF01 INVALID KEY
+                      CONTINUE
+                      NOT INVALID KEY
+                      PERFORM COMPROVAR-BLOQUEIG THRU
+                          FIN-COMPROVAR-BLOQUEIG
+                      IF WS10-BLOQUEJAT-SI
+                         MOVE 'S' TO WS10-BLOQUEIG-DETECTAT
+                      ELSE
+                         ADD WP10QTY TO PF1PLAD
+                         REWRITE REG-PF01
+                         IF NOT WS10-STAT-PF01-OK
+                            MOVE 'S' TO WS10-ERROR-GRAVAT
+                         ELSE
+                            PERFORM MARCAR-MARCA-TEMPS THRU
+                                FIN-MARCAR-MARCA-TEMPS
+                            PERFORM ESCRIURE-HIST-CANCEL THRU
+                                FIN-ESCRIURE-HIST-CANCEL
+                            SET PF6ACC-CANCEL TO TRUE
+                            PERFORM ESCRIURE-AUDIT THRU
+                                FIN-ESCRIURE-AUDIT
+                            PERFORM OFERIR-LLISTA-ESPERA THRU
+                                FIN-OFERIR-LLISTA-ESPERA
+                         END-IF
+                      END-IF
+                 END-READ
+              END-IF
+           END-IF.
+       FIN-APLICAR-LINIA-CANCEL. EXIT.
+
+      *----------------------------------------------------------*
+      * Escriu al historic de reserves (PF02) de cada destinacio  *
+      * del paquet, amb el mateix numero de referencia per a      *
+      * totes les linies, i n'imprimeix el justificant.           *
+      *----------------------------------------------------------*
+       ESCRIURE-HIST.
+           PERFORM OBTENIR-SEGUENT-SEQ THRU FIN-OBTENIR-SEGUENT-SEQ
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE PF1COD TO PF2COD
+           MOVE WS10-DARRERA-SEQ TO PF2SEQ
+           SET PF2TIP-RESERVA TO TRUE
+           MOVE WP10NOM TO PF2NOM
+           MOVE WP10QTY TO PF2QTY
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF2DAT
+           MOVE SPACES TO PF2MOT
+           MOVE WS10-REF-RESERVA TO PF2REF
+           MOVE CPUSRJ-NOM-USUARI TO PF2USR
+           WRITE REG-PF02.
+
+           CALL 'CBL92CNF' USING WS10-REF-RESERVA PF1COD PF1NOM PF1PRE.
+       FIN-ESCRIURE-HIST. EXIT.
+
+      *----------------------------------------------------------*
+      * Escriu al historic (PF02) la cancel·lacio de cada         *
+      * destinacio del paquet, amb el mateix format que fa servir *
+      * CBL03 per a les cancel·lacions soltes (sense referencia de*
+      * justificant ni impressio, nomes el motiu).                *
+      *----------------------------------------------------------*
+       ESCRIURE-HIST-CANCEL.
+           PERFORM OBTENIR-SEGUENT-SEQ THRU FIN-OBTENIR-SEGUENT-SEQ
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE PF1COD TO PF2COD
+           MOVE WS10-DARRERA-SEQ TO PF2SEQ
+           SET PF2TIP-CANCEL TO TRUE
+           MOVE SPACES TO PF2NOM
+           MOVE WP10QTY TO PF2QTY
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF2DAT
+           MOVE WP10MOT TO PF2MOT
+           MOVE ZEROS TO PF2REF
+           MOVE CPUSRJ-NOM-USUARI TO PF2USR
+           WRITE REG-PF02.
+       FIN-ESCRIURE-HIST-CANCEL. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el seguent numero de referencia per al justificant   *
+      * (comptador 'RESERVA' a PF11, el mateix que fa servir       *
+      * CBL02 per a les reserves individuals).                    *
+      *----------------------------------------------------------*
+       OBTENIR-REFERENCIA.
+           MOVE 'RESERVA   ' TO PF11CLA
+           READ PF11 INVALID KEY
+                MOVE 1 TO WS10-REF-RESERVA
+                MOVE WS10-REF-RESERVA TO PF11VAL
+                WRITE REG-PF11
+                NOT INVALID KEY
+                ADD 1 TO PF11VAL
+                MOVE PF11VAL TO WS10-REF-RESERVA
+                REWRITE REG-PF11
+           END-READ.
+       FIN-OBTENIR-REFERENCIA. EXIT.
+
+       OBTENIR-SEGUENT-SEQ.
+           MOVE 'N' TO WS10-TROBAT
+           MOVE PF1COD TO PF2COD
+           MOVE HIGH-VALUES TO PF2SEQ
+           START PF02 KEY IS NOT GREATER THAN PF2CLAU
+               INVALID KEY MOVE 1 TO WS10-DARRERA-SEQ
+               NOT INVALID KEY MOVE 'S' TO WS10-TROBAT
+           END-START.
+
+           IF WS10-TROBAT-SI
+               READ PF02 NEXT RECORD
+                   AT END MOVE 'N' TO WS10-TROBAT
+               END-READ
+           END-IF.
+
+           IF WS10-TROBAT-SI AND PF2COD = PF1COD
+               ADD 1 TO PF2SEQ GIVING WS10-DARRERA-SEQ
+           ELSE
+               MOVE 1 TO WS10-DARRERA-SEQ
+           END-IF.
+       FIN-OBTENIR-SEGUENT-SEQ. EXIT.
+
+      *----------------------------------------------------------*
+      * Anota a PF06 qui ha fet la reserva/cancel·lacio d'aquesta *
+      * linia del paquet i quan, igual que fa CBL02/03 per a les  *
+      * operacions soltes.                                        *
+      *----------------------------------------------------------*
+       ESCRIURE-AUDIT.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF06 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF06
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WS10-SEQ-AUDIT TO PF6SEQ
+           MOVE CPUSRJ-NOM-USUARI TO PF6USR
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF6DAT
+           MOVE FUNCTION CURRENT-DATE (9:6) TO PF6HOR
+           MOVE 'CBL10' TO PF6PGM
+           MOVE PF1COD TO PF6COD
+           WRITE REG-PF06.
+       FIN-ESCRIURE-AUDIT. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el seguent numero de sequencia global de PF06, via   *
+      * el comptador 'AUDIT' a PF11 (compartit entre programes).  *
+      *----------------------------------------------------------*
+       OBTENIR-SEGUENT-SEQ-PF06.
+           MOVE 'AUDIT     ' TO PF11CLA
+           READ PF11 INVALID KEY
+                MOVE 1 TO WS10-SEQ-AUDIT
+                MOVE WS10-SEQ-AUDIT TO PF11VAL
+                WRITE REG-PF11
+                NOT INVALID KEY
+                ADD 1 TO PF11VAL
+                MOVE PF11VAL TO WS10-SEQ-AUDIT
+                REWRITE REG-PF11
+           END-READ.
+       FIN-OBTENIR-SEGUENT-SEQ-PF06. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el perfil d'usuari del job actiu (API QUSRJOBI,      *
+      * format JOBI0100), per deixar constancia de qui ha fet    *
+      * l'accio als fitxers historics.                            *
+      *----------------------------------------------------------*
+       OBTENIR-USUARI-JOB.
+           CALL 'QUSRJOBI' USING CPUSRJ-RECEPTOR
+                                  CPUSRJ-LONGITUD
+                                  'JOBI0100'
+                                  CPUSRJ-JOB-QUALIFICAT
+                                  CPUSRJ-ID-INTERN-JOB
+                                  CPUSRJ-CODI-ERROR.
+       FIN-OBTENIR-USUARI-JOB. EXIT.
+
+      *----------------------------------------------------------*
+      * Deixa constancia a PF01X de quan s'ha modificat aquesta   *
+      * destinacio, per poder detectar una modificacio concurrent *
+      * la propera vegada que s'obri (mateix mecanisme que CBL02).*
+      *----------------------------------------------------------*
+       MARCAR-MARCA-TEMPS.
+           MOVE PF1COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                INITIALIZE REG-PF01X
+                MOVE PF1COD TO PF1XCOD
+                SET PF1XACT-ACTIVA TO TRUE
+                MOVE FUNCTION CURRENT-DATE (1:8) TO PF1XDTU
+                MOVE FUNCTION CURRENT-DATE (9:6) TO PF1XHRU
+                WRITE REG-PF01X
+                NOT INVALID KEY
+                MOVE FUNCTION CURRENT-DATE (1:8) TO PF1XDTU
+                MOVE FUNCTION CURRENT-DATE (9:6) TO PF1XHRU
+                REWRITE REG-PF01X
+           END-READ.
+       FIN-MARCAR-MARCA-TEMPS. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL10: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF07   = ' WS10-STAT-PF07.
+           DISPLAY 'ESTAT PF08   = ' WS10-STAT-PF08.
+           DISPLAY 'ESTAT PF01   = ' WS10-STAT-PF01.
+           DISPLAY 'ESTAT PF01X  = ' WS10-STAT-PF01X.
+           DISPLAY 'ESTAT PF02   = ' WS10-STAT-PF02.
+           DISPLAY 'ESTAT PF03   = ' WS10-STAT-PF03.
+           DISPLAY 'ESTAT PF11   = ' WS10-STAT-PF11.
+           DISPLAY 'ESTAT PF06   = ' WS10-STAT-PF06.
+           DISPLAY 'ESTAT DSPF01 = ' WS10-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
+       FI.
+           CLOSE DSPF01.
+           CLOSE PF07.
+           CLOSE PF08.
+           CLOSE PF01.
+           CLOSE PF01X.
+           CLOSE PF02.
+           CLOSE PF03.
+           CLOSE PF11.
+           CLOSE PF06.
+           GOBACK.
