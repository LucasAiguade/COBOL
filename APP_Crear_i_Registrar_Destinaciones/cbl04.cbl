@@ -13,11 +13,55 @@
               ASSIGN TO DATABASE-PF01
               ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
-              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS4-STAT-PF01.
+
+           SELECT PF04
+              ASSIGN TO DATABASE-PF04
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF4CLAU
+              FILE STATUS IS WS4-STAT-PF04.
+
+           SELECT PF01X
+              ASSIGN TO DATABASE-PF01X
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF1XCOD
+              FILE STATUS IS WS4-STAT-PF01X.
+
+           SELECT PF09
+              ASSIGN TO DATABASE-PF09
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF9CLA
+              FILE STATUS IS WS4-STAT-PF09.
+
+           SELECT PF10
+              ASSIGN TO DATABASE-PF10
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF10CLAU
+              FILE STATUS IS WS4-STAT-PF10.
+
+           SELECT PF11
+              ASSIGN TO DATABASE-PF11
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF11CLA
+              FILE STATUS IS WS4-STAT-PF11.
+
+           SELECT PF06
+              ASSIGN TO DATABASE-PF06
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF6SEQ
+              FILE STATUS IS WS4-STAT-PF06.
 
            SELECT DSPF01
                ASSIGN TO WORKSTATION-DSPF01
-               ORGANIZATION IS TRANSACTION.
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS4-STAT-DSPF01.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +69,24 @@
        01 REG-PF01.
           COPY DDS-ALL-FORMAT OF PF01.
 
+       FD PF04 LABEL RECORD IS STANDARD.
+          COPY CPPF04.
+
+       FD PF01X LABEL RECORD IS STANDARD.
+          COPY CPPF01X.
+
+       FD PF09 LABEL RECORD IS STANDARD.
+          COPY CPPF09.
+
+       FD PF10 LABEL RECORD IS STANDARD.
+          COPY CPPF10.
+
+       FD PF11 LABEL RECORD IS STANDARD.
+          COPY CPPF11.
+
+       FD PF06 LABEL RECORD IS STANDARD.
+          COPY CPPF06.
+
        FD DSPF01 LABEL RECORD IS OMITTED.
        01 REG-DSPF01.
            COPY DDS-ALL-FORMAT OF DSPF01.
@@ -40,12 +102,67 @@
            05 WP4PLAD PIC 9(3).
            05 WP4ERR PIC X(40).
 
+       01 WS4-PREA  PIC 9(5)V99.
+       01 WS4-PLATA PIC 9(3).
+       01 WS4-DARRERA-SEQ PIC 9(7) COMP-3.
+       01 WS4-TROBAT PIC X(01) VALUE 'N'.
+           88 WS4-TROBAT-SI VALUE 'S'.
+
+       01 WS4-DTU-CARREGAT PIC 9(8).
+       01 WS4-HRU-CARREGAT PIC 9(6).
+       01 WS4-BLOQUEJAT PIC X(01) VALUE 'N'.
+           88 WS4-BLOQUEJAT-SI VALUE 'S'.
+
+       01 WS4-STAT-PF01 PIC X(02).
+           88 WS4-STAT-PF01-OK VALUES '00' '02'.
+       01 WS4-STAT-PF04 PIC X(02).
+           88 WS4-STAT-PF04-OK VALUES '00' '02'.
+       01 WS4-STAT-PF01X PIC X(02).
+           88 WS4-STAT-PF01X-OK VALUES '00' '02'.
+       01 WS4-STAT-PF09 PIC X(02).
+           88 WS4-STAT-PF09-OK VALUES '00' '02'.
+       01 WS4-STAT-PF10 PIC X(02).
+           88 WS4-STAT-PF10-OK VALUES '00' '02'.
+       01 WS4-STAT-PF11 PIC X(02).
+           88 WS4-STAT-PF11-OK VALUES '00' '02'.
+       01 WS4-STAT-PF06 PIC X(02).
+           88 WS4-STAT-PF06-OK VALUES '00' '02'.
+
+       01 WS4-SEQ-AUDIT PIC 9(9) COMP-3.
+
+           COPY CPUSRJ.
+       01 WS4-STAT-DSPF01 PIC X(02).
+           88 WS4-STAT-DSPF01-OK VALUE '00'.
+
+      *----------------------------------------------------------*
+      * Idioma de l'operador ('CA'/'ES'/'EN'), llegit de PF09     *
+      * ('IDIOMA'); si no hi es definit es queda en catala, que   *
+      * es l'idioma dels literals compilats a cada programa.      *
+      *----------------------------------------------------------*
+       01 WS4-IDIOMA PIC X(02) VALUE 'CA'.
+       01 WS4-NUM-MISSATGE PIC 9(04).
 
        PROCEDURE DIVISION.
 
        MAIN.
            OPEN I-O DSPF01
            OPEN I-O PF01
+           OPEN I-O PF04
+           OPEN I-O PF01X
+           OPEN INPUT PF09
+           OPEN INPUT PF10
+           OPEN I-O PF11
+           OPEN I-O PF06
+
+           IF NOT WS4-STAT-DSPF01-OK OR NOT WS4-STAT-PF01-OK
+              OR NOT WS4-STAT-PF04-OK OR NOT WS4-STAT-PF01X-OK
+              OR NOT WS4-STAT-PF09-OK OR NOT WS4-STAT-PF10-OK
+              OR NOT WS4-STAT-PF11-OK OR NOT WS4-STAT-PF06-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           PERFORM LLEGIR-IDIOMA THRU FIN-LLEGIR-IDIOMA
+
            INITIALIZE WP4
            PERFORM MODIFICAR-RESERVA.
 
@@ -76,9 +193,21 @@
        FIN-MUESTRO-P4. EXIT.
 
        EXISTEIX.
+            MOVE ZEROS TO WS4-DTU-CARREGAT
+            MOVE ZEROS TO WS4-HRU-CARREGAT
+            MOVE WP4COD TO PF1XCOD
+            READ PF01X INVALID KEY
+                 CONTINUE
+                 NOT INVALID KEY
+                 MOVE PF1XDTU TO WS4-DTU-CARREGAT
+                 MOVE PF1XHRU TO WS4-HRU-CARREGAT
+            END-READ.
+
             MOVE B"0" TO IN26.
             MOVE B"1" TO IN27.
-            MOVE 'Mostrant Registre' to WP4ERR.
+            MOVE 'Mostrant Registre' to WP4ERR
+            MOVE 0401 TO WS4-NUM-MISSATGE
+            PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
             PERFORM ARXIU-A-PANTALLA THRU
                 FIN-ARXIU-A-PANTALLA.
             PERFORM EXISTEIX-010.
@@ -90,9 +219,13 @@
                PERFORM FI
             ELSE IF IN07 OF P4-I-INDIC = B"1"
                MOVE 'Sha cancel·lat la modificació' to WP4ERR
+               MOVE 0402 TO WS4-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
                PERFORM MODIFICAR-RESERVA
             END-IF.
-            MOVE 'Sha actualitzat correctament el registre' to WP4ERR.
+            MOVE 'Sha actualitzat correctament el registre' to WP4ERR
+            MOVE 0403 TO WS4-NUM-MISSATGE
+            PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
             PERFORM PANTALLA-A-ARXIU THRU
                    FIN-PANTALLA-A-ARXIU.
             PERFORM MODIFICAR-RESERVA.
@@ -108,28 +241,244 @@
        PANTALLA-A-ARXIU.
             IF WP4PLAT < (PF1PLAT - PF1PLAD)
                MOVE 'Les places son insuficients, posan més' to WP4ERR
+               MOVE 0404 TO WS4-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
                PERFORM EXISTEIX-010
             END-IF.
-            COMPUTE PF1PLAD = WP4PLAT - (PF1PLAT - PF1PLAD)
-            MOVE WP4NOM to PF1NOM .
-            MOVE WP4PRE to PF1PRE.
-            MOVE WP4PLAT to PF1PLAT.
-            REWRITE REG-PF01.
+            MOVE PF1PRE TO WS4-PREA
+            MOVE PF1PLAT TO WS4-PLATA
+
+            PERFORM COMPROVAR-BLOQUEIG THRU FIN-COMPROVAR-BLOQUEIG
+
+            IF WS4-BLOQUEJAT-SI
+               MOVE 'Registre modificat, torna-ho a provar' TO WP4ERR
+               MOVE 0405 TO WS4-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+            ELSE
+               COMPUTE PF1PLAD = WP4PLAT - (PF1PLAT - PF1PLAD)
+               MOVE WP4NOM to PF1NOM
+               MOVE WP4PRE to PF1PRE
+               MOVE WP4PLAT to PF1PLAT
+               REWRITE REG-PF01
+
+               IF NOT WS4-STAT-PF01-OK
+                  MOVE 'No sha pogut gravar, torna-ho a intentar'
+                       TO WP4ERR
+                  MOVE 0406 TO WS4-NUM-MISSATGE
+                  PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+               ELSE
+                  PERFORM MARCAR-MARCA-TEMPS THRU FIN-MARCAR-MARCA-TEMPS
+                  PERFORM ESCRIURE-HIST-PF04 THRU FIN-ESCRIURE-HIST-PF04
+                  PERFORM ESCRIURE-AUDIT THRU FIN-ESCRIURE-AUDIT
+               END-IF
+            END-IF.
        FIN-PANTALLA-A-ARXIU. EXIT.
 
+      *----------------------------------------------------------*
+      * Deixa constancia a PF04 dels valors abans/despres de cada *
+      * modificacio de preu o capacitat, per poder auditar-los si *
+      * un client reclama que se li va cotitzar un preu diferent. *
+      *----------------------------------------------------------*
+       ESCRIURE-HIST-PF04.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF04 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF04
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WP4COD TO PF4COD
+           MOVE WS4-DARRERA-SEQ TO PF4SEQ
+           SET PF4TIP-MODIFICACIO TO TRUE
+           MOVE WS4-PREA TO PF4PREA
+           MOVE WP4PRE TO PF4PREN
+           MOVE WS4-PLATA TO PF4PLATA
+           MOVE WP4PLAT TO PF4PLATN
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF4DAT
+           MOVE FUNCTION CURRENT-DATE (9:6) TO PF4HOR
+           MOVE CPUSRJ-NOM-USUARI TO PF4USR
+           WRITE REG-PF04.
+       FIN-ESCRIURE-HIST-PF04. EXIT.
+
+       OBTENIR-SEGUENT-SEQ-PF04.
+           MOVE 'N' TO WS4-TROBAT
+           MOVE WP4COD TO PF4COD
+           MOVE HIGH-VALUES TO PF4SEQ
+           START PF04 KEY IS NOT GREATER THAN PF4CLAU
+               INVALID KEY MOVE 1 TO WS4-DARRERA-SEQ
+               NOT INVALID KEY MOVE 'S' TO WS4-TROBAT
+           END-START.
+
+           IF WS4-TROBAT-SI
+               READ PF04 NEXT RECORD
+                   AT END MOVE 'N' TO WS4-TROBAT
+               END-READ
+           END-IF.
+
+           IF WS4-TROBAT-SI AND PF4COD = WP4COD
+               ADD 1 TO PF4SEQ GIVING WS4-DARRERA-SEQ
+           ELSE
+               MOVE 1 TO WS4-DARRERA-SEQ
+           END-IF.
+       FIN-OBTENIR-SEGUENT-SEQ-PF04. EXIT.
+
        NO-EXISTEIX.
             IF WP4COD = ZEROS
                MOVE 'Introdueix un codi si us plau' to WP4ERR
+               MOVE 0407 TO WS4-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
                PERFORM MODIFICAR-RESERVA
             END-IF.
-            MOVE 'No existeix cap registre amb aquest codi' to WP4ERR.
+            MOVE 'No existeix cap registre amb aquest codi' to WP4ERR
+            MOVE 0408 TO WS4-NUM-MISSATGE
+            PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
             MOVE ZEROS TO WP4COD.
             PERFORM MODIFICAR-RESERVA.
        FIN-NO-EXISTEIX. EXIT.
 
+      *----------------------------------------------------------*
+      * Compara la marca de temps carregada a EXISTEIX amb la que *
+      * hi ha ara mateix a PF01X; si algu altre ha modificat el   *
+      * registre entremig, no es deixa gravar la modificacio.     *
+      *----------------------------------------------------------*
+       COMPROVAR-BLOQUEIG.
+           MOVE 'N' TO WS4-BLOQUEJAT
+           MOVE WP4COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                IF PF1XDTU NOT = WS4-DTU-CARREGAT
+                   OR PF1XHRU NOT = WS4-HRU-CARREGAT
+                   MOVE 'S' TO WS4-BLOQUEJAT
+                END-IF
+           END-READ.
+       FIN-COMPROVAR-BLOQUEIG. EXIT.
+
+      *----------------------------------------------------------*
+      * Estampa a PF01X la marca de temps de l'ultima modificacio *
+      * feta amb exit, per detectar futures escriptures            *
+      * concurrents. Si encara no existeix cap fila per aquest    *
+      * codi, se'n crea una amb l'estat actiu per defecte.         *
+      *----------------------------------------------------------*
+       MARCAR-MARCA-TEMPS.
+           MOVE WP4COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                MOVE ZEROS TO PF1XDAT
+                SET PF1XACT-ACTIVA TO TRUE
+                MOVE FUNCTION CURRENT-DATE (1:8) TO PF1XDTU
+                MOVE FUNCTION CURRENT-DATE (9:6) TO PF1XHRU
+                WRITE REG-PF01X
+                NOT INVALID KEY
+                MOVE FUNCTION CURRENT-DATE (1:8) TO PF1XDTU
+                MOVE FUNCTION CURRENT-DATE (9:6) TO PF1XHRU
+                REWRITE REG-PF01X
+           END-READ.
+       FIN-MARCAR-MARCA-TEMPS. EXIT.
+
+      *----------------------------------------------------------*
+      * Idioma de l'operador (PF09 'IDIOMA'); si no hi es         *
+      * definit, es queda en catala per defecte.                 *
+      *----------------------------------------------------------*
+       LLEGIR-IDIOMA.
+           MOVE 'CA' TO WS4-IDIOMA
+           MOVE 'IDIOMA    ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                EVALUATE PF9VAL
+                   WHEN 2 MOVE 'ES' TO WS4-IDIOMA
+                   WHEN 3 MOVE 'EN' TO WS4-IDIOMA
+                   WHEN OTHER MOVE 'CA' TO WS4-IDIOMA
+                END-EVALUATE
+           END-READ.
+       FIN-LLEGIR-IDIOMA. EXIT.
+
+      *----------------------------------------------------------*
+      * Tradueix WP4ERR al idioma de l'operador (PF10), si hi ha  *
+      * traduccio; si no, es queda amb el text catala ja mogut.   *
+      *----------------------------------------------------------*
+       TRADUIR-MISSATGE.
+           IF WS4-IDIOMA NOT = 'CA'
+              MOVE WS4-IDIOMA TO PF10LNG
+              MOVE WS4-NUM-MISSATGE TO PF10NUM
+              READ PF10 INVALID KEY
+                   CONTINUE
+                   NOT INVALID KEY
+                   MOVE PF10TXT TO WP4ERR
+              END-READ
+           END-IF.
+       FIN-TRADUIR-MISSATGE. EXIT.
+
+      *----------------------------------------------------------*
+      * Deixa constancia a l'auditoria (PF06) de la modificacio,  *
+      * amb un numero de seqüencia obtingut de PF11.              *
+      *----------------------------------------------------------*
+       ESCRIURE-AUDIT.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF06 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF06
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WS4-SEQ-AUDIT TO PF6SEQ
+           MOVE CPUSRJ-NOM-USUARI TO PF6USR
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF6DAT
+           MOVE FUNCTION CURRENT-DATE (9:6) TO PF6HOR
+           MOVE 'CBL04' TO PF6PGM
+           SET PF6ACC-MODIF TO TRUE
+           MOVE WP4COD TO PF6COD
+           WRITE REG-PF06.
+       FIN-ESCRIURE-AUDIT. EXIT.
+
+       OBTENIR-SEGUENT-SEQ-PF06.
+           MOVE 'AUDIT     ' TO PF11CLA
+           READ PF11 INVALID KEY
+                MOVE 1 TO WS4-SEQ-AUDIT
+                MOVE WS4-SEQ-AUDIT TO PF11VAL
+                WRITE REG-PF11
+                NOT INVALID KEY
+                ADD 1 TO PF11VAL
+                MOVE PF11VAL TO WS4-SEQ-AUDIT
+                REWRITE REG-PF11
+           END-READ.
+       FIN-OBTENIR-SEGUENT-SEQ-PF06. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el perfil d'usuari del job actiu (API QUSRJOBI,      *
+      * format JOBI0100), per deixar constancia de qui ha fet    *
+      * l'accio als fitxers historics.                            *
+      *----------------------------------------------------------*
+       OBTENIR-USUARI-JOB.
+           CALL 'QUSRJOBI' USING CPUSRJ-RECEPTOR
+                                  CPUSRJ-LONGITUD
+                                  'JOBI0100'
+                                  CPUSRJ-JOB-QUALIFICAT
+                                  CPUSRJ-ID-INTERN-JOB
+                                  CPUSRJ-CODI-ERROR.
+       FIN-OBTENIR-USUARI-JOB. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL04: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS4-STAT-PF01.
+           DISPLAY 'ESTAT PF04   = ' WS4-STAT-PF04.
+           DISPLAY 'ESTAT PF01X  = ' WS4-STAT-PF01X.
+           DISPLAY 'ESTAT PF09   = ' WS4-STAT-PF09.
+           DISPLAY 'ESTAT PF10   = ' WS4-STAT-PF10.
+           DISPLAY 'ESTAT PF11   = ' WS4-STAT-PF11.
+           DISPLAY 'ESTAT PF06   = ' WS4-STAT-PF06.
+           DISPLAY 'ESTAT DSPF01 = ' WS4-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
        FI.
            CLOSE DSPF01.
            CLOSE PF01.
+           CLOSE PF04.
+           CLOSE PF01X.
+           CLOSE PF09.
+           CLOSE PF10.
+           CLOSE PF11.
+           CLOSE PF06.
            GOBACK.
 
 
