@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL90RPT.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Informe nocturn d'ocupacio i facturacio per destinacio.  *
+      * Recorre PF01 sequencialment i imprimeix, per cada         *
+      * destinacio, codi/nom/places totals/places disponibles,   *
+      * percentatge d'ocupacio i facturacio ja reservada, amb una *
+      * linia de totals al final.                                *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           SELECT PF12
+              ASSIGN TO DATABASE-PF12
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF12PGM
+              FILE STATUS IS WS9-STAT-PF12.
+
+           SELECT RPT90
+              ASSIGN TO PRINTER-RPT90.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD PF12 LABEL RECORD IS STANDARD.
+          COPY CPPF12.
+
+       FD RPT90 LABEL RECORD IS OMITTED
+                RECORDING MODE IS F.
+       01 LINIA-RPT90 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS9-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS9-FI-FITXER-SI VALUE 'S'.
+       01 WS9-FI-FITXER-TOT PIC X(01) VALUE 'N'.
+           88 WS9-FI-FITXER-TOT-SI VALUE 'S'.
+
+       01 WS9-STAT-PF12 PIC X(02).
+           88 WS9-STAT-PF12-OK VALUES '00' '02'.
+
+       01 WS9-REPRENDRE PIC X(01) VALUE 'N'.
+           88 WS9-REPRENDRE-SI VALUE 'S'.
+
+       01 WS9-INTERVAL-CHK    PIC 9(9) COMP-3 VALUE 100.
+       01 WS9-COMPTADOR-CHK   PIC 9(9) COMP-3 VALUE ZEROS.
+       01 WS9-TOTAL-PROCESSATS PIC 9(9) COMP-3 VALUE ZEROS.
+
+       01 WS9-TOT-PLAT PIC 9(7).
+       01 WS9-TOT-VEN  PIC 9(7).
+       01 WS9-TOT-FACT PIC 9(9)V99.
+       01 WS9-OCUPACIO PIC 999V99.
+       01 WS9-VEN      PIC 9(3).
+       01 WS9-FACT     PIC 9(7)V99.
+
+       01 CAP-01.
+           05 FILLER PIC X(20) VALUE 'INFORME D''OCUPACIO'.
+           05 FILLER PIC X(60) VALUE SPACES.
+
+       01 CAP-02.
+           05 FILLER PIC X(06) VALUE 'CODI'.
+           05 FILLER PIC X(32) VALUE 'NOM'.
+           05 FILLER PIC X(08) VALUE 'PLACES'.
+           05 FILLER PIC X(08) VALUE 'VENUDES'.
+           05 FILLER PIC X(10) VALUE 'OCUPACIO%'.
+           05 FILLER PIC X(16) VALUE 'FACTURACIO'.
+
+       01 DET-01.
+           05 D-COD    PIC 9(4).
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 D-NOM    PIC X(30).
+           05 D-PLAT   PIC ZZZ9.
+           05 FILLER   PIC X(04) VALUE SPACES.
+           05 D-VEN    PIC ZZZ9.
+           05 FILLER   PIC X(04) VALUE SPACES.
+           05 D-OCUP   PIC ZZ9,99.
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 D-FACT   PIC ZZ.ZZZ.ZZ9,99.
+
+       01 TOT-01.
+           05 FILLER   PIC X(06) VALUE 'TOTAL'.
+           05 FILLER   PIC X(30) VALUE SPACES.
+           05 T-PLAT   PIC ZZZ.ZZ9.
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 T-VEN    PIC ZZZ.ZZ9.
+           05 FILLER   PIC X(10) VALUE SPACES.
+           05 T-FACT   PIC ZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN INPUT PF01
+           OPEN I-O PF12
+
+           IF NOT WS9-STAT-PF12-OK
+              DISPLAY 'CBL90RPT: ERROR OBRINT PF12, ESTAT = '
+                      WS9-STAT-PF12
+              GOBACK
+           END-IF.
+
+           MOVE ZEROS TO WS9-TOT-PLAT WS9-TOT-VEN WS9-TOT-FACT
+
+      *----------------------------------------------------------*
+      * Els totals es calculen sempre amb una passada completa a  *
+      * PF01 des del principi, independent del punt on es repren  *
+      * la impressio de linies de detall -- si no, un informe     *
+      * reprès despres d'un tall nomes sumaria la part final del  *
+      * fitxer i el total imprimit seria incorrecte.              *
+      *----------------------------------------------------------*
+           PERFORM CALCULAR-TOTALS THRU FIN-CALCULAR-TOTALS
+
+           PERFORM COMPROVAR-REPRENDRE THRU FIN-COMPROVAR-REPRENDRE
+
+           IF WS9-REPRENDRE-SI
+              DISPLAY 'CBL90RPT: REPRENENT DESPRES DEL CODI '
+                      PF12COD
+              OPEN EXTEND RPT90
+              MOVE PF12COD TO EXTERNALLY-DESCRIBED-KEY
+              START PF01 KEY IS GREATER THAN EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY MOVE 'S' TO WS9-FI-FITXER
+              END-START
+           ELSE
+              OPEN OUTPUT RPT90
+              WRITE LINIA-RPT90 FROM CAP-01 AFTER ADVANCING PAGE
+              WRITE LINIA-RPT90 FROM CAP-02 AFTER ADVANCING 2 LINES
+              MOVE LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+              START PF01 KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY MOVE 'S' TO WS9-FI-FITXER
+              END-START
+           END-IF.
+
+           PERFORM PROCESSAR-DESTINACIONS THRU
+               FIN-PROCESSAR-DESTINACIONS
+                   UNTIL WS9-FI-FITXER-SI
+
+           PERFORM ESCRIURE-TOTALS THRU FIN-ESCRIURE-TOTALS
+
+           PERFORM NETEJAR-CHECKPOINT THRU FIN-NETEJAR-CHECKPOINT
+
+           CLOSE PF01.
+           CLOSE PF12.
+           CLOSE RPT90.
+           GOBACK.
+
+       PROCESSAR-DESTINACIONS.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS9-FI-FITXER
+           END-READ.
+
+           IF NOT WS9-FI-FITXER-SI
+              PERFORM CALCULAR-I-IMPRIMIR THRU FIN-CALCULAR-I-IMPRIMIR
+              PERFORM COMPROVAR-CHECKPOINT THRU FIN-COMPROVAR-CHECKPOINT
+           END-IF.
+       FIN-PROCESSAR-DESTINACIONS. EXIT.
+
+       CALCULAR-I-IMPRIMIR.
+           MOVE PF1COD TO D-COD
+           MOVE PF1NOM TO D-NOM
+           MOVE PF1PLAT TO D-PLAT
+
+           SUBTRACT PF1PLAD FROM PF1PLAT GIVING WS9-VEN.
+           MOVE WS9-VEN TO D-VEN.
+
+           IF PF1PLAT > ZEROS
+              COMPUTE WS9-OCUPACIO ROUNDED =
+                  (WS9-VEN / PF1PLAT) * 100
+           ELSE
+              MOVE ZEROS TO WS9-OCUPACIO
+           END-IF.
+           MOVE WS9-OCUPACIO TO D-OCUP.
+
+           COMPUTE WS9-FACT ROUNDED = PF1PRE * WS9-VEN.
+           MOVE WS9-FACT TO D-FACT.
+
+           WRITE LINIA-RPT90 FROM DET-01 AFTER ADVANCING 1 LINE.
+       FIN-CALCULAR-I-IMPRIMIR. EXIT.
+
+      *----------------------------------------------------------*
+      * Suma els totals d'ocupacio i facturacio d'una destinacio  *
+      * als acumuladors globals, sense imprimir res -- s'usa a la *
+      * passada previa de CALCULAR-TOTALS, no a la impressio.     *
+      *----------------------------------------------------------*
+       SUMAR-DESTINACIO.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS9-FI-FITXER-TOT
+           END-READ.
+
+           IF NOT WS9-FI-FITXER-TOT-SI
+              SUBTRACT PF1PLAD FROM PF1PLAT GIVING WS9-VEN
+              ADD PF1PLAT TO WS9-TOT-PLAT
+              ADD WS9-VEN TO WS9-TOT-VEN
+              COMPUTE WS9-FACT ROUNDED = PF1PRE * WS9-VEN
+              ADD WS9-FACT TO WS9-TOT-FACT
+           END-IF.
+       FIN-SUMAR-DESTINACIO. EXIT.
+
+      *----------------------------------------------------------*
+      * Passada completa i independent a PF01, del principi al    *
+      * final, nomes per acumular els totals d'ocupacio/facturacio*
+      * -- aixi el total imprimit es sempre el de tot el fitxer,  *
+      * tant si l'informe es fresc com si es reprès a mig camí.   *
+      *----------------------------------------------------------*
+       CALCULAR-TOTALS.
+           MOVE 'N' TO WS9-FI-FITXER-TOT
+           MOVE LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+           START PF01 KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+               INVALID KEY MOVE 'S' TO WS9-FI-FITXER-TOT
+           END-START
+
+           PERFORM SUMAR-DESTINACIO THRU FIN-SUMAR-DESTINACIO
+               UNTIL WS9-FI-FITXER-TOT-SI
+       FIN-CALCULAR-TOTALS. EXIT.
+
+       ESCRIURE-TOTALS.
+           MOVE WS9-TOT-PLAT TO T-PLAT
+           MOVE WS9-TOT-VEN  TO T-VEN
+           MOVE WS9-TOT-FACT TO T-FACT
+           WRITE LINIA-RPT90 FROM TOT-01 AFTER ADVANCING 2 LINES.
+       FIN-ESCRIURE-TOTALS. EXIT.
+
+      *----------------------------------------------------------*
+      * Comprova si ja hi ha un punt de control actiu a PF12 per  *
+      * a aquest programa; si el codi guardat es diferent de zero *
+      * l'execucio anterior no va acabar be i cal reprendre-la.  *
+      *----------------------------------------------------------*
+       COMPROVAR-REPRENDRE.
+           MOVE 'CBL90RPT' TO PF12PGM
+           READ PF12 INVALID KEY
+                MOVE 'N' TO WS9-REPRENDRE
+                NOT INVALID KEY
+                IF PF12COD > ZEROS
+                   MOVE 'S' TO WS9-REPRENDRE
+                ELSE
+                   MOVE 'N' TO WS9-REPRENDRE
+                END-IF
+           END-READ.
+       FIN-COMPROVAR-REPRENDRE. EXIT.
+
+      *----------------------------------------------------------*
+      * Cada WS9-INTERVAL-CHK registres deixa constancia a PF12  *
+      * del darrer PF1COD processat, per poder reprendre l'inform *
+      * per aquest punt si el treball s'atura abans d'acabar.    *
+      *----------------------------------------------------------*
+       COMPROVAR-CHECKPOINT.
+           ADD 1 TO WS9-COMPTADOR-CHK
+           ADD 1 TO WS9-TOTAL-PROCESSATS
+
+           IF WS9-COMPTADOR-CHK >= WS9-INTERVAL-CHK
+              PERFORM ESCRIURE-CHECKPOINT THRU FIN-ESCRIURE-CHECKPOINT
+              MOVE ZEROS TO WS9-COMPTADOR-CHK
+           END-IF.
+       FIN-COMPROVAR-CHECKPOINT. EXIT.
+
+       ESCRIURE-CHECKPOINT.
+           MOVE 'CBL90RPT' TO PF12PGM
+           READ PF12 INVALID KEY
+                MOVE PF1COD TO PF12COD
+                MOVE WS9-TOTAL-PROCESSATS TO PF12CNT
+                WRITE REG-PF12
+                NOT INVALID KEY
+                MOVE PF1COD TO PF12COD
+                MOVE WS9-TOTAL-PROCESSATS TO PF12CNT
+                REWRITE REG-PF12
+           END-READ.
+       FIN-ESCRIURE-CHECKPOINT. EXIT.
+
+      *----------------------------------------------------------*
+      * L'informe ha acabat sencer; es deixa el punt de control a *
+      * zero perque la propera execucio comenci de nou des del   *
+      * principi de PF01.                                        *
+      *----------------------------------------------------------*
+       NETEJAR-CHECKPOINT.
+           MOVE 'CBL90RPT' TO PF12PGM
+           READ PF12 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                MOVE ZEROS TO PF12COD
+                MOVE WS9-TOTAL-PROCESSATS TO PF12CNT
+                REWRITE REG-PF12
+           END-READ.
+       FIN-NETEJAR-CHECKPOINT. EXIT.
