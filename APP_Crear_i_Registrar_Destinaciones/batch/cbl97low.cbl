@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL97LOW.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Informe de destinacions amb poca ocupacio. Recorre PF01    *
+      * sequencialment i, per a cada destinacio activa amb data de *
+      * sortida coneguda (PF01X) dins dels propers N dies, calcula *
+      * l'ocupacio (PF1PLAT - PF1PLAD) / PF1PLAT i n'imprimeix una *
+      * linia si es inferior al llindar configurat, per decidir    *
+      * quines destinacions necessiten un descompte d'ultima hora. *
+      * El llindar ('OCUPMIN   ', percentatge) i la finestra de    *
+      * dies ('DIESSORT  ') es configuren a PF09; si no hi ha fila *
+      * s'apliquen 20% i 30 dies per defecte.                      *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           SELECT PF01X
+              ASSIGN TO DATABASE-PF01X
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF1XCOD.
+
+           SELECT PF09
+              ASSIGN TO DATABASE-PF09
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF9CLA.
+
+           SELECT RPT97
+              ASSIGN TO PRINTER-RPT97.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD PF01X LABEL RECORD IS STANDARD.
+          COPY CPPF01X.
+
+       FD PF09 LABEL RECORD IS STANDARD.
+          COPY CPPF09.
+
+       FD RPT97 LABEL RECORD IS OMITTED
+                RECORDING MODE IS F.
+       01 LINIA-RPT97 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS97-FI-FITXER   PIC X(01) VALUE 'N'.
+           88 WS97-FI-FITXER-SI VALUE 'S'.
+
+       01 WS97-OCUPMIN     PIC 9(7)V99.
+       01 WS97-DIESSORT    PIC 9(7)V99.
+       01 WS97-VEN         PIC S9(5).
+       01 WS97-OCUPACIO    PIC 999V99.
+       01 WS97-DIES-FALTEN PIC S9(7).
+       01 WS97-AVUI        PIC 9(8).
+       01 WS97-AVUI-INT    PIC S9(9).
+       01 WS97-SORTIDA-INT PIC S9(9).
+
+       01 CAP-01.
+           05 FILLER PIC X(30) VALUE 'DESTINACIONS AMB POCA OCUPACIO'.
+           05 FILLER PIC X(50) VALUE SPACES.
+
+       01 CAP-02.
+           05 FILLER PIC X(06) VALUE 'CODI'.
+           05 FILLER PIC X(32) VALUE 'NOM'.
+           05 FILLER PIC X(10) VALUE 'OCUPACIO%'.
+           05 FILLER PIC X(10) VALUE 'SORTIDA'.
+
+       01 DET-01.
+           05 D-COD    PIC 9(4).
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 D-NOM    PIC X(30).
+           05 D-OCUP   PIC ZZ9,99.
+           05 FILLER   PIC X(04) VALUE SPACES.
+           05 D-SORT   PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN INPUT PF01
+           OPEN INPUT PF01X
+           OPEN INPUT PF09
+           OPEN OUTPUT RPT97
+
+           PERFORM LLEGIR-PARAMETRES THRU FIN-LLEGIR-PARAMETRES
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS97-AVUI
+           COMPUTE WS97-AVUI-INT = FUNCTION INTEGER-OF-DATE (WS97-AVUI)
+
+           WRITE LINIA-RPT97 FROM CAP-01 AFTER ADVANCING PAGE.
+           WRITE LINIA-RPT97 FROM CAP-02 AFTER ADVANCING 2 LINES.
+
+           PERFORM PROCESSAR-DESTINACIONS THRU
+               FIN-PROCESSAR-DESTINACIONS
+                   UNTIL WS97-FI-FITXER-SI
+
+           CLOSE PF01.
+           CLOSE PF01X.
+           CLOSE PF09.
+           CLOSE RPT97.
+           GOBACK.
+
+       LLEGIR-PARAMETRES.
+           MOVE 20 TO WS97-OCUPMIN
+           MOVE 'OCUPMIN   ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                MOVE PF9VAL TO WS97-OCUPMIN
+           END-READ.
+
+           MOVE 30 TO WS97-DIESSORT
+           MOVE 'DIESSORT  ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                MOVE PF9VAL TO WS97-DIESSORT
+           END-READ.
+       FIN-LLEGIR-PARAMETRES. EXIT.
+
+       PROCESSAR-DESTINACIONS.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS97-FI-FITXER
+           END-READ.
+
+           IF NOT WS97-FI-FITXER-SI
+              PERFORM COMPROVAR-OCUPACIO THRU FIN-COMPROVAR-OCUPACIO
+           END-IF.
+       FIN-PROCESSAR-DESTINACIONS. EXIT.
+
+       COMPROVAR-OCUPACIO.
+           MOVE PF1COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                IF PF1XACT-ACTIVA AND PF1XDAT NOT = ZEROS
+                   AND PF1PLAT > ZEROS
+                   COMPUTE WS97-SORTIDA-INT =
+                       FUNCTION INTEGER-OF-DATE (PF1XDAT)
+                   COMPUTE WS97-DIES-FALTEN =
+                       WS97-SORTIDA-INT - WS97-AVUI-INT
+
+                   IF WS97-DIES-FALTEN >= ZEROS
+                      AND WS97-DIES-FALTEN <= WS97-DIESSORT
+                      SUBTRACT PF1PLAD FROM PF1PLAT GIVING WS97-VEN
+                      COMPUTE WS97-OCUPACIO ROUNDED =
+                          (WS97-VEN / PF1PLAT) * 100
+
+                      IF WS97-OCUPACIO < WS97-OCUPMIN
+                         MOVE PF1COD TO D-COD
+                         MOVE PF1NOM TO D-NOM
+                         MOVE WS97-OCUPACIO TO D-OCUP
+                         MOVE PF1XDAT TO D-SORT
+                         WRITE LINIA-RPT97 FROM DET-01
+                             AFTER ADVANCING 1 LINE
+                      END-IF
+                   END-IF
+                END-IF
+           END-READ.
+       FIN-COMPROVAR-OCUPACIO. EXIT.
