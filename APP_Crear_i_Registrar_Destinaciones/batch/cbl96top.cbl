@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL96TOP.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Informe de destinacions mes venudes. Carrega totes les    *
+      * destinacions de PF01 amb les places venudes de cadascuna  *
+      * (PF1PLAT - PF1PLAD), les ordena de forma descendent i      *
+      * n'imprimeix les N primeres, on N es configurable a PF09    *
+      * ('TOPN      '); si no hi ha fila configurada s'imprimeixen *
+      * les 10 primeres per defecte.                               *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           SELECT PF09
+              ASSIGN TO DATABASE-PF09
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF9CLA.
+
+           SELECT RPT96
+              ASSIGN TO PRINTER-RPT96.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD PF09 LABEL RECORD IS STANDARD.
+          COPY CPPF09.
+
+       FD RPT96 LABEL RECORD IS OMITTED
+                RECORDING MODE IS F.
+       01 LINIA-RPT96 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS96-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS96-FI-FITXER-SI VALUE 'S'.
+
+      *----------------------------------------------------------*
+      * Taula en memoria amb totes les destinacions llegides,     *
+      * dimensionada al maxim de codis que admet PF1COD (9(4)).   *
+      *----------------------------------------------------------*
+       01 TAULA-DESTI.
+           05 TD-ENTRY OCCURS 9999 TIMES.
+               10 TD-COD PIC 9(4).
+               10 TD-NOM PIC X(30).
+               10 TD-VEN PIC S9(5).
+
+       01 WS96-NUM-DESTI PIC 9(4) COMP-3 VALUE ZEROS.
+       01 WS96-TOP-N     PIC 9(4) COMP-3.
+       01 WS96-I         PIC 9(4) COMP-3.
+       01 WS96-J         PIC 9(4) COMP-3.
+       01 WS96-MAX-IDX   PIC 9(4) COMP-3.
+       01 WS96-TMP-COD   PIC 9(4).
+       01 WS96-TMP-NOM   PIC X(30).
+       01 WS96-TMP-VEN   PIC S9(5).
+
+       01 CAP-01.
+           05 FILLER PIC X(24) VALUE 'TOP DESTINACIONS VENUDES'.
+           05 FILLER PIC X(56) VALUE SPACES.
+
+       01 CAP-02.
+           05 FILLER PIC X(06) VALUE 'CODI'.
+           05 FILLER PIC X(32) VALUE 'NOM'.
+           05 FILLER PIC X(10) VALUE 'VENUDES'.
+
+       01 DET-01.
+           05 D-COD    PIC 9(4).
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 D-NOM    PIC X(30).
+           05 D-VEN    PIC ----9.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN INPUT PF01
+           OPEN INPUT PF09
+           OPEN OUTPUT RPT96
+
+           PERFORM LLEGIR-PARAMETRES THRU FIN-LLEGIR-PARAMETRES
+
+           PERFORM CARREGAR-TAULA THRU FIN-CARREGAR-TAULA
+               UNTIL WS96-FI-FITXER-SI
+
+           PERFORM ORDENAR-DESCENDENT THRU FIN-ORDENAR-DESCENDENT
+
+           WRITE LINIA-RPT96 FROM CAP-01 AFTER ADVANCING PAGE.
+           WRITE LINIA-RPT96 FROM CAP-02 AFTER ADVANCING 2 LINES.
+
+           PERFORM IMPRIMIR-TOP THRU FIN-IMPRIMIR-TOP
+
+           CLOSE PF01.
+           CLOSE PF09.
+           CLOSE RPT96.
+           GOBACK.
+
+       LLEGIR-PARAMETRES.
+           MOVE 10 TO WS96-TOP-N
+           MOVE 'TOPN      ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                MOVE PF9VAL TO WS96-TOP-N
+           END-READ.
+       FIN-LLEGIR-PARAMETRES. EXIT.
+
+       CARREGAR-TAULA.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS96-FI-FITXER
+           END-READ.
+
+           IF NOT WS96-FI-FITXER-SI
+              ADD 1 TO WS96-NUM-DESTI
+              MOVE PF1COD TO TD-COD (WS96-NUM-DESTI)
+              MOVE PF1NOM TO TD-NOM (WS96-NUM-DESTI)
+              SUBTRACT PF1PLAD FROM PF1PLAT
+                  GIVING TD-VEN (WS96-NUM-DESTI)
+           END-IF.
+       FIN-CARREGAR-TAULA. EXIT.
+
+      *----------------------------------------------------------*
+      * Ordenacio per seleccio: nomes cal deixar ben col·locades   *
+      * les primeres WS96-TOP-N posicions per poder imprimir-les.  *
+      *----------------------------------------------------------*
+       ORDENAR-DESCENDENT.
+           MOVE 1 TO WS96-I
+           PERFORM SELECCIONAR-MAXIM THRU FIN-SELECCIONAR-MAXIM
+               UNTIL WS96-I > WS96-TOP-N OR WS96-I > WS96-NUM-DESTI.
+       FIN-ORDENAR-DESCENDENT. EXIT.
+
+       SELECCIONAR-MAXIM.
+           MOVE WS96-I TO WS96-MAX-IDX
+           COMPUTE WS96-J = WS96-I + 1
+
+           PERFORM CERCAR-MAXIM THRU FIN-CERCAR-MAXIM
+               UNTIL WS96-J > WS96-NUM-DESTI
+
+           IF WS96-MAX-IDX NOT = WS96-I
+              PERFORM INTERCANVIAR THRU FIN-INTERCANVIAR
+           END-IF.
+
+           ADD 1 TO WS96-I
+       FIN-SELECCIONAR-MAXIM. EXIT.
+
+       CERCAR-MAXIM.
+           IF TD-VEN (WS96-J) > TD-VEN (WS96-MAX-IDX)
+              MOVE WS96-J TO WS96-MAX-IDX
+           END-IF.
+           ADD 1 TO WS96-J
+       FIN-CERCAR-MAXIM. EXIT.
+
+       INTERCANVIAR.
+           MOVE TD-COD (WS96-I) TO WS96-TMP-COD
+           MOVE TD-NOM (WS96-I) TO WS96-TMP-NOM
+           MOVE TD-VEN (WS96-I) TO WS96-TMP-VEN
+
+           MOVE TD-COD (WS96-MAX-IDX) TO TD-COD (WS96-I)
+           MOVE TD-NOM (WS96-MAX-IDX) TO TD-NOM (WS96-I)
+           MOVE TD-VEN (WS96-MAX-IDX) TO TD-VEN (WS96-I)
+
+           MOVE WS96-TMP-COD TO TD-COD (WS96-MAX-IDX)
+           MOVE WS96-TMP-NOM TO TD-NOM (WS96-MAX-IDX)
+           MOVE WS96-TMP-VEN TO TD-VEN (WS96-MAX-IDX)
+       FIN-INTERCANVIAR. EXIT.
+
+       IMPRIMIR-TOP.
+           MOVE 1 TO WS96-I
+           PERFORM IMPRIMIR-LINIA THRU FIN-IMPRIMIR-LINIA
+               UNTIL WS96-I > WS96-TOP-N OR WS96-I > WS96-NUM-DESTI.
+       FIN-IMPRIMIR-TOP. EXIT.
+
+       IMPRIMIR-LINIA.
+           MOVE TD-COD (WS96-I) TO D-COD
+           MOVE TD-NOM (WS96-I) TO D-NOM
+           MOVE TD-VEN (WS96-I) TO D-VEN
+           WRITE LINIA-RPT96 FROM DET-01 AFTER ADVANCING 1 LINE
+
+           ADD 1 TO WS96-I
+       FIN-IMPRIMIR-LINIA. EXIT.
