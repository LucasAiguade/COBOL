@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL08.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Resum de facturacio: mateixa estructura de subfitxer que  *
+      * CBL07, pero amb la facturacio ja reservada de cada         *
+      * destinacio (PF1PRE * (PF1PLAT-PF1PLAD)) i el total general *
+      * mostrat al format de control, per no haver d'esperar a     *
+      * l'informe nocturn (CBL90RPT) per saber-ho.                 *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS8-STAT-PF01.
+
+           SELECT DSPF01
+               ASSIGN TO WORKSTATION-DSPF01
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS8-STAT-DSPF01.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD DSPF01 LABEL RECORD IS OMITTED.
+       01 REG-DSPF01.
+           COPY DDS-ALL-FORMAT OF DSPF01.
+
+       WORKING-STORAGE SECTION.
+       01 AREA-INDICADORES.
+          COPY DDS-ALL-FORMAT-INDIC OF DSPF01.
+
+      * Linia de subfitxer P8SFL (una per destinacio mostrada).
+       01 WP8SFL.
+           05 WP8SCOD PIC 9(4).
+           05 WP8SNOM PIC X(30).
+           05 WP8SVEN PIC 9(3).
+           05 WP8SFAC PIC 9(9)V99.
+
+      * Format de control P8CTL.
+       01 WP8CTL.
+           05 WP8RRN  PIC 9(4).
+           05 WP8TOT  PIC 9(9)V99.
+           05 WP8ERR  PIC X(40).
+
+       01 WS8-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS8-FI-FITXER-SI VALUE 'S'.
+
+       01 WS8-VEN PIC 9(3).
+       01 WS8-FAC PIC 9(9)V99.
+
+       01 WS8-STAT-PF01 PIC X(02).
+           88 WS8-STAT-PF01-OK VALUES '00' '02' '10'.
+       01 WS8-STAT-DSPF01 PIC X(02).
+           88 WS8-STAT-DSPF01-OK VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN I-O DSPF01
+           OPEN INPUT PF01
+
+           IF NOT WS8-STAT-DSPF01-OK OR NOT WS8-STAT-PF01-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           INITIALIZE WP8CTL
+           PERFORM MOSTRAR-RESUM.
+
+       MOSTRAR-RESUM.
+           MOVE ZEROS TO WP8RRN
+           MOVE ZEROS TO WP8TOT
+           MOVE B"1" TO IN40
+           MOVE B"0" TO IN41
+           PERFORM MOSTRA-CONTROL THRU FIN-MOSTRA-CONTROL
+
+           MOVE B"0" TO IN40
+           MOVE 'N' TO WS8-FI-FITXER
+
+           PERFORM CARREGAR-SUBFITXER THRU FIN-CARREGAR-SUBFITXER
+               UNTIL WS8-FI-FITXER-SI
+
+           MOVE B"1" TO IN41
+           PERFORM MOSTRA-CONTROL THRU FIN-MOSTRA-CONTROL
+
+           IF IN03 OF P8CTL-I-INDIC = B"1"
+              GO FI
+           END-IF.
+
+           GO TO MOSTRAR-RESUM.
+
+       CARREGAR-SUBFITXER.
+           IF WP8RRN = ZEROS
+              MOVE LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+              START PF01 KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY MOVE 'S' TO WS8-FI-FITXER
+              END-START
+           END-IF.
+
+           IF NOT WS8-FI-FITXER-SI
+              READ PF01 NEXT RECORD
+                  AT END MOVE 'S' TO WS8-FI-FITXER
+              END-READ
+           END-IF.
+
+           IF NOT WS8-FI-FITXER-SI
+              ADD 1 TO WP8RRN
+              MOVE PF1COD TO WP8SCOD
+              MOVE PF1NOM TO WP8SNOM
+
+              SUBTRACT PF1PLAD FROM PF1PLAT GIVING WS8-VEN
+              MOVE WS8-VEN TO WP8SVEN
+
+              COMPUTE WS8-FAC ROUNDED = PF1PRE * WS8-VEN
+              MOVE WS8-FAC TO WP8SFAC
+
+              ADD WS8-FAC TO WP8TOT
+
+              WRITE REG-DSPF01 FROM WP8SFL FORMAT "P8SFL"
+           END-IF.
+       FIN-CARREGAR-SUBFITXER. EXIT.
+
+       MOSTRA-CONTROL.
+           WRITE REG-DSPF01 FROM WP8CTL FORMAT "P8CTL"
+                            INDICATORS ARE P8CTL-O-INDIC.
+
+           READ  DSPF01     INTO WP8CTL FORMAT "P8CTL"
+                            INDICATORS ARE P8CTL-I-INDIC.
+       FIN-MOSTRA-CONTROL. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL08: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS8-STAT-PF01.
+           DISPLAY 'ESTAT DSPF01 = ' WS8-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
+       FI.
+           CLOSE DSPF01.
+           CLOSE PF01.
+           GOBACK.
