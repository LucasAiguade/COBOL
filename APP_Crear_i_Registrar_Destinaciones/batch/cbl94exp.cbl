@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL94EXP.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Extracte per a comptabilitat. Recorre PF01 sequencialment *
+      * i escriu a INT94 (fitxer pla d'interficie, format fix)    *
+      * codi, nom, preu, places venudes i facturacio de cada      *
+      * destinacio, perque comptabilitat ja no l'hagi de retexer  *
+      * a ma cada mes.                                            *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           SELECT INT94
+              ASSIGN TO DATABASE-INT94
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS94-STAT-INT94.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD INT94 LABEL RECORD IS STANDARD.
+          COPY CPINT94.
+
+       WORKING-STORAGE SECTION.
+       01 WS94-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS94-FI-FITXER-SI VALUE 'S'.
+
+       01 WS94-VEN PIC 9(3).
+       01 WS94-FAC PIC 9(9)V99.
+
+       01 WS94-STAT-INT94 PIC X(02).
+           88 WS94-STAT-INT94-OK VALUES '00' '02'.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN INPUT PF01
+           OPEN OUTPUT INT94
+
+           IF NOT WS94-STAT-INT94-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           PERFORM EXPORTAR-DESTINACIONS THRU
+               FIN-EXPORTAR-DESTINACIONS
+                   UNTIL WS94-FI-FITXER-SI
+
+           CLOSE PF01.
+           CLOSE INT94.
+           GOBACK.
+
+       EXPORTAR-DESTINACIONS.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS94-FI-FITXER
+           END-READ.
+
+           IF NOT WS94-FI-FITXER-SI
+              MOVE PF1COD TO I94COD
+              MOVE PF1NOM TO I94NOM
+              MOVE PF1PRE TO I94PRE
+
+              SUBTRACT PF1PLAD FROM PF1PLAT GIVING WS94-VEN
+              MOVE WS94-VEN TO I94VEN
+
+              COMPUTE WS94-FAC ROUNDED = PF1PRE * WS94-VEN
+              MOVE WS94-FAC TO I94FAC
+
+              WRITE REG-INT94
+
+              IF NOT WS94-STAT-INT94-OK
+                 DISPLAY 'CBL94EXP: ERROR ESCRIVINT INT94'
+                 DISPLAY 'ESTAT INT94 = ' WS94-STAT-INT94
+              END-IF
+           END-IF.
+       FIN-EXPORTAR-DESTINACIONS. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple...); es *
+      * notifica i s'atura el programa.                           *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL94EXP: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT INT94 = ' WS94-STAT-INT94.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
