@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL07.
+       AUTHOR. LUCASAM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS7-STAT-PF01.
+
+           SELECT DSPF01
+               ASSIGN TO WORKSTATION-DSPF01
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS7-STAT-DSPF01.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD DSPF01 LABEL RECORD IS OMITTED.
+       01 REG-DSPF01.
+           COPY DDS-ALL-FORMAT OF DSPF01.
+
+       WORKING-STORAGE SECTION.
+       01 AREA-INDICADORES.
+          COPY DDS-ALL-FORMAT-INDIC OF DSPF01.
+
+      * Linia de subfitxer P7SFL (una per destinacio mostrada).
+       01 WP7SFL.
+           05 WP7SCOD PIC 9(4).
+           05 WP7SNOM PIC X(30).
+           05 WP7SPRE PIC 9(5)V99.
+           05 WP7SPLAT PIC 9(3).
+           05 WP7SPLAD PIC 9(3).
+
+      * Format de control P7CTL.
+       01 WP7CTL.
+           05 WP7RRN  PIC 9(4).
+           05 WP7ERR  PIC X(40).
+
+       01 WS7-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS7-FI-FITXER-SI VALUE 'S'.
+
+       01 WS7-STAT-PF01 PIC X(02).
+           88 WS7-STAT-PF01-OK VALUES '00' '02' '10'.
+       01 WS7-STAT-DSPF01 PIC X(02).
+           88 WS7-STAT-DSPF01-OK VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN I-O DSPF01
+           OPEN INPUT PF01
+
+           IF NOT WS7-STAT-DSPF01-OK OR NOT WS7-STAT-PF01-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           INITIALIZE WP7CTL
+           PERFORM LLISTAR-DESTINACIONS.
+
+       LLISTAR-DESTINACIONS.
+           MOVE ZEROS TO WP7RRN
+           MOVE B"1" TO IN40
+           MOVE B"0" TO IN41
+           PERFORM MOSTRA-CONTROL THRU FIN-MOSTRA-CONTROL
+
+           MOVE B"0" TO IN40
+           MOVE 'N' TO WS7-FI-FITXER
+
+           PERFORM CARREGAR-SUBFITXER THRU FIN-CARREGAR-SUBFITXER
+               UNTIL WS7-FI-FITXER-SI
+
+           MOVE B"1" TO IN41
+           PERFORM MOSTRA-CONTROL THRU FIN-MOSTRA-CONTROL
+
+           IF IN03 OF P7CTL-I-INDIC = B"1"
+              GO FI
+           END-IF.
+
+           GO TO LLISTAR-DESTINACIONS.
+
+       CARREGAR-SUBFITXER.
+           IF WP7RRN = ZEROS
+              MOVE LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+              START PF01 KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY MOVE 'S' TO WS7-FI-FITXER
+              END-START
+           END-IF.
+
+           IF NOT WS7-FI-FITXER-SI
+              READ PF01 NEXT RECORD
+                  AT END MOVE 'S' TO WS7-FI-FITXER
+              END-READ
+           END-IF.
+
+           IF NOT WS7-FI-FITXER-SI
+              ADD 1 TO WP7RRN
+              MOVE PF1COD TO WP7SCOD
+              MOVE PF1NOM TO WP7SNOM
+              MOVE PF1PRE TO WP7SPRE
+              MOVE PF1PLAT TO WP7SPLAT
+              MOVE PF1PLAD TO WP7SPLAD
+              WRITE REG-DSPF01 FROM WP7SFL FORMAT "P7SFL"
+           END-IF.
+       FIN-CARREGAR-SUBFITXER. EXIT.
+
+       MOSTRA-CONTROL.
+           WRITE REG-DSPF01 FROM WP7CTL FORMAT "P7CTL"
+                            INDICATORS ARE P7CTL-O-INDIC.
+
+           READ  DSPF01     INTO WP7CTL FORMAT "P7CTL"
+                            INDICATORS ARE P7CTL-I-INDIC.
+       FIN-MOSTRA-CONTROL. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL07: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS7-STAT-PF01.
+           DISPLAY 'ESTAT DSPF01 = ' WS7-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
+       FI.
+           CLOSE DSPF01.
+           CLOSE PF01.
+           GOBACK.
