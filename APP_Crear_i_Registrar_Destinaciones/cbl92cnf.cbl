@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL92CNF.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Imprimeix el justificant d'una reserva feta a CBL02: nom  *
+      * de la destinacio, preu i numero de referencia obtingut de *
+      * PF11. CBL02 el crida directament (CALL) just despres de   *
+      * confirmar la reserva, passant les dades ja llegides de    *
+      * PF01 per no haver-lo de tornar a obrir aqui.              *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT92
+              ASSIGN TO PRINTER-RPT92.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RPT92 LABEL RECORD IS OMITTED
+                RECORDING MODE IS F.
+       01 LINIA-RPT92 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 JUS92-01.
+           05 FILLER PIC X(24) VALUE 'JUSTIFICANT DE RESERVA'.
+           05 FILLER PIC X(56) VALUE SPACES.
+
+       01 JUS92-02.
+           05 FILLER PIC X(12) VALUE 'REFERENCIA:'.
+           05 JUS92-REF PIC Z(8)9.
+           05 FILLER PIC X(59) VALUE SPACES.
+
+       01 JUS92-03.
+           05 FILLER PIC X(12) VALUE 'DESTINACIO:'.
+           05 JUS92-NOM PIC X(30).
+           05 FILLER PIC X(38) VALUE SPACES.
+
+       01 JUS92-04.
+           05 FILLER PIC X(12) VALUE 'PREU:'.
+           05 JUS92-PRE PIC ZZ.ZZ9,99.
+           05 FILLER PIC X(58) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 PARM-REF PIC 9(9).
+       01 PARM-COD PIC 9(4).
+       01 PARM-NOM PIC X(30).
+       01 PARM-PRE PIC 9(5)V99.
+
+       PROCEDURE DIVISION USING PARM-REF PARM-COD PARM-NOM PARM-PRE.
+
+       MAIN.
+           OPEN OUTPUT RPT92
+
+           WRITE LINIA-RPT92 FROM JUS92-01 AFTER ADVANCING PAGE.
+
+           MOVE PARM-REF TO JUS92-REF
+           WRITE LINIA-RPT92 FROM JUS92-02 AFTER ADVANCING 2 LINES.
+
+           MOVE PARM-NOM TO JUS92-NOM
+           WRITE LINIA-RPT92 FROM JUS92-03 AFTER ADVANCING 1 LINE.
+
+           MOVE PARM-PRE TO JUS92-PRE
+           WRITE LINIA-RPT92 FROM JUS92-04 AFTER ADVANCING 1 LINE.
+
+           CLOSE RPT92.
+           GOBACK.
