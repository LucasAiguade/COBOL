@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL06.
+       AUTHOR. LUCASAM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS6-STAT-PF01.
+
+           SELECT PF01X
+              ASSIGN TO DATABASE-PF01X
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF1XCOD
+              FILE STATUS IS WS6-STAT-PF01X.
+
+           SELECT PF11
+              ASSIGN TO DATABASE-PF11
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF11CLA
+              FILE STATUS IS WS6-STAT-PF11.
+
+           SELECT PF06
+              ASSIGN TO DATABASE-PF06
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF6SEQ
+              FILE STATUS IS WS6-STAT-PF06.
+
+           SELECT DSPF01
+               ASSIGN TO WORKSTATION-DSPF01
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS6-STAT-DSPF01.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD PF01X LABEL RECORD IS STANDARD.
+          COPY CPPF01X.
+
+       FD PF11 LABEL RECORD IS STANDARD.
+          COPY CPPF11.
+
+       FD PF06 LABEL RECORD IS STANDARD.
+          COPY CPPF06.
+
+       FD DSPF01 LABEL RECORD IS OMITTED.
+       01 REG-DSPF01.
+           COPY DDS-ALL-FORMAT OF DSPF01.
+
+       WORKING-STORAGE SECTION.
+       01 AREA-INDICADORES.
+          COPY DDS-ALL-FORMAT-INDIC OF DSPF01.
+
+       01 WP6.
+           05 WP6COD PIC 9(4).
+           05 WP6NOM PIC X(30).
+           05 WP6PLAT PIC 9(3).
+           05 WP6PLAD PIC 9(3).
+           05 WP6ERR PIC X(40).
+
+       01 WS6-STAT-PF01 PIC X(02).
+           88 WS6-STAT-PF01-OK VALUES '00' '02'.
+       01 WS6-STAT-PF01X PIC X(02).
+           88 WS6-STAT-PF01X-OK VALUES '00' '02'.
+       01 WS6-PF01X-TROBAT PIC X(01) VALUE 'N'.
+           88 WS6-PF01X-TROBAT-SI VALUE 'S'.
+       01 WS6-STAT-PF11 PIC X(02).
+           88 WS6-STAT-PF11-OK VALUES '00' '02'.
+       01 WS6-STAT-PF06 PIC X(02).
+           88 WS6-STAT-PF06-OK VALUES '00' '02'.
+       01 WS6-STAT-DSPF01 PIC X(02).
+           88 WS6-STAT-DSPF01-OK VALUE '00'.
+
+       01 WS6-SEQ-AUDIT PIC 9(9) COMP-3.
+
+           COPY CPUSRJ.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN I-O DSPF01
+           OPEN I-O PF01
+           OPEN I-O PF01X
+           OPEN I-O PF11
+           OPEN I-O PF06
+
+           IF NOT WS6-STAT-DSPF01-OK OR NOT WS6-STAT-PF01-OK
+              OR NOT WS6-STAT-PF01X-OK OR NOT WS6-STAT-PF11-OK
+              OR NOT WS6-STAT-PF06-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           INITIALIZE WP6
+           PERFORM ELIMINAR-DESTINACIO.
+
+       ELIMINAR-DESTINACIO.
+           MOVE ZEROS TO WP6COD
+           PERFORM MUESTRO-P6 THRU FIN-MUESTRO-P6
+
+           IF IN03 OF P6-I-INDIC = B"1"
+              GO FI
+           END-IF.
+
+           MOVE WP6COD TO REG-PF01 PF1COD
+           READ PF01 INVALID KEY
+                     PERFORM NO-EXISTEIX THRU FIN-NO-EXISTEIX
+                NOT INVALID KEY
+                     PERFORM EXISTEIX THRU FIN-EXISTEIX
+           END-READ.
+
+           GO TO ELIMINAR-DESTINACIO.
+
+       MUESTRO-P6.
+           WRITE REG-DSPF01 FROM WP6 FORMAT "P6".
+
+           READ  DSPF01     INTO WP6 FORMAT "P6"
+                            INDICATORS ARE P6-I-INDIC.
+       FIN-MUESTRO-P6. EXIT.
+
+       NO-EXISTEIX.
+           IF WP6COD = ZEROS
+              MOVE 'Introdueix un codi si us plau' TO WP6ERR
+              PERFORM ELIMINAR-DESTINACIO
+           END-IF.
+           MOVE 'No existeix cap registre amb aquest codi' TO WP6ERR.
+           MOVE ZEROS TO WP6COD.
+           PERFORM ELIMINAR-DESTINACIO.
+       FIN-NO-EXISTEIX. EXIT.
+
+      *----------------------------------------------------------*
+      * No es fa un DELETE de PF01: les reserves i cancel·lacions *
+      * de PF02 quedarien orfes. En comptes d'aixo es marca la    *
+      * destinacio com a inactiva a PF01X, i CBL02 ja no acceptara*
+      * reserves noves contra aquest codi, pero CBL05 i qualsevol *
+      * informe la continuaran podent consultar per l'historic.   *
+      *----------------------------------------------------------*
+       EXISTEIX.
+           MOVE 'N' TO WS6-PF01X-TROBAT
+           MOVE PF1COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                INITIALIZE REG-PF01X
+                MOVE PF1COD TO PF1XCOD
+                NOT INVALID KEY
+                MOVE 'S' TO WS6-PF01X-TROBAT
+           END-READ.
+
+           IF WS6-PF01X-TROBAT-SI AND PF1XACT-INACTIVA
+              MOVE PF1NOM TO WP6NOM
+              MOVE PF1PLAT TO WP6PLAT
+              MOVE PF1PLAD TO WP6PLAD
+              MOVE 'Aquesta destinacio ja estava desactivada' TO WP6ERR
+              PERFORM ELIMINAR-DESTINACIO
+           END-IF.
+
+           SET PF1XACT-INACTIVA TO TRUE.
+
+           IF WS6-PF01X-TROBAT-SI
+              REWRITE REG-PF01X
+           ELSE
+              WRITE REG-PF01X
+           END-IF.
+
+           IF NOT WS6-STAT-PF01X-OK
+              MOVE 'No sha pogut desactivar, intenta-ho' TO WP6ERR
+           ELSE
+              PERFORM ESCRIURE-AUDIT THRU FIN-ESCRIURE-AUDIT
+              MOVE 'Sha desactivat la destinacio' TO WP6ERR
+              MOVE ZEROS TO WP6COD WP6PLAT WP6PLAD
+              MOVE SPACES TO WP6NOM
+           END-IF.
+           PERFORM ELIMINAR-DESTINACIO.
+       FIN-EXISTEIX. EXIT.
+
+      *----------------------------------------------------------*
+      * Anota a PF06 qui ha desactivat la destinacio i quan, per  *
+      * poder saber-ho si algun dia cal investigar un canvi. El   *
+      * perfil d'usuari s'obte del job actiu (API QUSRJOBI).      *
+      *----------------------------------------------------------*
+       ESCRIURE-AUDIT.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF06 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF06
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WS6-SEQ-AUDIT TO PF6SEQ
+           MOVE CPUSRJ-NOM-USUARI TO PF6USR
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF6DAT
+           MOVE FUNCTION CURRENT-DATE (9:6) TO PF6HOR
+           MOVE 'CBL06' TO PF6PGM
+           SET PF6ACC-BAIXA TO TRUE
+           MOVE PF1COD TO PF6COD
+           WRITE REG-PF06.
+       FIN-ESCRIURE-AUDIT. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el seguent numero de sequencia global de PF06, via   *
+      * el comptador 'AUDIT' a PF11 (compartit entre programes).  *
+      *----------------------------------------------------------*
+       OBTENIR-SEGUENT-SEQ-PF06.
+           MOVE 'AUDIT     ' TO PF11CLA
+           READ PF11 INVALID KEY
+                MOVE 1 TO WS6-SEQ-AUDIT
+                MOVE WS6-SEQ-AUDIT TO PF11VAL
+                WRITE REG-PF11
+                NOT INVALID KEY
+                ADD 1 TO PF11VAL
+                MOVE PF11VAL TO WS6-SEQ-AUDIT
+                REWRITE REG-PF11
+           END-READ.
+       FIN-OBTENIR-SEGUENT-SEQ-PF06. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el perfil d'usuari del job actiu (API QUSRJOBI,      *
+      * format JOBI0100), per deixar constancia de qui ha fet    *
+      * l'accio als fitxers historics.                            *
+      *----------------------------------------------------------*
+       OBTENIR-USUARI-JOB.
+           CALL 'QUSRJOBI' USING CPUSRJ-RECEPTOR
+                                  CPUSRJ-LONGITUD
+                                  'JOBI0100'
+                                  CPUSRJ-JOB-QUALIFICAT
+                                  CPUSRJ-ID-INTERN-JOB
+                                  CPUSRJ-CODI-ERROR.
+       FIN-OBTENIR-USUARI-JOB. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL06: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS6-STAT-PF01.
+           DISPLAY 'ESTAT PF01X  = ' WS6-STAT-PF01X.
+           DISPLAY 'ESTAT PF11   = ' WS6-STAT-PF11.
+           DISPLAY 'ESTAT PF06   = ' WS6-STAT-PF06.
+           DISPLAY 'ESTAT DSPF01 = ' WS6-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
+       FI.
+           CLOSE DSPF01.
+           CLOSE PF01.
+           CLOSE PF01X.
+           CLOSE PF11.
+           CLOSE PF06.
+           GOBACK.
