@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL91PRC.
+       AUTHOR. LUCASAM.
+
+      *----------------------------------------------------------*
+      * Actualitzacio massiva de preus (PF1PRE) de totes les      *
+      * destinacions de PF01 en un sol pas, per percentatge o per  *
+      * import fix, amb un llistat abans/despres per comprovar el *
+      * resultat abans de donar-lo per bo.                        *
+      * Parametres (passats des del CL de crida):                 *
+      *   PARM-TIPUS  'P' = percentatge, 'F' = import fix          *
+      *   PARM-VALOR  quantitat a aplicar (amb 2 decimals)         *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PF01
+              ASSIGN TO DATABASE-PF01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           SELECT RPT91
+              ASSIGN TO PRINTER-RPT91.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PF01 LABEL RECORD IS STANDARD.
+       01 REG-PF01.
+          COPY DDS-ALL-FORMAT OF PF01.
+
+       FD RPT91 LABEL RECORD IS OMITTED
+                RECORDING MODE IS F.
+       01 LINIA-RPT91 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS91-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS91-FI-FITXER-SI VALUE 'S'.
+
+       01 WS91-PRE-ABANS PIC 9(5)V99.
+       01 WS91-PRE-DESPRES PIC 9(5)V99.
+
+       01 CAP91-01.
+           05 FILLER PIC X(30) VALUE
+               'ACTUALITZACIO MASSIVA DE PREUS'.
+           05 FILLER PIC X(50) VALUE SPACES.
+
+       01 CAP91-02.
+           05 FILLER PIC X(06) VALUE 'CODI'.
+           05 FILLER PIC X(32) VALUE 'NOM'.
+           05 FILLER PIC X(12) VALUE 'PREU ABANS'.
+           05 FILLER PIC X(12) VALUE 'PREU NOU'.
+
+       01 DET91-01.
+           05 DT91-COD    PIC 9(4).
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 DT91-NOM    PIC X(30).
+           05 DT91-ABANS  PIC ZZ.ZZ9,99.
+           05 FILLER      PIC X(04) VALUE SPACES.
+           05 DT91-DESPRES PIC ZZ.ZZ9,99.
+
+       LINKAGE SECTION.
+       01 PARM-TIPUS PIC X(01).
+           88 PARM-TIPUS-PERCENTATGE VALUE 'P'.
+           88 PARM-TIPUS-FIX         VALUE 'F'.
+       01 PARM-VALOR PIC 9(5)V99 USAGE COMP-3.
+
+       PROCEDURE DIVISION USING PARM-TIPUS PARM-VALOR.
+
+       MAIN.
+           OPEN I-O PF01
+           OPEN OUTPUT RPT91
+
+           WRITE LINIA-RPT91 FROM CAP91-01 AFTER ADVANCING PAGE.
+           WRITE LINIA-RPT91 FROM CAP91-02 AFTER ADVANCING 2 LINES.
+
+           MOVE LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+           START PF01 KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+               INVALID KEY MOVE 'S' TO WS91-FI-FITXER
+           END-START.
+
+           PERFORM ACTUALITZAR-DESTINACIO THRU
+               FIN-ACTUALITZAR-DESTINACIO
+                   UNTIL WS91-FI-FITXER-SI
+
+           CLOSE PF01.
+           CLOSE RPT91.
+           GOBACK.
+
+       ACTUALITZAR-DESTINACIO.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS91-FI-FITXER
+           END-READ.
+
+           IF NOT WS91-FI-FITXER-SI
+              MOVE PF1PRE TO WS91-PRE-ABANS
+
+              IF PARM-TIPUS-PERCENTATGE
+                 COMPUTE WS91-PRE-DESPRES ROUNDED =
+                     WS91-PRE-ABANS +
+                        (WS91-PRE-ABANS * PARM-VALOR / 100)
+              ELSE
+                 COMPUTE WS91-PRE-DESPRES ROUNDED =
+                     WS91-PRE-ABANS + PARM-VALOR
+              END-IF
+
+              MOVE WS91-PRE-DESPRES TO PF1PRE
+              REWRITE REG-PF01
+
+              MOVE PF1COD TO DT91-COD
+              MOVE PF1NOM TO DT91-NOM
+              MOVE WS91-PRE-ABANS TO DT91-ABANS
+              MOVE WS91-PRE-DESPRES TO DT91-DESPRES
+              WRITE LINIA-RPT91 FROM DET91-01 AFTER ADVANCING 1 LINE
+           END-IF.
+       FIN-ACTUALITZAR-DESTINACIO. EXIT.
