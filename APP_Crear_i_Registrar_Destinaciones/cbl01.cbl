@@ -13,11 +13,48 @@
               ASSIGN TO DATABASE-PF01
               ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
-              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS1-STAT-PF01.
+
+           SELECT PF01X
+              ASSIGN TO DATABASE-PF01X
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF1XCOD
+              FILE STATUS IS WS1-STAT-PF01X.
+
+           SELECT PF09
+              ASSIGN TO DATABASE-PF09
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF9CLA
+              FILE STATUS IS WS1-STAT-PF09.
+
+           SELECT PF10
+              ASSIGN TO DATABASE-PF10
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF10CLAU
+              FILE STATUS IS WS1-STAT-PF10.
+
+           SELECT PF11
+              ASSIGN TO DATABASE-PF11
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF11CLA
+              FILE STATUS IS WS1-STAT-PF11.
+
+           SELECT PF06
+              ASSIGN TO DATABASE-PF06
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF6SEQ
+              FILE STATUS IS WS1-STAT-PF06.
 
            SELECT DSPF01
                ASSIGN TO WORKSTATION-DSPF01
-               ORGANIZATION IS TRANSACTION.
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS1-STAT-DSPF01.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +62,21 @@
        01 REG-PF01.
           COPY DDS-ALL-FORMAT OF PF01.
 
+       FD PF01X LABEL RECORD IS STANDARD.
+          COPY CPPF01X.
+
+       FD PF09 LABEL RECORD IS STANDARD.
+          COPY CPPF09.
+
+       FD PF10 LABEL RECORD IS STANDARD.
+          COPY CPPF10.
+
+       FD PF11 LABEL RECORD IS STANDARD.
+          COPY CPPF11.
+
+       FD PF06 LABEL RECORD IS STANDARD.
+          COPY CPPF06.
+
        FD DSPF01 LABEL RECORD IS OMITTED.
        01 REG-DSPF01.
            COPY DDS-ALL-FORMAT OF DSPF01.
@@ -38,13 +90,69 @@
            05 WP1NOM PIC X(30).
            05 WP1PRE PIC 9(5)V99.
            05 WP1PLAT PIC 9(3).
+           05 WP1DAT PIC 9(8).
            05 WP1ERR PIC X(40).
 
+       01 WS1-NOM-DUPLICAT PIC X(01) VALUE 'N'.
+           88 WS1-NOM-DUPLICAT-SI VALUE 'S'.
+       01 WS1-FI-FITXER PIC X(01) VALUE 'N'.
+           88 WS1-FI-FITXER-SI VALUE 'S'.
+
+      *----------------------------------------------------------*
+      * Estat dels fitxers, per detectar bloquejos, disc ple o    *
+      * qualsevol incidencia d'E/S que no sigui una simple clau   *
+      * no trobada (aixo ja es gestiona amb INVALID KEY / AT END).*
+      *----------------------------------------------------------*
+       01 WS1-STAT-PF01 PIC X(02).
+           88 WS1-STAT-PF01-OK VALUES '00' '02'.
+       01 WS1-STAT-PF01X PIC X(02).
+           88 WS1-STAT-PF01X-OK VALUES '00' '02'.
+       01 WS1-STAT-PF09 PIC X(02).
+           88 WS1-STAT-PF09-OK VALUES '00' '02'.
+       01 WS1-STAT-PF10 PIC X(02).
+           88 WS1-STAT-PF10-OK VALUES '00' '02'.
+       01 WS1-STAT-PF11 PIC X(02).
+           88 WS1-STAT-PF11-OK VALUES '00' '02'.
+       01 WS1-STAT-PF06 PIC X(02).
+           88 WS1-STAT-PF06-OK VALUES '00' '02'.
+       01 WS1-STAT-DSPF01 PIC X(02).
+           88 WS1-STAT-DSPF01-OK VALUE '00'.
+
+       01 WS1-SEQ-AUDIT PIC 9(9) COMP-3.
+
+           COPY CPUSRJ.
+
+       01 WS1-FORA-DE-LIMIT PIC X(01) VALUE 'N'.
+           88 WS1-FORA-DE-LIMIT-SI VALUE 'S'.
+
+      *----------------------------------------------------------*
+      * Idioma de l'operador ('CA'/'ES'/'EN'), llegit de PF09     *
+      * ('IDIOMA'); si no hi es definit es queda en catala, que   *
+      * es l'idioma dels literals compilats a cada programa.      *
+      *----------------------------------------------------------*
+       01 WS1-IDIOMA PIC X(02) VALUE 'CA'.
+       01 WS1-NUM-MISSATGE PIC 9(04).
+
        PROCEDURE DIVISION.
 
        MAIN.
            OPEN I-O DSPF01
            OPEN I-O PF01
+           OPEN I-O PF01X
+           OPEN INPUT PF09
+           OPEN INPUT PF10
+           OPEN I-O PF11
+           OPEN I-O PF06
+
+           IF NOT WS1-STAT-DSPF01-OK OR NOT WS1-STAT-PF01-OK
+              OR NOT WS1-STAT-PF01X-OK OR NOT WS1-STAT-PF09-OK
+              OR NOT WS1-STAT-PF10-OK OR NOT WS1-STAT-PF11-OK
+              OR NOT WS1-STAT-PF06-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           PERFORM LLEGIR-IDIOMA THRU FIN-LLEGIR-IDIOMA
+
            INITIALIZE WP1
            PERFORM AFEGIR-DESTINACIO.
 
@@ -57,27 +165,120 @@
 
            IF WP1COD = ZEROS
                MOVE 'El camp codi no pot estar buid' TO WP1ERR
+               MOVE 0101 TO WS1-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
                GO AFEGIR-DESTINACIO
            ELSE IF WP1NOM = SPACES
                 MOVE 'El camp nom no pot estar buid' TO WP1ERR
+                MOVE 0102 TO WS1-NUM-MISSATGE
+                PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
                 GO AFEGIR-DESTINACIO
            ELSE IF WP1PRE = ZEROS
                 MOVE 'El camp preu no pot estar buid' TO WP1ERR
+                MOVE 0103 TO WS1-NUM-MISSATGE
+                PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
                 GO AFEGIR-DESTINACIO
            ELSE IF WP1PLAT = ZEROS
                 MOVE 'El camp places totals no pot estar buid' TO WP1ERR
+                MOVE 0104 TO WS1-NUM-MISSATGE
+                PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+                GO AFEGIR-DESTINACIO
+           ELSE IF WP1DAT = ZEROS
+                MOVE 'El camp data no pot estar buid' TO WP1ERR
+                MOVE 0105 TO WS1-NUM-MISSATGE
+                PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
                 GO AFEGIR-DESTINACIO
            ELSE
+                PERFORM COMPROVAR-LIMITS THRU FIN-COMPROVAR-LIMITS
+                IF WS1-FORA-DE-LIMIT-SI
+                   GO AFEGIR-DESTINACIO
+                END-IF
+
                 MOVE WP1COD TO PF1COD
                 READ PF01 INVALID KEY
-                     PERFORM DE-PANTALLA-A-ARXIU THRU
-                         FIN-DE-PANTALLA-A-ARXIU
+                     PERFORM COMPROVAR-NOM-DUPLICAT THRU
+                         FIN-COMPROVAR-NOM-DUPLICAT
+                     IF WS1-NOM-DUPLICAT-SI
+                        PERFORM NOM-DUPLICAT THRU FIN-NOM-DUPLICAT
+                     ELSE
+                        PERFORM DE-PANTALLA-A-ARXIU THRU
+                            FIN-DE-PANTALLA-A-ARXIU
+                     END-IF
                 NOT INVALID KEY
                      PERFORM EXISTEIX THRU FIN-EXISTEIX
                 END-READ
            END-IF.
            GO AFEGIR-DESTINACIO.
 
+      *----------------------------------------------------------*
+      * Comprova WP1PRE i WP1PLAT contra els llindars configurats *
+      * a PF09 ('PREUMAX'/'PLACESMAX'); si un parametre no hi es  *
+      * definit, no s'aplica cap limit per aquell camp.           *
+      *----------------------------------------------------------*
+       COMPROVAR-LIMITS.
+           MOVE 'N' TO WS1-FORA-DE-LIMIT
+
+           MOVE 'PREUMAX   ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                IF WP1PRE > PF9VAL
+                   MOVE 'El preu supera el maxim permes' TO WP1ERR
+                   MOVE 0106 TO WS1-NUM-MISSATGE
+                   PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+                   MOVE 'S' TO WS1-FORA-DE-LIMIT
+                END-IF
+           END-READ.
+
+           IF NOT WS1-FORA-DE-LIMIT-SI
+              MOVE 'PLACESMAX ' TO PF9CLA
+              READ PF09 INVALID KEY
+                   CONTINUE
+                   NOT INVALID KEY
+                   IF WP1PLAT > PF9VAL
+                      MOVE 'Nombre de places supera el maxim'
+                           TO WP1ERR
+                      MOVE 0107 TO WS1-NUM-MISSATGE
+                      PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+                      MOVE 'S' TO WS1-FORA-DE-LIMIT
+                   END-IF
+              END-READ
+           END-IF.
+       FIN-COMPROVAR-LIMITS. EXIT.
+
+      *----------------------------------------------------------*
+      * Recorre PF01 sencer per assegurar que el nom no es        *
+      * repeteix a cap altra destinacio ja registrada.            *
+      *----------------------------------------------------------*
+       COMPROVAR-NOM-DUPLICAT.
+           MOVE 'N' TO WS1-NOM-DUPLICAT
+           MOVE 'N' TO WS1-FI-FITXER
+           MOVE LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+           START PF01 KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+               INVALID KEY MOVE 'S' TO WS1-FI-FITXER
+           END-START.
+
+           PERFORM COMPARAR-SEGUENT-NOM THRU FIN-COMPARAR-SEGUENT-NOM
+               UNTIL WS1-FI-FITXER-SI OR WS1-NOM-DUPLICAT-SI
+       FIN-COMPROVAR-NOM-DUPLICAT. EXIT.
+
+       COMPARAR-SEGUENT-NOM.
+           READ PF01 NEXT RECORD
+               AT END MOVE 'S' TO WS1-FI-FITXER
+           END-READ.
+
+           IF NOT WS1-FI-FITXER-SI AND PF1NOM = WP1NOM
+              MOVE 'S' TO WS1-NOM-DUPLICAT
+           END-IF.
+       FIN-COMPARAR-SEGUENT-NOM. EXIT.
+
+       NOM-DUPLICAT.
+           MOVE 'Ja existeix una destinacio amb aquest nom' TO WP1ERR.
+           MOVE 0108 TO WS1-NUM-MISSATGE.
+           PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
+           MOVE ZEROS TO WP1COD.
+       FIN-NOM-DUPLICAT. EXIT.
+
        MUESTRO-P1.
            WRITE REG-DSPF01 FROM WP1 FORMAT "P1".
 
@@ -92,20 +293,164 @@
            MOVE WP1PLAT TO PF1PLAT.
            MOVE WP1PLAT TO PF1PLAD.
            WRITE REG-PF01.
-           MOVE 'Sha fet correctament el registre' to WP1ERR.
-           MOVE ZEROS TO WP1COD.
-           MOVE SPACES TO WP1NOM.
-           MOVE SPACES TO WP1PRE.
-           MOVE SPACES TO WP1PLAT.
+
+           IF NOT WS1-STAT-PF01-OK
+              MOVE 'No sha pogut gravar, torna-ho a intentar' TO WP1ERR
+              MOVE 0109 TO WS1-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+           ELSE
+              PERFORM CREAR-PF01X THRU FIN-CREAR-PF01X
+              PERFORM ESCRIURE-AUDIT THRU FIN-ESCRIURE-AUDIT
+              MOVE 'Sha fet correctament el registre' to WP1ERR
+              MOVE 0110 TO WS1-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+              MOVE ZEROS TO WP1COD
+              MOVE SPACES TO WP1NOM
+              MOVE SPACES TO WP1PRE
+              MOVE SPACES TO WP1PLAT
+              MOVE ZEROS TO WP1DAT
+           END-IF.
        FIN-DE-PANTALLA-A-ARXIU. EXIT.
 
+      *----------------------------------------------------------*
+      * Crea l'entrada d'extensio (PF01X) associada a la          *
+      * destinacio acabada de donar d'alta, marcada com a activa, *
+      * ja que el codi acaba de crear-se i no pot tenir-ne una,   *
+      * amb la data de sortida introduida a la pantalla P1.       *
+      *----------------------------------------------------------*
+       CREAR-PF01X.
+           INITIALIZE REG-PF01X.
+           MOVE WP1COD TO PF1XCOD.
+           MOVE WP1DAT TO PF1XDAT.
+           SET PF1XACT-ACTIVA TO TRUE.
+           WRITE REG-PF01X.
+
+           IF NOT WS1-STAT-PF01X-OK
+              MOVE 'Registre creat pero sense marca d''actiu' TO WP1ERR
+              MOVE 0111 TO WS1-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+           END-IF.
+       FIN-CREAR-PF01X. EXIT.
+
        EXISTEIX.
            MOVE 'Ja existeix un registre amb aquest codi' TO WP1ERR.
+           MOVE 0112 TO WS1-NUM-MISSATGE.
+           PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
            MOVE ZEROS TO WP1COD.
            PERFORM AFEGIR-DESTINACIO.
        FIN-EXISTEIX. EXIT.
 
+      *----------------------------------------------------------*
+      * Determina l'idioma de l'operador a partir de PF09         *
+      * ('IDIOMA'): 1=catala, 2=espanyol, 3=angles. Sense fila o  *
+      * amb un valor no reconegut es queda en catala.             *
+      *----------------------------------------------------------*
+       LLEGIR-IDIOMA.
+           MOVE 'CA' TO WS1-IDIOMA
+           MOVE 'IDIOMA    ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                EVALUATE PF9VAL
+                   WHEN 2 MOVE 'ES' TO WS1-IDIOMA
+                   WHEN 3 MOVE 'EN' TO WS1-IDIOMA
+                   WHEN OTHER MOVE 'CA' TO WS1-IDIOMA
+                END-EVALUATE
+           END-READ.
+       FIN-LLEGIR-IDIOMA. EXIT.
+
+      *----------------------------------------------------------*
+      * Si l'idioma de l'operador no es el catala, substitueix el *
+      * literal ja mogut a WP1ERR per la traduccio de PF10, quan  *
+      * n'hi hagi una per aquest numero de missatge; si no n'hi   *
+      * ha, es queda el literal catala ja gravat.                 *
+      *----------------------------------------------------------*
+       TRADUIR-MISSATGE.
+           IF WS1-IDIOMA NOT = 'CA'
+              MOVE WS1-IDIOMA TO PF10LNG
+              MOVE WS1-NUM-MISSATGE TO PF10NUM
+              READ PF10 INVALID KEY
+                   CONTINUE
+                   NOT INVALID KEY
+                   MOVE PF10TXT TO WP1ERR
+              END-READ
+           END-IF.
+       FIN-TRADUIR-MISSATGE. EXIT.
+
+      *----------------------------------------------------------*
+      * Anota a PF06 qui ha creat la destinacio i quan, per poder *
+      * saber-ho si algun dia cal investigar un canvi. El perfil  *
+      * d'usuari s'obte del job actiu (API QUSRJOBI).             *
+      *----------------------------------------------------------*
+       ESCRIURE-AUDIT.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF06 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF06
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WS1-SEQ-AUDIT TO PF6SEQ
+           MOVE CPUSRJ-NOM-USUARI TO PF6USR
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF6DAT
+           MOVE FUNCTION CURRENT-DATE (9:6) TO PF6HOR
+           MOVE 'CBL01' TO PF6PGM
+           SET PF6ACC-ALTA TO TRUE
+           MOVE WP1COD TO PF6COD
+           WRITE REG-PF06.
+       FIN-ESCRIURE-AUDIT. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el seguent numero de sequencia global de PF06, via   *
+      * el comptador 'AUDIT' a PF11 (compartit entre programes).  *
+      *----------------------------------------------------------*
+       OBTENIR-SEGUENT-SEQ-PF06.
+           MOVE 'AUDIT     ' TO PF11CLA
+           READ PF11 INVALID KEY
+                MOVE 1 TO WS1-SEQ-AUDIT
+                MOVE WS1-SEQ-AUDIT TO PF11VAL
+                WRITE REG-PF11
+                NOT INVALID KEY
+                ADD 1 TO PF11VAL
+                MOVE PF11VAL TO WS1-SEQ-AUDIT
+                REWRITE REG-PF11
+           END-READ.
+       FIN-OBTENIR-SEGUENT-SEQ-PF06. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el perfil d'usuari del job actiu (API QUSRJOBI,      *
+      * format JOBI0100), per deixar constancia de qui ha fet    *
+      * l'accio als fitxers historics.                            *
+      *----------------------------------------------------------*
+       OBTENIR-USUARI-JOB.
+           CALL 'QUSRJOBI' USING CPUSRJ-RECEPTOR
+                                  CPUSRJ-LONGITUD
+                                  'JOBI0100'
+                                  CPUSRJ-JOB-QUALIFICAT
+                                  CPUSRJ-ID-INTERN-JOB
+                                  CPUSRJ-CODI-ERROR.
+       FIN-OBTENIR-USUARI-JOB. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL01: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS1-STAT-PF01.
+           DISPLAY 'ESTAT PF01X  = ' WS1-STAT-PF01X.
+           DISPLAY 'ESTAT PF09   = ' WS1-STAT-PF09.
+           DISPLAY 'ESTAT PF10   = ' WS1-STAT-PF10.
+           DISPLAY 'ESTAT PF11   = ' WS1-STAT-PF11.
+           DISPLAY 'ESTAT PF06   = ' WS1-STAT-PF06.
+           DISPLAY 'ESTAT DSPF01 = ' WS1-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
        FI.
            CLOSE DSPF01.
            CLOSE PF01.
+           CLOSE PF01X.
+           CLOSE PF09.
+           CLOSE PF10.
+           CLOSE PF11.
+           CLOSE PF06.
            GOBACK.
