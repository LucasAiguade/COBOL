@@ -13,11 +13,69 @@
               ASSIGN TO DATABASE-PF01
               ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
-              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+              FILE STATUS IS WS3-STAT-PF01.
+
+           SELECT PF02
+              ASSIGN TO DATABASE-PF02
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF2CLAU
+              FILE STATUS IS WS3-STAT-PF02.
+
+           SELECT PF03
+              ASSIGN TO DATABASE-PF03
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF3CLAU
+              FILE STATUS IS WS3-STAT-PF03.
+
+           SELECT PF05
+              ASSIGN TO DATABASE-PF05
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF5CLAU
+              FILE STATUS IS WS3-STAT-PF05.
+
+           SELECT PF09
+              ASSIGN TO DATABASE-PF09
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF9CLA
+              FILE STATUS IS WS3-STAT-PF09.
+
+           SELECT PF01X
+              ASSIGN TO DATABASE-PF01X
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF1XCOD
+              FILE STATUS IS WS3-STAT-PF01X.
+
+           SELECT PF10
+              ASSIGN TO DATABASE-PF10
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF10CLAU
+              FILE STATUS IS WS3-STAT-PF10.
+
+           SELECT PF11
+              ASSIGN TO DATABASE-PF11
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF11CLA
+              FILE STATUS IS WS3-STAT-PF11.
+
+           SELECT PF06
+              ASSIGN TO DATABASE-PF06
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF6SEQ
+              FILE STATUS IS WS3-STAT-PF06.
 
            SELECT DSPF01
                ASSIGN TO WORKSTATION-DSPF01
-               ORGANIZATION IS TRANSACTION.
+               ORGANIZATION IS TRANSACTION
+               FILE STATUS IS WS3-STAT-DSPF01.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +83,30 @@
        01 REG-PF01.
           COPY DDS-ALL-FORMAT OF PF01.
 
+       FD PF02 LABEL RECORD IS STANDARD.
+          COPY CPPF02.
+
+       FD PF03 LABEL RECORD IS STANDARD.
+          COPY CPPF03.
+
+       FD PF05 LABEL RECORD IS STANDARD.
+          COPY CPPF05.
+
+       FD PF09 LABEL RECORD IS STANDARD.
+          COPY CPPF09.
+
+       FD PF01X LABEL RECORD IS STANDARD.
+          COPY CPPF01X.
+
+       FD PF10 LABEL RECORD IS STANDARD.
+          COPY CPPF10.
+
+       FD PF11 LABEL RECORD IS STANDARD.
+          COPY CPPF11.
+
+       FD PF06 LABEL RECORD IS STANDARD.
+          COPY CPPF06.
+
        FD DSPF01 LABEL RECORD IS OMITTED.
        01 REG-DSPF01.
            COPY DDS-ALL-FORMAT OF DSPF01.
@@ -37,17 +119,90 @@
            05 WP3COD PIC 9(4).
            05 WP3ERR PIC X(40).
            05 WP3PLAD PIC 9(3).
+           05 WP3MOT PIC X(02).
+           05 WP3QTY PIC 9(3).
+
+       01 WS3-DARRERA-SEQ PIC 9(7) COMP-3.
+       01 WS3-DARRERA-SEQ-PF05 PIC 9(7) COMP-3.
+       01 WS3-SUPERA-LIMIT PIC X(01) VALUE 'N'.
+           88 WS3-SUPERA-LIMIT-SI VALUE 'S'.
+       01 WS3-TROBAT PIC X(01) VALUE 'N'.
+           88 WS3-TROBAT-SI VALUE 'S'.
+
+       01 WS3-TROBAT-ESPERA PIC X(01) VALUE 'N'.
+           88 WS3-TROBAT-ESPERA-SI VALUE 'S'.
+       01 WS3-FI-ESPERA PIC X(01) VALUE 'N'.
+           88 WS3-FI-ESPERA-SI VALUE 'S'.
+
+       01 WS3-DTU-CARREGAT PIC 9(8).
+       01 WS3-HRU-CARREGAT PIC 9(6).
+       01 WS3-BLOQUEJAT PIC X(01) VALUE 'N'.
+           88 WS3-BLOQUEJAT-SI VALUE 'S'.
+
+       01 WS3-STAT-PF01 PIC X(02).
+           88 WS3-STAT-PF01-OK VALUES '00' '02'.
+       01 WS3-STAT-PF02 PIC X(02).
+           88 WS3-STAT-PF02-OK VALUES '00' '02'.
+       01 WS3-STAT-PF03 PIC X(02).
+           88 WS3-STAT-PF03-OK VALUES '00' '02'.
+       01 WS3-STAT-PF05 PIC X(02).
+           88 WS3-STAT-PF05-OK VALUES '00' '02'.
+       01 WS3-STAT-PF09 PIC X(02).
+           88 WS3-STAT-PF09-OK VALUES '00' '02'.
+       01 WS3-STAT-PF01X PIC X(02).
+           88 WS3-STAT-PF01X-OK VALUES '00' '02'.
+       01 WS3-STAT-PF10 PIC X(02).
+           88 WS3-STAT-PF10-OK VALUES '00' '02'.
+       01 WS3-STAT-PF11 PIC X(02).
+           88 WS3-STAT-PF11-OK VALUES '00' '02'.
+       01 WS3-STAT-PF06 PIC X(02).
+           88 WS3-STAT-PF06-OK VALUES '00' '02'.
+       01 WS3-STAT-DSPF01 PIC X(02).
+           88 WS3-STAT-DSPF01-OK VALUE '00'.
+
+       01 WS3-SEQ-AUDIT PIC 9(9) COMP-3.
+
+           COPY CPUSRJ.
+
+      *----------------------------------------------------------*
+      * Idioma de l'operador ('CA'/'ES'/'EN'), llegit de PF09     *
+      * ('IDIOMA'); si no hi es definit es queda en catala, que   *
+      * es l'idioma dels literals compilats a cada programa.      *
+      *----------------------------------------------------------*
+       01 WS3-IDIOMA PIC X(02) VALUE 'CA'.
+       01 WS3-NUM-MISSATGE PIC 9(04).
 
        PROCEDURE DIVISION.
 
        MAIN.
            OPEN I-O DSPF01
            OPEN I-O PF01
+           OPEN I-O PF02
+           OPEN I-O PF03
+           OPEN I-O PF05
+           OPEN INPUT PF09
+           OPEN I-O PF01X
+           OPEN INPUT PF10
+           OPEN I-O PF11
+           OPEN I-O PF06
+
+           IF NOT WS3-STAT-DSPF01-OK OR NOT WS3-STAT-PF01-OK
+              OR NOT WS3-STAT-PF02-OK OR NOT WS3-STAT-PF03-OK
+              OR NOT WS3-STAT-PF05-OK OR NOT WS3-STAT-PF09-OK
+              OR NOT WS3-STAT-PF01X-OK OR NOT WS3-STAT-PF10-OK
+              OR NOT WS3-STAT-PF11-OK OR NOT WS3-STAT-PF06-OK
+              PERFORM ERROR-OBERTURA THRU FIN-ERROR-OBERTURA
+           END-IF.
+
+           PERFORM LLEGIR-IDIOMA THRU FIN-LLEGIR-IDIOMA
+
            INITIALIZE WP3
            PERFORM CANCELAR-RESERVA.
 
        CANCELAR-RESERVA.
            MOVE SPACES TO WP3COD
+           MOVE SPACES TO WP3MOT
+           MOVE ZEROS TO WP3QTY
            PERFORM MUESTRO-P3 THRU FIN-MUESTRO-P3
 
            IF IN03 OF P3-I-INDIC = B"1"
@@ -71,23 +226,390 @@
        FIN-MUESTRO-P3. EXIT.
 
        NO-EXISTEIX.
-           MOVE 'NO EXISTEIX CAP REGISTRE AMB AQUEST CODI' TO WP3ERR.
+           MOVE 'NO EXISTEIX CAP REGISTRE AMB AQUEST CODI' TO WP3ERR
+           MOVE 0301 TO WS3-NUM-MISSATGE
+           PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
            PERFORM CANCELAR-RESERVA
        FIN-NO-EXISTEIX. EXIT.
 
        EXISTEIX.
+           MOVE ZEROS TO WS3-DTU-CARREGAT
+           MOVE ZEROS TO WS3-HRU-CARREGAT
+           MOVE WP3COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                MOVE PF1XDTU TO WS3-DTU-CARREGAT
+                MOVE PF1XHRU TO WS3-HRU-CARREGAT
+           END-READ.
+
            IF PF1PLAD = PF1PLAT
                MOVE 'No nhi han reserves per aquest codi' TO WP3ERR
-           ELSE IF PF1PLAD < PF1PLAT
-               ADD 1 TO PF1PLAD
-               REWRITE REG-PF01
-               MOVE 'Sha fet la cancel·lació perfectament' TO WP3ERR
+               MOVE 0302 TO WS3-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+               PERFORM CANCELAR-RESERVA
+           END-IF.
+
+           IF WP3QTY = ZEROS
+               MOVE 'Indica el nombre de places a cancel·lar' TO WP3ERR
+               MOVE 0303 TO WS3-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+               PERFORM CANCELAR-RESERVA
+           END-IF.
+
+           IF WP3QTY > PF1PLAT - PF1PLAD
+               MOVE 'No hi han prou places per cancel·lar' TO WP3ERR
+               MOVE 0304 TO WS3-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+               PERFORM CANCELAR-RESERVA
+           END-IF.
+
+           IF WP3MOT = SPACES
+               MOVE 'Indica el motiu de la cancel·lació' TO WP3ERR
+               MOVE 0305 TO WS3-NUM-MISSATGE
+               PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+               PERFORM CANCELAR-RESERVA
+           END-IF.
+
+           PERFORM COMPROVAR-LIMIT-CANC THRU FIN-COMPROVAR-LIMIT-CANC
+
+           IF WS3-SUPERA-LIMIT-SI
+              PERFORM DERIVAR-A-APROVACIO THRU FIN-DERIVAR-A-APROVACIO
+              PERFORM CANCELAR-RESERVA
+           END-IF.
+
+           PERFORM COMPROVAR-BLOQUEIG THRU FIN-COMPROVAR-BLOQUEIG
+
+           IF WS3-BLOQUEJAT-SI
+              MOVE 'Registre modificat, torna-ho a provar' TO WP3ERR
+              MOVE 0306 TO WS3-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+              PERFORM CANCELAR-RESERVA
+           END-IF.
+
+           ADD WP3QTY TO PF1PLAD
+           REWRITE REG-PF01
+
+           IF NOT WS3-STAT-PF01-OK
+              MOVE 'No sha pogut gravar, torna-ho a intentar'
+                   TO WP3ERR
+              MOVE 0307 TO WS3-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+              PERFORM CANCELAR-RESERVA
+           END-IF.
+
+           PERFORM MARCAR-MARCA-TEMPS THRU FIN-MARCAR-MARCA-TEMPS
+
+           PERFORM ESCRIURE-HIST THRU FIN-ESCRIURE-HIST
+
+           PERFORM ESCRIURE-AUDIT THRU FIN-ESCRIURE-AUDIT
+
+           PERFORM OFERIR-LLISTA-ESPERA THRU FIN-OFERIR-LLISTA-ESPERA
+
+           IF WS3-TROBAT-ESPERA-SI
+              MOVE 'Cancelat, oferir plaça a llista despera'
+                   TO WP3ERR
+              MOVE 0308 TO WS3-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
+           ELSE
+              MOVE 'Sha fet la cancel·lació perfectament' TO WP3ERR
+              MOVE 0309 TO WS3-NUM-MISSATGE
+              PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE
            END-IF.
 
            PERFORM CANCELAR-RESERVA
        FIN-EXISTEIX. EXIT.
 
+      *----------------------------------------------------------*
+      * Comprova WP3QTY contra el llindar configurat a PF09       *
+      * ('CANCELMAX'); si no hi es definit, no hi ha limit i tota  *
+      * cancel·lacio s'aplica a l'instant com fins ara.            *
+      *----------------------------------------------------------*
+       COMPROVAR-LIMIT-CANC.
+           MOVE 'N' TO WS3-SUPERA-LIMIT
+           MOVE 'CANCELMAX ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                IF WP3QTY > PF9VAL
+                   MOVE 'S' TO WS3-SUPERA-LIMIT
+                END-IF
+           END-READ.
+       FIN-COMPROVAR-LIMIT-CANC. EXIT.
+
+      *----------------------------------------------------------*
+      * Una cancel·lacio per sobre del llindar no s'aplica a       *
+      * l'instant: queda pendent a PF05 fins que un supervisor la  *
+      * aprovi o la rebutgi des de CBL11.                          *
+      *----------------------------------------------------------*
+       DERIVAR-A-APROVACIO.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF05 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF05
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WP3COD TO PF5COD
+           MOVE WS3-DARRERA-SEQ-PF05 TO PF5SEQ
+           MOVE WP3QTY TO PF5QTY
+           MOVE WP3MOT TO PF5MOT
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF5DAT
+           MOVE CPUSRJ-NOM-USUARI TO PF5USR
+           SET PF5EST-PENDENT TO TRUE
+           WRITE REG-PF05.
+
+           MOVE 'Cancel·lacio pendent d''aprovacio' TO WP3ERR
+           MOVE 0310 TO WS3-NUM-MISSATGE
+           PERFORM TRADUIR-MISSATGE THRU FIN-TRADUIR-MISSATGE.
+       FIN-DERIVAR-A-APROVACIO. EXIT.
+
+       OBTENIR-SEGUENT-SEQ-PF05.
+           MOVE 'N' TO WS3-TROBAT
+           MOVE WP3COD TO PF5COD
+           MOVE HIGH-VALUES TO PF5SEQ
+           START PF05 KEY IS NOT GREATER THAN PF5CLAU
+               INVALID KEY MOVE 1 TO WS3-DARRERA-SEQ-PF05
+               NOT INVALID KEY MOVE 'S' TO WS3-TROBAT
+           END-START.
+
+           IF WS3-TROBAT-SI
+               READ PF05 NEXT RECORD
+                   AT END MOVE 'N' TO WS3-TROBAT
+               END-READ
+           END-IF.
+
+           IF WS3-TROBAT-SI AND PF5COD = WP3COD
+               ADD 1 TO PF5SEQ GIVING WS3-DARRERA-SEQ-PF05
+           ELSE
+               MOVE 1 TO WS3-DARRERA-SEQ-PF05
+           END-IF.
+       FIN-OBTENIR-SEGUENT-SEQ-PF05. EXIT.
+
+      *----------------------------------------------------------*
+      * Quan es cancel·la una reserva, mira si algu espera per   *
+      * aquesta destinacio a PF03 i, si es aixi, li ofereix la   *
+      * plaça alliberada marcant la seva entrada com a OFERTA.   *
+      *----------------------------------------------------------*
+       OFERIR-LLISTA-ESPERA.
+           MOVE 'N' TO WS3-TROBAT-ESPERA
+           MOVE 'N' TO WS3-FI-ESPERA
+           MOVE WP3COD TO PF3COD
+           MOVE LOW-VALUES TO PF3SEQ
+           START PF03 KEY IS NOT LESS THAN PF3CLAU
+               INVALID KEY MOVE 'S' TO WS3-FI-ESPERA
+           END-START.
+
+           PERFORM CERCAR-SEGUENT-ESPERA THRU FIN-CERCAR-SEGUENT-ESPERA
+               UNTIL WS3-FI-ESPERA-SI OR WS3-TROBAT-ESPERA-SI
+
+           IF WS3-TROBAT-ESPERA-SI
+              SET PF3EST-OFERTA TO TRUE
+              REWRITE REG-PF03
+           END-IF.
+       FIN-OFERIR-LLISTA-ESPERA. EXIT.
+
+       CERCAR-SEGUENT-ESPERA.
+           READ PF03 NEXT RECORD
+               AT END MOVE 'S' TO WS3-FI-ESPERA
+           END-READ.
+
+           IF NOT WS3-FI-ESPERA-SI
+              IF PF3COD NOT = WP3COD
+                 MOVE 'S' TO WS3-FI-ESPERA
+              ELSE IF PF3EST-PENDENT
+                 MOVE 'S' TO WS3-TROBAT-ESPERA
+              END-IF
+           END-IF.
+       FIN-CERCAR-SEGUENT-ESPERA. EXIT.
+
+      *----------------------------------------------------------*
+      * Deixa constancia al historic (PF02) del motiu pel qual   *
+      * s'ha cancel·lat, per a l'informe de fi de mes.           *
+      *----------------------------------------------------------*
+       ESCRIURE-HIST.
+           PERFORM OBTENIR-SEGUENT-SEQ THRU FIN-OBTENIR-SEGUENT-SEQ
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WP3COD TO PF2COD
+           MOVE WS3-DARRERA-SEQ TO PF2SEQ
+           SET PF2TIP-CANCEL TO TRUE
+           MOVE SPACES TO PF2NOM
+           MOVE WP3QTY TO PF2QTY
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF2DAT
+           MOVE WP3MOT TO PF2MOT
+           MOVE ZEROS TO PF2REF
+           MOVE CPUSRJ-NOM-USUARI TO PF2USR
+           WRITE REG-PF02.
+       FIN-ESCRIURE-HIST. EXIT.
+
+       OBTENIR-SEGUENT-SEQ.
+           MOVE 'N' TO WS3-TROBAT
+           MOVE WP3COD TO PF2COD
+           MOVE HIGH-VALUES TO PF2SEQ
+           START PF02 KEY IS NOT GREATER THAN PF2CLAU
+               INVALID KEY MOVE 1 TO WS3-DARRERA-SEQ
+               NOT INVALID KEY MOVE 'S' TO WS3-TROBAT
+           END-START.
+
+           IF WS3-TROBAT-SI
+               READ PF02 NEXT RECORD
+                   AT END MOVE 'N' TO WS3-TROBAT
+               END-READ
+           END-IF.
+
+           IF WS3-TROBAT-SI AND PF2COD = WP3COD
+               ADD 1 TO PF2SEQ GIVING WS3-DARRERA-SEQ
+           ELSE
+               MOVE 1 TO WS3-DARRERA-SEQ
+           END-IF.
+       FIN-OBTENIR-SEGUENT-SEQ. EXIT.
+
+      *----------------------------------------------------------*
+      * Compara la marca de temps carregada a EXISTEIX amb la que *
+      * hi ha ara mateix a PF01X; si algu altre ha modificat el   *
+      * registre entremig, no es deixa gravar la cancel·lacio.    *
+      *----------------------------------------------------------*
+       COMPROVAR-BLOQUEIG.
+           MOVE 'N' TO WS3-BLOQUEJAT
+           MOVE WP3COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                IF PF1XDTU NOT = WS3-DTU-CARREGAT
+                   OR PF1XHRU NOT = WS3-HRU-CARREGAT
+                   MOVE 'S' TO WS3-BLOQUEJAT
+                END-IF
+           END-READ.
+       FIN-COMPROVAR-BLOQUEIG. EXIT.
+
+      *----------------------------------------------------------*
+      * Estampa a PF01X la marca de temps de l'ultima modificacio *
+      * feta amb exit, per detectar futures escriptures            *
+      * concurrents. Si encara no existeix cap fila per aquest    *
+      * codi, se'n crea una amb l'estat actiu per defecte.         *
+      *----------------------------------------------------------*
+       MARCAR-MARCA-TEMPS.
+           MOVE WP3COD TO PF1XCOD
+           READ PF01X INVALID KEY
+                MOVE ZEROS TO PF1XDAT
+                SET PF1XACT-ACTIVA TO TRUE
+                MOVE FUNCTION CURRENT-DATE (1:8) TO PF1XDTU
+                MOVE FUNCTION CURRENT-DATE (9:6) TO PF1XHRU
+                WRITE REG-PF01X
+                NOT INVALID KEY
+                MOVE FUNCTION CURRENT-DATE (1:8) TO PF1XDTU
+                MOVE FUNCTION CURRENT-DATE (9:6) TO PF1XHRU
+                REWRITE REG-PF01X
+           END-READ.
+       FIN-MARCAR-MARCA-TEMPS. EXIT.
+
+      *----------------------------------------------------------*
+      * Idioma de l'operador (PF09 'IDIOMA'); si no hi es         *
+      * definit, es queda en catala per defecte.                 *
+      *----------------------------------------------------------*
+       LLEGIR-IDIOMA.
+           MOVE 'CA' TO WS3-IDIOMA
+           MOVE 'IDIOMA    ' TO PF9CLA
+           READ PF09 INVALID KEY
+                CONTINUE
+                NOT INVALID KEY
+                EVALUATE PF9VAL
+                   WHEN 2 MOVE 'ES' TO WS3-IDIOMA
+                   WHEN 3 MOVE 'EN' TO WS3-IDIOMA
+                   WHEN OTHER MOVE 'CA' TO WS3-IDIOMA
+                END-EVALUATE
+           END-READ.
+       FIN-LLEGIR-IDIOMA. EXIT.
+
+      *----------------------------------------------------------*
+      * Tradueix WP3ERR al idioma de l'operador (PF10), si hi ha  *
+      * traduccio; si no, es queda amb el text catala ja mogut.   *
+      *----------------------------------------------------------*
+       TRADUIR-MISSATGE.
+           IF WS3-IDIOMA NOT = 'CA'
+              MOVE WS3-IDIOMA TO PF10LNG
+              MOVE WS3-NUM-MISSATGE TO PF10NUM
+              READ PF10 INVALID KEY
+                   CONTINUE
+                   NOT INVALID KEY
+                   MOVE PF10TXT TO WP3ERR
+              END-READ
+           END-IF.
+       FIN-TRADUIR-MISSATGE. EXIT.
+
+      *----------------------------------------------------------*
+      * Deixa constancia a l'auditoria (PF06) de la cancel·lacio, *
+      * amb un numero de seqüencia obtingut de PF11.              *
+      *----------------------------------------------------------*
+       ESCRIURE-AUDIT.
+           PERFORM OBTENIR-SEGUENT-SEQ-PF06 THRU
+               FIN-OBTENIR-SEGUENT-SEQ-PF06
+           PERFORM OBTENIR-USUARI-JOB THRU FIN-OBTENIR-USUARI-JOB
+
+           MOVE WS3-SEQ-AUDIT TO PF6SEQ
+           MOVE CPUSRJ-NOM-USUARI TO PF6USR
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PF6DAT
+           MOVE FUNCTION CURRENT-DATE (9:6) TO PF6HOR
+           MOVE 'CBL03' TO PF6PGM
+           SET PF6ACC-CANCEL TO TRUE
+           MOVE WP3COD TO PF6COD
+           WRITE REG-PF06.
+       FIN-ESCRIURE-AUDIT. EXIT.
+
+       OBTENIR-SEGUENT-SEQ-PF06.
+           MOVE 'AUDIT     ' TO PF11CLA
+           READ PF11 INVALID KEY
+                MOVE 1 TO WS3-SEQ-AUDIT
+                MOVE WS3-SEQ-AUDIT TO PF11VAL
+                WRITE REG-PF11
+                NOT INVALID KEY
+                ADD 1 TO PF11VAL
+                MOVE PF11VAL TO WS3-SEQ-AUDIT
+                REWRITE REG-PF11
+           END-READ.
+       FIN-OBTENIR-SEGUENT-SEQ-PF06. EXIT.
+
+      *----------------------------------------------------------*
+      * Obte el perfil d'usuari del job actiu (API QUSRJOBI,      *
+      * format JOBI0100), per deixar constancia de qui ha fet    *
+      * l'accio als fitxers historics.                            *
+      *----------------------------------------------------------*
+       OBTENIR-USUARI-JOB.
+           CALL 'QUSRJOBI' USING CPUSRJ-RECEPTOR
+                                  CPUSRJ-LONGITUD
+                                  'JOBI0100'
+                                  CPUSRJ-JOB-QUALIFICAT
+                                  CPUSRJ-ID-INTERN-JOB
+                                  CPUSRJ-CODI-ERROR.
+       FIN-OBTENIR-USUARI-JOB. EXIT.
+
+      *----------------------------------------------------------*
+      * Un fitxer no s'ha pogut obrir (bloqueig, disc ple, index  *
+      * malmès...); es notifica i s'atura el programa, ja que    *
+      * sense els fitxers oberts no es pot mostrar cap pantalla.  *
+      *----------------------------------------------------------*
+       ERROR-OBERTURA.
+           DISPLAY 'CBL03: ERROR OBRINT FITXERS'.
+           DISPLAY 'ESTAT PF01   = ' WS3-STAT-PF01.
+           DISPLAY 'ESTAT PF02   = ' WS3-STAT-PF02.
+           DISPLAY 'ESTAT PF03   = ' WS3-STAT-PF03.
+           DISPLAY 'ESTAT PF05   = ' WS3-STAT-PF05.
+           DISPLAY 'ESTAT PF09   = ' WS3-STAT-PF09.
+           DISPLAY 'ESTAT PF01X  = ' WS3-STAT-PF01X.
+           DISPLAY 'ESTAT PF10   = ' WS3-STAT-PF10.
+           DISPLAY 'ESTAT PF11   = ' WS3-STAT-PF11.
+           DISPLAY 'ESTAT PF06   = ' WS3-STAT-PF06.
+           DISPLAY 'ESTAT DSPF01 = ' WS3-STAT-DSPF01.
+           GOBACK.
+       FIN-ERROR-OBERTURA. EXIT.
+
        FI.
            CLOSE DSPF01.
            CLOSE PF01.
+           CLOSE PF02.
+           CLOSE PF03.
+           CLOSE PF05.
+           CLOSE PF09.
+           CLOSE PF01X.
+           CLOSE PF11.
+           CLOSE PF06.
+           CLOSE PF10.
            GOBACK.
